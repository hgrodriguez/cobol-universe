@@ -29,9 +29,30 @@
           10 CARDS-T OCCURS 52 TIMES INDEXED BY CARDS-T-I.
              26 RANK-N             PIC 99.
              26 SUIT-N             PIC 9.
+      *            'Y' IF DEALT/UNCOVERED FACE UP, 'N' IF STILL
+      *            FACE DOWN
+             26 FACE-UP            PIC X     VALUE 'N'.
        01 MAX-STACK-DEPTH          PIC 99.
        01 PRINT-STACK              PIC 99.
+      *      WORK AREAS FOR 90-COMPUTE-MOVABLE-RUNS / 99-PRINT.
+      *      RUN-START-T(I) IS THE LOWEST CARD INDEX IN STACK I THAT IS
+      *      STILL PART OF THE FACE-UP, PROPERLY-ORDERED SEQUENCE
+      *      ENDING AT THE TOP OF THE STACK, I.E. THE CARDS THAT COULD
+      *      ALL BE MOVED TOGETHER AS ONE GROUP.
+       01 RUN-START-T OCCURS 7 TIMES PIC 99.
+       01 RUN-IDX                  PIC 99.
+       01 RUN-CONTINUE             PIC X.
+       01 RUN-DST-SUIT             PIC 9.
+       01 RUN-SRC-SUIT             PIC 9.
+       01 RUN-ACCEPT-S-1           PIC 9.
+       01 RUN-ACCEPT-S-2           PIC 9.
+      *      SEPARATOR DISPLAYED AFTER EACH CARD IN 99-PRINT - '*'
+      *      WHEN THE CARD IS PART OF A MOVABLE RUN, SPACE OTHERWISE
+       01 RUN-MARKER               PIC X.
        01 COLUMN-NUM               PIC 9.
+      *      WORK AREAS FOR 11-CHECK-ALL-FACE-UP.
+       01 CHK-STACK-I               PIC 9.
+       01 CHK-CARD-I                PIC 99.
        
       *      DEFINES ALL POSSIBLE CARDS IN THE GAME
        01 CARDS.
@@ -56,6 +77,13 @@
       *            SUIT ALPHA CODE OF REQUESTED SUIT NUMBER
              04 RSP-SUIT-A         PIC X.
 
+      *      SEPARATE, OPTIONAL PARAMETER TO CARDS FOR SYMBOL-MODE
+      *      DISPLAY - KEPT OUT OF REQ-RSP-BLOCK ABOVE SO THE LAYOUT
+      *      CARDS ACTUALLY USES IS NOT DISTURBED.
+       01 SYMBOL-REQ.
+           02 REQ-SYMBOL-MODE      PIC X.
+           02 RSP-SUIT-DISPLAY     PIC X(3).
+
       *      DEFINES THE STOCK OF THE GAME
        01 STOCK.
           03 REQ-RSP-BLOCK.
@@ -98,6 +126,8 @@
       *         07 -> NUMBER OF CARDS IN TABLEAU
       *         08 -> NUMBER OF CARDS IN REQ STACK
       *         09 -> RETURN CARD FROM (STACK, IDX)
+      *         10 -> SET-FACE-STATUS-OF-TOP
+      *         11 -> CHECK-ALL-FACE-UP
       *         99 -> PRINT
              05 REQ-OP-CODE        PIC 99.
       *         THE STACK-INDEX IN SCOPE FOR THE REQUESTED OPERATION
@@ -109,6 +139,7 @@
                 26 RANK-N          PIC 99.
                 26 SUIT-N          PIC 9.
       *      THE ERROR CODE, IF ANY, FOR THE REQUESTED OPERATION
+      *         OP 11 ONLY: 1 = AT LEAST ONE CARD IS STILL FACE DOWN
              05 RSP-ERR-CODE       PIC 9.
       *         NUMBER OF CARDS IN TABLEAU/STACK REQUESTED
              05 RSP-NUM-CARDS      PIC 99.
@@ -118,6 +149,8 @@
              05 RSP-CARD.
                 26 RANK-N          PIC 99.
                 26 SUIT-N          PIC 9.
+      *         FACE-UP STATUS OF THE RSP-CARD ABOVE (OP 9 ONLY)
+             05 RSP-CARD-FACE-UP   PIC X.
       *         DATA WE NEED FOR MOVING CARDS IN THE TABLEAU
       *         SOURCE STACK INDEX
              05 MV-SRC-ST-I        PIC 9.
@@ -125,6 +158,11 @@
              05 MV-SRC-CA-I        PIC 99.
       *         DESTINATION STACK INDEX
              05 MV-DST-ST-I        PIC 9.
+      *         NEW FACE-UP STATUS TO APPLY FOR OP 10 ('Y'/'N')
+             05 REQ-SET-FACE-UP    PIC X.
+      *         IS PRACTICE MODE ON? 'Y' TELLS OP 06 TO SKIP THE
+      *         KING/RANK/SUIT LEGALITY CHECKS (SEE 06-MOVE-CARDS)
+             05 REQ-PRACTICE-MODE  PIC X.
 
       ******************************************************************
        PROCEDURE DIVISION USING TABLEAU.
@@ -152,6 +190,10 @@
                 PERFORM 08-RETURN-NUM-CARDS-IN-STACK
            WHEN 9
                 PERFORM 09-RETURN-CARD-STACK-INDEX
+           WHEN 10
+                PERFORM 10-SET-FACE-STATUS-OF-TOP
+           WHEN 11
+                PERFORM 11-CHECK-ALL-FACE-UP
            WHEN 99
                 PERFORM 99-PRINT
            END-EVALUATE
@@ -181,6 +223,8 @@
                               CARDS-T-I)
                            MOVE 0 TO SUIT-N OF CARDS-T(T-STACK-I,
                               CARDS-T-I)
+                           MOVE 'N' TO FACE-UP OF CARDS-T(T-STACK-I,
+                              CARDS-T-I)
                    END-PERFORM
            END-PERFORM.
 
@@ -201,6 +245,16 @@
                            MOVE RSP-CARD-FETCHED OF STOCK TO CARDS-T
                               (T-STACK-I, CARDS-T-I)
 
+      *                    ONLY THE LAST CARD DEALT ONTO A STACK (ITS
+      *                    TOP) IS DEALT FACE UP, THE REST STAY DOWN
+                           IF CARDS-T-I IS EQUAL TO T-STACK-I
+                              MOVE 'Y' TO FACE-UP OF CARDS-T
+                                 (T-STACK-I, CARDS-T-I)
+                           ELSE
+                              MOVE 'N' TO FACE-UP OF CARDS-T
+                                 (T-STACK-I, CARDS-T-I)
+                           END-IF
+
                            ADD 1 TO T-COUNT-OF-CARDS
                            ADD 1 TO COUNT-OF-CARDS OF T-STACKS-T
                               (T-STACK-I)
@@ -218,6 +272,10 @@
 
            MOVE SUIT-N OF CARD-IN-SCOPE TO
               SUIT-N OF CARDS-T(REQ-STCK-IDX, COUNT-OF-CARDS
+              OF T-STACKS-T(REQ-STCK-IDX))
+
+      *    A CARD PUSHED ONTO THE TABLEAU IS ALWAYS VISIBLE
+           MOVE 'Y' TO FACE-UP OF CARDS-T(REQ-STCK-IDX, COUNT-OF-CARDS
               OF T-STACKS-T(REQ-STCK-IDX)).
 
       ******************************************************************
@@ -245,6 +303,13 @@
            SUBTRACT 1 FROM COUNT-OF-CARDS OF
               T-STACKS-T(REQ-STCK-IDX).
 
+      *    UNCOVERING A NEW TOP CARD TURNS IT FACE UP
+           IF COUNT-OF-CARDS OF T-STACKS-T(REQ-STCK-IDX)
+              IS GREATER THAN 0
+              MOVE 'Y' TO FACE-UP OF CARDS-T(REQ-STCK-IDX,
+                 COUNT-OF-CARDS OF T-STACKS-T(REQ-STCK-IDX))
+           END-IF.
+
       ******************************************************************
        05-MANDATORY-CHECK.
            IF T-COUNT-OF-CARDS IS EQUAL TO 0
@@ -280,59 +345,73 @@
 
       *    ILLEGAL INDEX INTO THE SOURCE STACK
            IF MV-SRC-CA-I IS GREATER THAN
-              COUNT-OF-CARDS OF T-STACKS-T(MV-SRC-ST-I) 
+              COUNT-OF-CARDS OF T-STACKS-T(MV-SRC-ST-I)
               MOVE 2 TO RSP-ERR-CODE OF TABLEAU
               GOBACK
            END-IF.
 
+      *    THE CARD TO BE MOVED MUST BE FACE UP
+           IF FACE-UP OF CARDS-T(MV-SRC-ST-I, MV-SRC-CA-I)
+              IS NOT EQUAL TO 'Y'
+              MOVE 6 TO RSP-ERR-CODE OF TABLEAU
+              GOBACK
+           END-IF.
+
            IF COUNT-OF-CARDS OF T-STACKS-T(MV-DST-ST-I) IS EQUAL TO 0
-      *       FIRST CHECK FOR KING
-              MOVE 13 TO ACCEPT-RANK
-              IF RANK-N OF CARDS-T(MV-SRC-ST-I, MV-SRC-CA-I)
-                 IS NOT EQUAL TO ACCEPT-RANK
-                 MOVE 5 TO RSP-ERR-CODE OF TABLEAU
-              ELSE
-      *          MOVE THE KING STACK AND GET OUT OF HERE
+              IF REQ-PRACTICE-MODE OF TABLEAU IS EQUAL TO 'Y'
+      *          PRACTICE MODE: ANY CARD MAY START A NEW STACK
                  PERFORM 80-MOVE-CARDS
+              ELSE
+      *          FIRST CHECK FOR KING
+                 MOVE 13 TO ACCEPT-RANK
+                 IF RANK-N OF CARDS-T(MV-SRC-ST-I, MV-SRC-CA-I)
+                    IS NOT EQUAL TO ACCEPT-RANK
+                    MOVE 5 TO RSP-ERR-CODE OF TABLEAU
+                 ELSE
+      *             MOVE THE KING STACK AND GET OUT OF HERE
+                    PERFORM 80-MOVE-CARDS
+                 END-IF
               END-IF
               GOBACK
            END-IF.
 
-      *    CHECK FOR RANK SUITABILITY
-           MOVE RANK-N OF CARDS-T(MV-DST-ST-I, COUNT-OF-CARDS
-              OF T-STACKS-T(MV-DST-ST-I)) TO ACCEPT-RANK
-           SUBTRACT 1 FROM ACCEPT-RANK
+      *    CHECK FOR RANK AND SUIT SUITABILITY - SKIPPED ENTIRELY WHEN
+      *    PRACTICE MODE IS ON, SO ANY FACE-UP CARD MAY LAND ANYWHERE
+           IF REQ-PRACTICE-MODE OF TABLEAU IS NOT EQUAL TO 'Y'
+              MOVE RANK-N OF CARDS-T(MV-DST-ST-I, COUNT-OF-CARDS
+                 OF T-STACKS-T(MV-DST-ST-I)) TO ACCEPT-RANK
+              SUBTRACT 1 FROM ACCEPT-RANK
 
-           IF RANK-N OF CARDS-T(MV-SRC-ST-I, MV-SRC-CA-I)
-              IS NOT EQUAL TO ACCEPT-RANK
-              MOVE 3 TO RSP-ERR-CODE OF TABLEAU
-              GOBACK
-           END-IF.
-
-      *    CHECK FOR SUIT SUITABILITY
-           MOVE SUIT-N OF CARDS-T(MV-DST-ST-I, COUNT-OF-CARDS
-              OF T-STACKS-T(MV-DST-ST-I)) TO DST-SUIT-OF-CARD
+              IF RANK-N OF CARDS-T(MV-SRC-ST-I, MV-SRC-CA-I)
+                 IS NOT EQUAL TO ACCEPT-RANK
+                 MOVE 3 TO RSP-ERR-CODE OF TABLEAU
+                 GOBACK
+              END-IF
 
-      *    FILL IN THE COMPLEMENTARY SUITS
-           IF DST-SUIT-OF-CARD IS EQUAL TO 1 OR
-              DST-SUIT-OF-CARD IS EQUAL TO 3
-              MOVE 2 TO ACCEPT-S-1
-              MOVE 4 TO ACCEPT-S-2
-           ELSE
-              MOVE 1 TO ACCEPT-S-1
-              MOVE 3 TO ACCEPT-S-2
-           END-IF.
+      *       CHECK FOR SUIT SUITABILITY
+              MOVE SUIT-N OF CARDS-T(MV-DST-ST-I, COUNT-OF-CARDS
+                 OF T-STACKS-T(MV-DST-ST-I)) TO DST-SUIT-OF-CARD
 
+      *       FILL IN THE COMPLEMENTARY SUITS
+              IF DST-SUIT-OF-CARD IS EQUAL TO 1 OR
+                 DST-SUIT-OF-CARD IS EQUAL TO 3
+                 MOVE 2 TO ACCEPT-S-1
+                 MOVE 4 TO ACCEPT-S-2
+              ELSE
+                 MOVE 1 TO ACCEPT-S-1
+                 MOVE 3 TO ACCEPT-S-2
+              END-IF
 
-           MOVE SUIT-N OF CARDS-T(MV-SRC-ST-I, MV-SRC-CA-I)
-              TO SRC-SUIT-OF-CARD 
+              MOVE SUIT-N OF CARDS-T(MV-SRC-ST-I, MV-SRC-CA-I)
+                 TO SRC-SUIT-OF-CARD
 
-           IF (SRC-SUIT-OF-CARD IS NOT EQUAL TO ACCEPT-S-1)
-      *       FIRST OPTION IS ALREADY WRONG
-              IF (SRC-SUIT-OF-CARD IS NOT EQUAL TO ACCEPT-S-2)
-      *          SECOND OPTION IS A MISS, TOO
-                 MOVE 4 TO RSP-ERR-CODE OF TABLEAU
-                 GOBACK
+              IF (SRC-SUIT-OF-CARD IS NOT EQUAL TO ACCEPT-S-1)
+      *          FIRST OPTION IS ALREADY WRONG
+                 IF (SRC-SUIT-OF-CARD IS NOT EQUAL TO ACCEPT-S-2)
+      *             SECOND OPTION IS A MISS, TOO
+                    MOVE 4 TO RSP-ERR-CODE OF TABLEAU
+                    GOBACK
+                 END-IF
               END-IF
            END-IF.
 
@@ -350,8 +429,48 @@
 
       ******************************************************************
        09-RETURN-CARD-STACK-INDEX.
-           MOVE CARDS-T(REQ-STCK-IDX, REQ-CARD-IDX)
-              TO RSP-CARD.
+           MOVE RANK-N OF CARDS-T(REQ-STCK-IDX, REQ-CARD-IDX)
+              TO RANK-N OF RSP-CARD
+           MOVE SUIT-N OF CARDS-T(REQ-STCK-IDX, REQ-CARD-IDX)
+              TO SUIT-N OF RSP-CARD
+           MOVE FACE-UP OF CARDS-T(REQ-STCK-IDX, REQ-CARD-IDX)
+              TO RSP-CARD-FACE-UP.
+
+      ******************************************************************
+      *   OVERRIDES THE FACE-UP STATUS OF THE CURRENT TOP CARD OF A
+      *   STACK - USED ONLY BY LOAD-GAME TO RESTORE A CARD THAT WAS
+      *   STILL FACE DOWN WHEN THE GAME WAS SAVED
+       10-SET-FACE-STATUS-OF-TOP.
+           IF COUNT-OF-CARDS OF T-STACKS-T(REQ-STCK-IDX)
+              IS EQUAL TO 0
+              MOVE 1 TO RSP-ERR-CODE OF TABLEAU
+              GOBACK
+           END-IF
+           MOVE REQ-SET-FACE-UP OF TABLEAU TO
+              FACE-UP OF CARDS-T(REQ-STCK-IDX, COUNT-OF-CARDS
+              OF T-STACKS-T(REQ-STCK-IDX)).
+
+      ******************************************************************
+      *   TELLS THE CALLER WHETHER ANY CARD ANYWHERE IN THE TABLEAU IS
+      *   STILL FACE DOWN - ONCE NONE ARE, NOTHING IS HIDDEN ANYMORE
+      *   AND THE REST OF THE GAME CAN BE PLAYED OUT BY REPEATEDLY
+      *   SENDING THE NEXT NEEDED RANK TO ITS FOUNDATION, SO SOLITAIRE
+      *   USES THIS TO OFFER AN AUTO-COMPLETE.
+       11-CHECK-ALL-FACE-UP.
+           PERFORM VARYING CHK-STACK-I
+              FROM 1 BY 1
+              UNTIL CHK-STACK-I > 7
+                   PERFORM VARYING CHK-CARD-I
+                      FROM 1 BY 1
+                      UNTIL CHK-CARD-I > COUNT-OF-CARDS OF
+                         T-STACKS-T(CHK-STACK-I)
+                           IF FACE-UP OF
+                              CARDS-T(CHK-STACK-I, CHK-CARD-I)
+                              IS NOT EQUAL TO 'Y'
+                              MOVE 1 TO RSP-ERR-CODE OF TABLEAU
+                           END-IF
+                   END-PERFORM
+           END-PERFORM.
 
       ******************************************************************
        80-MOVE-CARDS.
@@ -403,13 +522,73 @@
            
            MOVE 0 TO RSP-ERR-CODE OF TABLEAU.
 
+      ******************************************************************
+      *   FOR EACH OF THE 7 STACKS, WORKS OUT HOW FAR THE MOVABLE RUN
+      *   AT THE TOP EXTENDS DOWN, SO 99-PRINT CAN MARK THOSE CARDS.
+       90-COMPUTE-MOVABLE-RUNS.
+           PERFORM VARYING T-STACK-I
+              FROM 1 BY 1
+              UNTIL T-STACK-I > 7
+                   PERFORM 91-COMPUTE-RUN-START-FOR-STACK
+           END-PERFORM.
+
+      ******************************************************************
+      *   A RUN RUNS FROM THE TOP OF THE STACK DOWN THROUGH EVERY CARD
+      *   THAT IS FACE UP AND SITS ONE RANK BELOW, OPPOSITE COLOR FROM,
+      *   THE CARD ABOVE IT - THE SAME RULE 06-MOVE-CARDS USES TO
+      *   ACCEPT A CARD ONTO ANOTHER STACK, JUST APPLIED WITHIN ONE
+      *   STACK INSTEAD OF BETWEEN TWO.
+       91-COMPUTE-RUN-START-FOR-STACK.
+           IF COUNT-OF-CARDS OF T-STACKS-T(T-STACK-I) IS EQUAL TO 0
+              MOVE 0 TO RUN-START-T(T-STACK-I)
+           ELSE
+              MOVE COUNT-OF-CARDS OF T-STACKS-T(T-STACK-I) TO RUN-IDX
+              MOVE RUN-IDX TO RUN-START-T(T-STACK-I)
+              MOVE 'Y' TO RUN-CONTINUE
+              PERFORM UNTIL RUN-CONTINUE IS EQUAL TO 'N' OR
+                 RUN-IDX IS EQUAL TO 1
+                   IF FACE-UP OF CARDS-T(T-STACK-I, RUN-IDX - 1)
+                      IS NOT EQUAL TO 'Y'
+                      MOVE 'N' TO RUN-CONTINUE
+                   ELSE
+                      IF RANK-N OF CARDS-T(T-STACK-I, RUN-IDX - 1)
+                         IS NOT EQUAL TO
+                         RANK-N OF CARDS-T(T-STACK-I, RUN-IDX) + 1
+                         MOVE 'N' TO RUN-CONTINUE
+                      ELSE
+                         MOVE SUIT-N OF CARDS-T(T-STACK-I, RUN-IDX)
+                            TO RUN-DST-SUIT
+                         IF RUN-DST-SUIT IS EQUAL TO 1 OR
+                            RUN-DST-SUIT IS EQUAL TO 3
+                            MOVE 2 TO RUN-ACCEPT-S-1
+                            MOVE 4 TO RUN-ACCEPT-S-2
+                         ELSE
+                            MOVE 1 TO RUN-ACCEPT-S-1
+                            MOVE 3 TO RUN-ACCEPT-S-2
+                         END-IF
+                         MOVE SUIT-N OF CARDS-T(T-STACK-I, RUN-IDX - 1)
+                            TO RUN-SRC-SUIT
+                         IF (RUN-SRC-SUIT IS NOT EQUAL TO
+                            RUN-ACCEPT-S-1) AND (RUN-SRC-SUIT IS NOT
+                            EQUAL TO RUN-ACCEPT-S-2)
+                            MOVE 'N' TO RUN-CONTINUE
+                         ELSE
+                            SUBTRACT 1 FROM RUN-IDX
+                            MOVE RUN-IDX TO RUN-START-T(T-STACK-I)
+                         END-IF
+                      END-IF
+                   END-IF
+              END-PERFORM
+           END-IF.
+
       ******************************************************************
        99-PRINT.
            IF T-COUNT-OF-CARDS IS EQUAL TO 0 THEN
       *       NOTHING TO DO
               GOBACK
            END-IF
-      *    FIND THE DEEPEST STACK -> THIS IS THE MAX WE HAVE TO PRINT     
+           PERFORM 90-COMPUTE-MOVABLE-RUNS
+      *    FIND THE DEEPEST STACK -> THIS IS THE MAX WE HAVE TO PRINT
            MOVE 0 TO MAX-STACK-DEPTH.
            PERFORM VARYING T-STACK-I
               FROM 1 BY 1
@@ -439,28 +618,47 @@
                    PERFORM VARYING T-STACK-I
                       FROM 1 BY 1
                       UNTIL T-STACK-I > 7
+                           MOVE ' ' TO RUN-MARKER
                            IF PRINT-STACK IS GREATER THAN
                               COUNT-OF-CARDS OF T-STACKS-T(T-STACK-I)
                               THEN
       *               NOTHING TO SHOW, AS THIS STACK IS ALREADY DONE
                               DISPLAY '  ' WITH NO ADVANCING
                            ELSE
+                              IF FACE-UP OF CARDS-T(T-STACK-I,
+                                 PRINT-STACK) IS NOT EQUAL TO 'Y'
+      *                  CARD IS STILL FACE DOWN
+                                 DISPLAY 'XX' WITH NO ADVANCING
+                              ELSE
       *               THERE IS A CARD TO BE DISPLAYED
-                              MOVE 2 TO REQ-OP-CODE OF CARDS
-                              MOVE RANK-N OF CARDS-T(T-STACK-I,
-                                 PRINT-STACK)
-                                 TO REQ-RANK-N OF CARDS
-                              MOVE SUIT-N OF CARDS-T(T-STACK-I,
-                                 PRINT-STACK)
-                                 TO REQ-SUIT-N OF CARDS
-                              CALL 'CARDS' USING REQ-RSP-BLOCK OF CARDS
-                              END-CALL
-                              DISPLAY RSP-RANK-A OF CARDS
-                                 WITH NO ADVANCING 
-                              DISPLAY RSP-SUIT-A OF CARDS
-                                 WITH NO ADVANCING 
+                                 MOVE 2 TO REQ-OP-CODE OF CARDS
+                                 MOVE RANK-N OF CARDS-T(T-STACK-I,
+                                    PRINT-STACK)
+                                    TO REQ-RANK-N OF CARDS
+                                 MOVE SUIT-N OF CARDS-T(T-STACK-I,
+                                    PRINT-STACK)
+                                    TO REQ-SUIT-N OF CARDS
+                                 CALL 'CARDS' USING REQ-RSP-BLOCK
+                                    OF CARDS SYMBOL-REQ
+                                 END-CALL
+                                 DISPLAY RSP-RANK-A OF CARDS
+                                    WITH NO ADVANCING
+                                 DISPLAY RSP-SUIT-DISPLAY OF SYMBOL-REQ
+                                    WITH NO ADVANCING
+      *                  MARK CARDS THAT ARE PART OF A MOVABLE RUN OF
+      *                  2 OR MORE CARDS, SO THE PLAYER CAN SEE AT A
+      *                  GLANCE WHAT CAN BE PICKED UP AS ONE GROUP
+                                 IF PRINT-STACK IS GREATER THAN OR
+                                    EQUAL TO RUN-START-T(T-STACK-I)
+                                    AND
+                                    COUNT-OF-CARDS OF
+                                    T-STACKS-T(T-STACK-I) IS GREATER
+                                    THAN RUN-START-T(T-STACK-I)
+                                    MOVE '*' TO RUN-MARKER
+                                 END-IF
+                              END-IF
                            END-IF
-                           DISPLAY ' ' WITH NO ADVANCING 
+                           DISPLAY RUN-MARKER WITH NO ADVANCING
                    END-PERFORM
                    DISPLAY ' '
            END-PERFORM.
\ No newline at end of file
