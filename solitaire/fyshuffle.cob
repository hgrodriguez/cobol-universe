@@ -0,0 +1,91 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FYSHUFFLE.
+      *   SHARED FISHER-YATES SHUFFLE, FACTORED OUT OF STOCK SO ANY
+      *   CALLER THAT NEEDS A DECK (OR ANY OTHER SMALL TABLE) SHUFFLED
+      *   CAN ASK FOR ONE INSTEAD OF KEEPING ITS OWN COPY OF THE
+      *   RANDOM-NUMBER-AND-SEED LOGIC.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+       01 SEED                          PIC 9(9) COMP-3.
+       01 RANDOM-INDEX                  PIC 99.
+       01 SWAP-CARD.
+          02 RANK-N                     PIC 99.
+          02 SUIT-N                     PIC 9.
+       01 WS-CURRENT-DATE-DATA.
+          05 WS-CURRENT-DATE.
+             10 WS-CURRENT-YEAR         PIC 9(04).
+             10 WS-CURRENT-MONTH        PIC 9(02).
+             10 WS-CURRENT-DAY          PIC 9(02).
+          05 WS-CURRENT-TIME.
+             10 WS-CURRENT-HOURS        PIC 9(02).
+             10 WS-CURRENT-MINUTE       PIC 9(02).
+             10 WS-CURRENT-SECOND       PIC 9(02).
+             10 WS-CURRENT-MILLISECONDS PIC 9(02).
+
+       LINKAGE SECTION.
+      ******************************************************************
+      *   DEFINES ONE SHUFFLE REQUEST
+       01 SHUFFLE-REQ.
+      *         THE OPERATION REQUESTED:
+      *         1 -> SEED FROM THE SYSTEM CLOCK, THEN SHUFFLE
+      *         2 -> SEED FROM REQ-SEED, THEN SHUFFLE (REPRODUCIBLE)
+          02 REQ-OP-CODE                PIC 9.
+      *         THE EXPLICIT SEED FOR REQ-OP-CODE 2
+          02 REQ-SEED                   PIC 9(9).
+      *         HOW MANY ENTRIES OF SHUFFLE-T ARE IN USE
+          02 REQ-NUM-ITEMS              PIC 99.
+      *         THE ITEMS TO SHUFFLE IN PLACE
+          02 SHUFFLE-T OCCURS 52 TIMES INDEXED BY SHUFFLE-I.
+             03 RANK-N                  PIC 99.
+             03 SUIT-N                  PIC 9.
+
+      ******************************************************************
+       PROCEDURE DIVISION USING SHUFFLE-REQ.
+           EVALUATE REQ-OP-CODE OF SHUFFLE-REQ
+           WHEN 1
+                PERFORM 11-SEED-FROM-CLOCK
+           WHEN 2
+                PERFORM 12-SEED-FROM-REQUEST
+           END-EVALUATE
+
+           PERFORM 20-FISHER-YATES-SHUFFLE.
+
+           GOBACK.
+
+      ******************************************************************
+       11-SEED-FROM-CLOCK.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA
+           MOVE WS-CURRENT-SECOND TO SEED
+           MULTIPLY 100 BY SEED
+           ADD WS-CURRENT-MILLISECONDS TO SEED
+           COMPUTE RANDOM-INDEX = FUNCTION RANDOM(SEED).
+
+      ******************************************************************
+       12-SEED-FROM-REQUEST.
+           MOVE REQ-SEED OF SHUFFLE-REQ TO SEED
+           COMPUTE RANDOM-INDEX = FUNCTION RANDOM(SEED).
+
+      ******************************************************************
+      *   STANDARD FISHER-YATES: WALK THE TABLE FROM THE LAST ENTRY IN
+      *   USE DOWN TO THE SECOND, SWAPPING EACH WITH A UNIFORMLY-CHOSEN
+      *   ENTRY AT OR BEFORE ITS OWN POSITION. EVERY POSITION IS
+      *   TOUCHED EXACTLY ONCE, SO UNLIKE REPEATED RANDOM SAMPLING
+      *   AGAINST AN "ALREADY FETCHED" FLAG, THE NUMBER OF DRAWS IS
+      *   KNOWN IN ADVANCE AND THE SHUFFLE CANNOT RUN LONG.
+       20-FISHER-YATES-SHUFFLE.
+           PERFORM VARYING SHUFFLE-I
+              FROM REQ-NUM-ITEMS OF SHUFFLE-REQ BY -1
+              UNTIL SHUFFLE-I < 2
+                   COMPUTE RANDOM-INDEX =
+                      FUNCTION RANDOM * SHUFFLE-I + 1
+                   IF RANDOM-INDEX > SHUFFLE-I
+                      MOVE SHUFFLE-I TO RANDOM-INDEX
+                   END-IF
+                   MOVE SHUFFLE-T(SHUFFLE-I) TO SWAP-CARD
+                   MOVE SHUFFLE-T(RANDOM-INDEX) TO
+                      SHUFFLE-T(SHUFFLE-I)
+                   MOVE SWAP-CARD TO SHUFFLE-T(RANDOM-INDEX)
+           END-PERFORM.
