@@ -46,10 +46,18 @@
                    DISPLAY "F)ETCH CARDS FROM STOCK"
                    DISPLAY "H)ELP"
                    DISPLAY "M)OVE"
+                   DISPLAY "N)EED A HINT"
                    DISPLAY "R)ESTART GAME"
                    DISPLAY "S)ETTINGS"
+                   DISPLAY "V)SAVE GAME"
+                   DISPLAY "L)OAD GAME"
+                   DISPLAY "U)NDO LAST MOVE"
+                   DISPLAY "W)ITHDRAW FROM FOUNDATION"
+                   DISPLAY "D)RAW COUNT (1 OR 3)"
+                   DISPLAY "C)OLOR SYMBOLS ON/OFF"
+                   DISPLAY "A)UTO-COMPLETE"
                    DISPLAY "Q)uit"
-                   DISPLAY ": " WITH NO ADVANCING 
+                   DISPLAY ": " WITH NO ADVANCING
                    ACCEPT CHOICE
                    EVALUATE CHOICE
                    WHEN 'F'
@@ -61,12 +69,36 @@
                    WHEN 'M'
                         MOVE CHOICE TO MENU-ENTRY-SELECTED
                         MOVE 'Y' TO ENTRY-IS-VALID
+                   WHEN 'N'
+                        MOVE CHOICE TO MENU-ENTRY-SELECTED
+                        MOVE 'Y' TO ENTRY-IS-VALID
                    WHEN 'R'
                         MOVE CHOICE TO MENU-ENTRY-SELECTED
                         MOVE 'Y' TO ENTRY-IS-VALID
                    WHEN 'S'
                         MOVE CHOICE TO MENU-ENTRY-SELECTED
                         MOVE 'Y' TO ENTRY-IS-VALID
+                   WHEN 'V'
+                        MOVE CHOICE TO MENU-ENTRY-SELECTED
+                        MOVE 'Y' TO ENTRY-IS-VALID
+                   WHEN 'L'
+                        MOVE CHOICE TO MENU-ENTRY-SELECTED
+                        MOVE 'Y' TO ENTRY-IS-VALID
+                   WHEN 'U'
+                        MOVE CHOICE TO MENU-ENTRY-SELECTED
+                        MOVE 'Y' TO ENTRY-IS-VALID
+                   WHEN 'W'
+                        MOVE CHOICE TO MENU-ENTRY-SELECTED
+                        MOVE 'Y' TO ENTRY-IS-VALID
+                   WHEN 'D'
+                        MOVE CHOICE TO MENU-ENTRY-SELECTED
+                        MOVE 'Y' TO ENTRY-IS-VALID
+                   WHEN 'C'
+                        MOVE CHOICE TO MENU-ENTRY-SELECTED
+                        MOVE 'Y' TO ENTRY-IS-VALID
+                   WHEN 'A'
+                        MOVE CHOICE TO MENU-ENTRY-SELECTED
+                        MOVE 'Y' TO ENTRY-IS-VALID
                    WHEN 'Q'
                         MOVE CHOICE TO MENU-ENTRY-SELECTED
                         MOVE 'Y' TO ENTRY-IS-VALID
@@ -85,13 +117,25 @@
                    DISPLAY "T)OGGLE STOCK PEEK (IS=" MENU-PARAMETER
                       WITH NO ADVANCING
                    DISPLAY ")"
-                   DISPLAY ": " WITH NO ADVANCING 
+                   DISPLAY "P)RACTICE MODE ON/OFF"
+                   DISPLAY "G)AME LOG (TRANSCRIPT) ON/OFF"
+                   DISPLAY "0) BACK TO MAIN MENU"
+                   DISPLAY ": " WITH NO ADVANCING
                    ACCEPT CHOICE
                    EVALUATE CHOICE
                    WHEN 'T'
                         MOVE CHOICE TO MENU-ENTRY-SELECTED
                         MOVE 'Y' TO ENTRY-IS-VALID
-                   WHEN OTHER 
+                   WHEN 'P'
+                        MOVE CHOICE TO MENU-ENTRY-SELECTED
+                        MOVE 'Y' TO ENTRY-IS-VALID
+                   WHEN 'G'
+                        MOVE CHOICE TO MENU-ENTRY-SELECTED
+                        MOVE 'Y' TO ENTRY-IS-VALID
+                   WHEN '0'
+                        MOVE CHOICE TO MENU-ENTRY-SELECTED
+                        MOVE 'Y' TO ENTRY-IS-VALID
+                   WHEN OTHER
                         DISPLAY "WRONG CHOICE, PLEASE TRY AGAIN"
                    END-EVALUATE
-           END-PERFORM.
\ No newline at end of file
+           END-PERFORM.
