@@ -0,0 +1,167 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WASTE.
+      *   THE WASTE PILE - CARDS DRAWN FROM THE STOCK LAND HERE FACE
+      *   UP, TOP CARD FIRST, UNTIL MOVED ONTO THE TABLEAU/FOUNDATION
+      *   OR RECYCLED BACK INTO THE STOCK.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+       01 W-COUNT-OF-CARDS         PIC 99 VALUE 0.
+       01 W-CARDS-T OCCURS 52 TIMES INDEXED BY W-CARD-I.
+          02 RANK-N                PIC 99.
+          02 SUIT-N                PIC 9.
+
+      *      DEFINES ALL POSSIBLE CARDS IN THE GAME, USED TO TRANSLATE
+      *      A RANK/SUIT NUMBER PAIR INTO ITS PRINTABLE ALPHA CODES
+       01 CARDS.
+          03 REQ-RSP-BLOCK.
+             04 REQ-OP-CODE        PIC 9.
+             04 REQ-RANK-N         PIC 99.
+             04 REQ-SUIT-N         PIC 9.
+             04 RSP-ERR-CODE       PIC 99.
+             04 RSP-RANK-A         PIC X.
+             04 RSP-SUIT-A         PIC X.
+
+      *      SEPARATE, OPTIONAL PARAMETER TO CARDS FOR SYMBOL-MODE
+      *      DISPLAY - KEPT OUT OF REQ-RSP-BLOCK ABOVE SO THE LAYOUT
+      *      CARDS ACTUALLY USES IS NOT DISTURBED.
+       01 SYMBOL-REQ.
+          02 REQ-SYMBOL-MODE       PIC X.
+          02 RSP-SUIT-DISPLAY      PIC X(3).
+
+       LINKAGE SECTION.
+      ******************************************************************
+       01 WASTE.
+          03 REQ-RSP-BLOCK.
+      *      THE OPERATION REQUESTED TO BE PERFORMED ON THE WASTE PILE
+      *         01 -> RESET
+      *         02 -> PUSH-CARD
+      *         03 -> POP-CARD
+      *         04 -> PEEK-TOP
+      *         05 -> RETURN-NUM-CARDS
+      *         06 -> RETURN-CARD-AT-INDEX
+      *         07 -> DISPLAY-TOP
+      *         99 -> PRINT
+             04 REQ-OP-CODE        PIC 99.
+      *         THE CARD-INDEX IN SCOPE FOR REQ-OP-CODE 6 (BOTTOM
+      *         OF THE PILE IS INDEX 1)
+             04 REQ-CARD-INDEX     PIC 99.
+      *         THE CARD TO PUSH ONTO THE WASTE PILE (OP 2)
+             04 CARD-IN-SCOPE.
+                05 RANK-N          PIC 99.
+                05 SUIT-N          PIC 9.
+      *      THE ERROR CODE, IF ANY, FOR THE REQUESTED OPERATION
+      *            1 = NO CARDS ON THE WASTE PILE
+             04 RSP-ERR-CODE       PIC 9.
+      *         THE RESPONSE CARD FOR OPS 3, 4 AND 6
+             04 RSP-CARD.
+                05 RANK-N          PIC 99.
+                05 SUIT-N          PIC 9.
+      *         RESPONSE FOR HOW MANY CARDS ARE ON THE WASTE PILE
+             04 RSP-NUM-CARDS      PIC 99.
+
+      ******************************************************************
+       PROCEDURE DIVISION USING WASTE.
+           MOVE 0 TO RSP-ERR-CODE OF WASTE
+
+           EVALUATE REQ-OP-CODE OF WASTE
+           WHEN 1
+                PERFORM 01-RESET
+           WHEN 2
+                PERFORM 02-PUSH-CARD
+           WHEN 3
+                PERFORM 03-POP-CARD
+           WHEN 4
+                PERFORM 04-PEEK-TOP
+           WHEN 5
+                PERFORM 05-RETURN-NUM-CARDS
+           WHEN 6
+                PERFORM 06-RETURN-CARD-AT-INDEX
+           WHEN 7
+                PERFORM 07-DISPLAY-TOP
+           WHEN 99
+                PERFORM 99-PRINT
+           END-EVALUATE
+
+           GOBACK.
+
+      ******************************************************************
+       01-RESET.
+           MOVE 0 TO W-COUNT-OF-CARDS.
+
+      ******************************************************************
+       02-PUSH-CARD.
+           ADD 1 TO W-COUNT-OF-CARDS
+           MOVE RANK-N OF CARD-IN-SCOPE OF WASTE TO
+              RANK-N OF W-CARDS-T(W-COUNT-OF-CARDS)
+           MOVE SUIT-N OF CARD-IN-SCOPE OF WASTE TO
+              SUIT-N OF W-CARDS-T(W-COUNT-OF-CARDS).
+
+      ******************************************************************
+       03-POP-CARD.
+           IF W-COUNT-OF-CARDS IS EQUAL TO 0
+              MOVE 1 TO RSP-ERR-CODE OF WASTE
+              GOBACK
+           END-IF
+           MOVE W-CARDS-T(W-COUNT-OF-CARDS) TO RSP-CARD OF WASTE
+           SUBTRACT 1 FROM W-COUNT-OF-CARDS.
+
+      ******************************************************************
+       04-PEEK-TOP.
+           IF W-COUNT-OF-CARDS IS EQUAL TO 0
+              MOVE 1 TO RSP-ERR-CODE OF WASTE
+              GOBACK
+           END-IF
+           MOVE W-CARDS-T(W-COUNT-OF-CARDS) TO RSP-CARD OF WASTE.
+
+      ******************************************************************
+       05-RETURN-NUM-CARDS.
+           MOVE W-COUNT-OF-CARDS TO RSP-NUM-CARDS OF WASTE.
+
+      ******************************************************************
+       06-RETURN-CARD-AT-INDEX.
+           IF REQ-CARD-INDEX OF WASTE IS LESS THAN 1 OR
+              REQ-CARD-INDEX OF WASTE IS GREATER THAN W-COUNT-OF-CARDS
+              MOVE 1 TO RSP-ERR-CODE OF WASTE
+              GOBACK
+           END-IF
+           MOVE W-CARDS-T(REQ-CARD-INDEX OF WASTE) TO RSP-CARD OF
+              WASTE.
+
+      ******************************************************************
+       07-DISPLAY-TOP.
+           IF W-COUNT-OF-CARDS IS EQUAL TO 0
+              DISPLAY 'XX' WITH NO ADVANCING
+              GOBACK
+           END-IF
+           MOVE RANK-N OF W-CARDS-T(W-COUNT-OF-CARDS) TO
+              REQ-RANK-N OF CARDS
+           MOVE SUIT-N OF W-CARDS-T(W-COUNT-OF-CARDS) TO
+              REQ-SUIT-N OF CARDS
+           MOVE 2 TO REQ-OP-CODE OF CARDS
+           CALL 'CARDS' USING REQ-RSP-BLOCK OF CARDS SYMBOL-REQ
+           END-CALL
+           DISPLAY RSP-RANK-A OF CARDS WITH NO ADVANCING
+           DISPLAY RSP-SUIT-DISPLAY OF SYMBOL-REQ WITH NO ADVANCING.
+
+      ******************************************************************
+       99-PRINT.
+           DISPLAY 'WASTE COUNT-OF-CARDS=' W-COUNT-OF-CARDS
+           PERFORM VARYING W-CARD-I
+              FROM 1 BY 1
+              UNTIL W-CARD-I > W-COUNT-OF-CARDS
+                   MOVE RANK-N OF W-CARDS-T(W-CARD-I) TO
+                      REQ-RANK-N OF CARDS
+                   MOVE SUIT-N OF W-CARDS-T(W-CARD-I) TO
+                      REQ-SUIT-N OF CARDS
+                   MOVE 2 TO REQ-OP-CODE OF CARDS
+                   CALL 'CARDS' USING REQ-RSP-BLOCK OF CARDS SYMBOL-REQ
+                   END-CALL
+                   DISPLAY RSP-RANK-A OF CARDS WITH NO ADVANCING
+                   DISPLAY RSP-SUIT-DISPLAY OF SYMBOL-REQ
+                      WITH NO ADVANCING
+                   DISPLAY ' ' WITH NO ADVANCING
+           END-PERFORM.
+           DISPLAY ' '.
