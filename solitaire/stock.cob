@@ -5,25 +5,17 @@
 
        WORKING-STORAGE SECTION. 
        01 PRINT-INDEX                   PIC 99.
-       01 MIN-NUMBER                    PIC 99    VALUE 1.
-       01 MAX-NUMBER                    PIC 99    VALUE 52.
-       01 RANDOM-INDEX                  PIC 99.
-       01 SEED                          PIC 9999 COMP-3.
-       01 WS-CURRENT-DATE-DATA.
-          05 WS-CURRENT-DATE.
-             10 WS-CURRENT-YEAR         PIC 9(04).
-             10 WS-CURRENT-MONTH        PIC 9(02).
-             10 WS-CURRENT-DAY          PIC 9(02).
-          05 WS-CURRENT-TIME.
-             10 WS-CURRENT-HOURS        PIC 9(02).
-             10 WS-CURRENT-MINUTE       PIC 9(02).
-             10 WS-CURRENT-SECOND       PIC 9(02).
-             10 WS-CURRENT-MILLISECONDS PIC 9(02).
-       01 SHADOW-STOCK.
-          03 SHDW-STOCK-T OCCURS 52 TIMES INDEXED BY SHADOW-STOCK-I.
-             06 SHDW-RANK-N             PIC 99.
-             06 SHDW-SUIT-N             PIC 9.
-             06 WAS-FETCHED             PIC X     VALUE 'N'.
+
+      *      SEPARATE, STANDALONE PARAMETER TO THE SHARED FYSHUFFLE
+      *      SUBPROGRAM - NOT PART OF GAME, SO ITS SHAPE IS FREE TO
+      *      CHANGE WITHOUT DISTURBING ANY OFFSET WITHIN GAME.
+       01 SHUFFLE-REQ.
+          02 REQ-OP-CODE               PIC 9.
+          02 REQ-SEED                  PIC 9(9).
+          02 REQ-NUM-ITEMS             PIC 99.
+          02 SHUFFLE-T OCCURS 52 TIMES INDEXED BY SHUFFLE-I.
+             03 RANK-N                 PIC 99.
+             03 SUIT-N                 PIC 9.
 
        LINKAGE SECTION. 
       ******************************************************************
@@ -99,7 +91,18 @@
       *      TABLE OF CARDS IN THE STOCK
              03 STOCK-T OCCURS 52 TIMES INDEXED BY STOCK-I.
                 06 RANK-N               PIC 99.
-                06 SUIT-N               PIC 9.      
+                06 SUIT-N               PIC 9.
+      *      THE CARD POSITION REQUESTED (OP 7) / APPENDED (OP 11)
+             03 REQ-CARD-INDEX          PIC 99.
+      *      THE CARD TO APPEND TO THE TOP OF THE STOCK (OP 11),
+      *      E.G. WHEN RESTORING A SAVED GAME
+             03 REQ-APPEND-CARD.
+                06 RANK-N               PIC 99.
+                06 SUIT-N               PIC 9.
+      *      AN EXPLICIT SEED FOR A REPRODUCIBLE SHUFFLE (OP 12)
+             03 REQ-SEED                PIC 9(9).
+      *      RESPONSE FOR NUMBER OF CARDS LEFT IN THE STOCK (OP 6)
+             03 RSP-NUM-OF-CARDS        PIC 99.
       *      DEFINES ALL TABLEAU STACKS OF THE GAME
           02 TABLEAU.
       *      THE OPERATION REQUESTED TO BE PERFORMED ON THE TABLEAU
@@ -146,8 +149,20 @@
                 PERFORM 04-TOGGLE-PEEK
            WHEN 5
                 PERFORM 05-PRINT-TOS
+           WHEN 6
+                PERFORM 06-RETURN-NUM-CARDS
+           WHEN 7
+                PERFORM 07-RETURN-CARD-AT-INDEX
+           WHEN 8
+                PERFORM 08-DISPLAY-TOS
            WHEN 9
                 PERFORM 99-PRINT-STOCK
+           WHEN 10
+                PERFORM 20-RESET-EMPTY
+           WHEN 11
+                PERFORM 21-APPEND-CARD
+           WHEN 12
+                PERFORM 22-RANDOMIZE-WITH-SEED
            END-EVALUATE
 
            GOBACK.
@@ -182,30 +197,8 @@
 
       ******************************************************************
        02-RANDOMIZE-STOCK.
-           PERFORM 10-CREATE-SHADOW-STOCK.
-
-           PERFORM 11-SEED-RANDOM.
-      *    RESET STOCK AND FETCH CARDS FORM SHADOW
-           MOVE 0 TO COUNT-OF-CARDS OF STOCK.
-      *    WE STOP, IF WE HAVE AGAIN 52 CARDS
-           PERFORM UNTIL COUNT-OF-CARDS OF STOCK IS EQUAL TO 52
-      *            WHAT TO FETCH FROM THE SHADOW STOCK
-                   COMPUTE RANDOM-INDEX = FUNCTION RANDOM *
-                      (MAX-NUMBER - MIN-NUMBER + 1) +
-                      MIN-NUMBER
-                   IF WAS-FETCHED OF SHDW-STOCK-T(RANDOM-INDEX)
-                      IS EQUAL TO 'N'
-                      ADD 1 TO COUNT-OF-CARDS OF STOCK
-                      MOVE SHDW-RANK-N OF
-                         SHDW-STOCK-T(RANDOM-INDEX) TO
-                         RANK-N OF STOCK-T(COUNT-OF-CARDS OF STOCK)
-                      MOVE SHDW-SUIT-N OF
-                         SHDW-STOCK-T(RANDOM-INDEX) TO
-                         SUIT-N OF STOCK-T(COUNT-OF-CARDS OF STOCK)
-                      MOVE 'Y' TO
-                         WAS-FETCHED OF SHDW-STOCK-T(RANDOM-INDEX)
-                   END-IF
-           END-PERFORM.
+           MOVE 1 TO REQ-OP-CODE OF SHUFFLE-REQ.
+           PERFORM 15-SHUFFLE-VIA-FYSHUFFLE.
 
       ******************************************************************
        03-FETCH-CARD.
@@ -243,40 +236,70 @@
                  RANK-N OF STOCK-T(COUNT-OF-CARDS OF STOCK))
                  TO TOS-SUIT-A
            END-IF.
-      
+
       ******************************************************************
-       10-CREATE-SHADOW-STOCK.
-           MOVE 0 TO SHADOW-STOCK-I.
+       06-RETURN-NUM-CARDS.
+           MOVE COUNT-OF-CARDS OF STOCK TO RSP-NUM-OF-CARDS.
 
-      *    RUN THROUGH ALL SUITS
-           PERFORM VARYING CARDS-S-I
+      ******************************************************************
+       07-RETURN-CARD-AT-INDEX.
+           IF REQ-CARD-INDEX IS LESS THAN 1 OR
+              REQ-CARD-INDEX IS GREATER THAN COUNT-OF-CARDS OF STOCK
+              MOVE 1 TO ERR-CODE OF STOCK
+              GOBACK
+           END-IF
+           MOVE STOCK-T(REQ-CARD-INDEX) TO CARD-FETCHED.
+
+      ******************************************************************
+       08-DISPLAY-TOS.
+           PERFORM 05-PRINT-TOS
+           DISPLAY TOS-RANK-A WITH NO ADVANCING
+           DISPLAY TOS-SUIT-A WITH NO ADVANCING.
+
+      ******************************************************************
+      *   HANDS THE CARDS CURRENTLY IN STOCK-T TO THE SHARED FYSHUFFLE
+      *   SUBPROGRAM AND COPIES THE SHUFFLED ORDER BACK. REQ-OP-CODE OF
+      *   SHUFFLE-REQ MUST ALREADY BE SET BY THE CALLER.
+       15-SHUFFLE-VIA-FYSHUFFLE.
+           MOVE COUNT-OF-CARDS OF STOCK TO REQ-NUM-ITEMS OF SHUFFLE-REQ
+
+           PERFORM VARYING STOCK-I
               FROM 1 BY 1
-              UNTIL CARDS-S-I > 4
-      *            RUN THROUGH ALL RANKS
-                   PERFORM VARYING CARDS-R-I
-                      FROM 1 BY 1
-                      UNTIL CARDS-R-I > 13
-                           ADD 1 TO SHADOW-STOCK-I
+              UNTIL STOCK-I > COUNT-OF-CARDS OF STOCK
+                   MOVE STOCK-T(STOCK-I) TO SHUFFLE-T(STOCK-I)
+           END-PERFORM
 
-                           MOVE RANK-N OF CARDS-RANK-T
-                              (CARDS-S-I, CARDS-R-I)
-                              TO SHDW-RANK-N OF
-                              SHADOW-STOCK(SHADOW-STOCK-I)
+           CALL 'FYSHUFFLE' USING SHUFFLE-REQ
+           END-CALL
 
-                           MOVE SUIT-N OF CARDS-RANK-T
-                              (CARDS-S-I, CARDS-R-I)
-                              TO SHDW-SUIT-N OF
-                              SHADOW-STOCK(SHADOW-STOCK-I)
-                   END-PERFORM
+           PERFORM VARYING STOCK-I
+              FROM 1 BY 1
+              UNTIL STOCK-I > COUNT-OF-CARDS OF STOCK
+                   MOVE SHUFFLE-T(STOCK-I) TO STOCK-T(STOCK-I)
            END-PERFORM.
 
       ******************************************************************
-       11-SEED-RANDOM.
-           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA
-           ADD WS-CURRENT-MILLISECONDS TO SEED
-           MULTIPLY 100 BY SEED
-           MOVE WS-CURRENT-SECOND TO SEED
-           COMPUTE RANDOM-INDEX = FUNCTION RANDOM(SEED).
+       20-RESET-EMPTY.
+      *    USED WHEN RESTORING A SAVED GAME - THE STOCK CONTENTS ARE
+      *    APPENDED CARD BY CARD VIA OP 11 AFTERWARDS
+           MOVE 0 TO COUNT-OF-CARDS OF STOCK.
+
+      ******************************************************************
+       21-APPEND-CARD.
+           ADD 1 TO COUNT-OF-CARDS OF STOCK
+           MOVE RANK-N OF REQ-APPEND-CARD TO
+              RANK-N OF STOCK-T(COUNT-OF-CARDS OF STOCK)
+           MOVE SUIT-N OF REQ-APPEND-CARD TO
+              SUIT-N OF STOCK-T(COUNT-OF-CARDS OF STOCK).
+
+      ******************************************************************
+       22-RANDOMIZE-WITH-SEED.
+      *    REPRODUCIBLE SHUFFLE - SAME FYSHUFFLE CALL AS
+      *    02-RANDOMIZE-STOCK, BUT SEEDED FROM REQ-SEED INSTEAD OF
+      *    THE SYSTEM CLOCK SO A DEAL CAN BE REPLAYED LATER
+           MOVE 2 TO REQ-OP-CODE OF SHUFFLE-REQ.
+           MOVE REQ-SEED OF STOCK TO REQ-SEED OF SHUFFLE-REQ.
+           PERFORM 15-SHUFFLE-VIA-FYSHUFFLE.
 
       ******************************************************************
        99-PRINT-STOCK.
