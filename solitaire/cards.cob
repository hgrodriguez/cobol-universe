@@ -31,6 +31,22 @@
       *         THE NUMBER OF THE SUIT
              03 SUIT-N             PIC 9.
 
+      ******************************************************************
+      *   DEFINES THE UNICODE SUIT SYMBOL FOR EACH SUIT, USED INSTEAD
+      *   OF THE SUIT-A ALPHA CODE WHEN SYMBOL-MODE IS 'Y' - A SEPARATE
+      *   TABLE RATHER THAN A WIDER FIELD ON SUIT-T, SO THE EXISTING
+      *   SUIT-T/C-SUIT/CARD-SUIT GROUP MOVES BELOW DO NOT HAVE TO
+      *   CHANGE SHAPE
+       01 SUIT-U-T OCCURS 4 TIMES INDEXED BY SUIT-U-I.
+      *         THE SUIT SYMBOL, UTF-8 ENCODED, 3 BYTES WIDE
+             03 SUIT-U             PIC X(3).
+
+      *   IS DISPLAY SUPPOSED TO USE THE UNICODE SUIT SYMBOLS (Y) OR
+      *   THE PLAIN D/C/H/S ALPHA CODES (N)? SEE 03-SET-SYMBOL-MODE.
+      *   COLORBLIND-SAFE, SINCE SUIT-C (RED/BLACK) IS UNCHANGED AND
+      *   CALLERS STILL DISPLAY IT SEPARATELY WHERE THEY NEED COLOR.
+       01 SYMBOL-MODE              PIC X  VALUE 'N'.
+
       ******************************************************************
       * CARD DEFINITIONS
       *   DEFINES A CARD FOR THE GAME
@@ -57,6 +73,9 @@
              03 REQ-RSP-BLOCK.
       *            THE OPERATION REQUESTED TO BE PERFORMED
       *            1 = INITIALIZE CARDS
+      *            2 = RESPOND WITH RANK-A/SUIT-A OF REQ-RANK-N/
+      *                REQ-SUIT-N
+      *            3 = SET-SYMBOL-MODE (SEE SYMBOL-REQ BELOW)
                 04 REQ-OP-CODE     PIC 9.
       *            RANK NUMBER
                 04 REQ-RANK-N      PIC 99.
@@ -170,9 +189,22 @@
                    26 RANK-N       PIC 99.
                    26 SUIT-N       PIC 9.
 
+      ******************************************************************
+      *   OPTIONAL SECOND PARAMETER, PASSED ONLY BY CALLERS THAT WANT
+      *   UNICODE SUIT SYMBOL DISPLAY. KEPT COMPLETELY SEPARATE FROM
+      *   GAME/REQ-RSP-BLOCK ABOVE (RATHER THAN WIDENING RSP-SUIT-A IN
+      *   PLACE) SO THE LONGSTANDING REQ-RSP-BLOCK LAYOUT - AND EVERY
+      *   OFFSET WITHIN GAME THAT IS COMPUTED FROM IT - IS NOT DISTURBED.
+       01 SYMBOL-REQ.
+      *      THE SYMBOL-MODE TO SET, FOR REQ-OP-CODE 3 (Y/N)
+          02 REQ-SYMBOL-MODE      PIC X.
+      *      FOR REQ-OP-CODE 2: THE SUIT OF REQ-SUIT-N, READY TO
+      *      DISPLAY AS-IS - EITHER THE PLAIN ALPHA CODE OR, WHEN
+      *      SYMBOL-MODE IS 'Y', THE UTF-8 SUIT SYMBOL
+          02 RSP-SUIT-DISPLAY     PIC X(3).
 
       ******************************************************************
-       PROCEDURE DIVISION USING GAME.
+       PROCEDURE DIVISION USING GAME OPTIONAL SYMBOL-REQ.
 
            MOVE 0 TO RSP-ERR-CODE OF CARDS.
            EVALUATE REQ-OP-CODE OF CARDS
@@ -184,6 +216,10 @@
            WHEN 2
       *         RESPOND BACK WITH THE RANK-A/SUIT-A
                 PERFORM 02-RESPOND-RANK-SUIT
+           WHEN 3
+      *         SWITCH SUIT DISPLAY BETWEEN ALPHA CODES AND UNICODE
+      *         SUIT SYMBOLS
+                PERFORM 03-SET-SYMBOL-MODE
            WHEN OTHER
       *         ILLEGAL OP-CODE
                 MOVE 1 TO RSP-ERR-CODE OF CARDS
@@ -251,21 +287,25 @@
            MOVE 'D' TO SUIT-A OF SUIT-T(1).
            MOVE 'R' TO SUIT-C OF SUIT-T(1).
            MOVE 1 TO SUIT-N OF SUIT-T(1).
+           MOVE X"E299A6" TO SUIT-U OF SUIT-U-T(1).
 
       *    SET CLUB / BLACK
            MOVE 'C' TO SUIT-A OF SUIT-T(2).
            MOVE 'B' TO SUIT-C OF SUIT-T(2).
            MOVE 2 TO SUIT-N OF SUIT-T(2).
+           MOVE X"E299A3" TO SUIT-U OF SUIT-U-T(2).
 
       *    SET HEART / RED
            MOVE 'H' TO SUIT-A OF SUIT-T(3).
            MOVE 'R' TO SUIT-C OF SUIT-T(3).
            MOVE 3 TO SUIT-N OF SUIT-T(3).
+           MOVE X"E299A5" TO SUIT-U OF SUIT-U-T(3).
 
       *    SET SPADE / BLACK
            MOVE 'S' TO SUIT-A OF SUIT-T(4).
            MOVE 'B' TO SUIT-C OF SUIT-T(4).
            MOVE 4 TO SUIT-N OF SUIT-T(4).
+           MOVE X"E299A0" TO SUIT-U OF SUIT-U-T(4).
 
       ******************************************************************
        CARD-T-FILL-ALL.
@@ -312,4 +352,28 @@
            END-IF
 
            MOVE RANK-A OF RANK-T(REQ-RANK-N OF CARDS) TO RSP-RANK-A.
-           MOVE SUIT-A OF SUIT-T(REQ-SUIT-N OF CARDS) TO RSP-SUIT-A.
\ No newline at end of file
+           MOVE SUIT-A OF SUIT-T(REQ-SUIT-N OF CARDS) TO RSP-SUIT-A.
+
+      *    WHEN THE CALLER ALSO PASSED SYMBOL-REQ, HAND BACK A
+      *    READY-TO-DISPLAY SUIT IN RSP-SUIT-DISPLAY TOO - EITHER THE
+      *    ALPHA CODE OR, WHEN SYMBOL-MODE IS ON, THE UTF-8 GLYPH.
+           IF ADDRESS OF SYMBOL-REQ NOT = NULL
+              IF SYMBOL-MODE IS EQUAL TO 'Y'
+                 MOVE SUIT-U OF SUIT-U-T(REQ-SUIT-N OF CARDS)
+                    TO RSP-SUIT-DISPLAY OF SYMBOL-REQ
+              ELSE
+                 MOVE SPACES TO RSP-SUIT-DISPLAY OF SYMBOL-REQ
+                 MOVE SUIT-A OF SUIT-T(REQ-SUIT-N OF CARDS)
+                    TO RSP-SUIT-DISPLAY OF SYMBOL-REQ
+              END-IF
+           END-IF.
+
+      ******************************************************************
+      *   TOGGLES WHETHER 02-RESPOND-RANK-SUIT RETURNS THE PLAIN SUIT
+      *   ALPHA CODE OR THE UNICODE SUIT SYMBOL. SINCE THIS PROGRAM IS
+      *   CALLED BY EVERY OTHER MODULE THAT NEEDS TO DISPLAY A CARD,
+      *   SETTING THIS ONCE HERE SWITCHES THE DISPLAY MODE EVERYWHERE.
+       03-SET-SYMBOL-MODE.
+           IF ADDRESS OF SYMBOL-REQ NOT = NULL
+              MOVE REQ-SYMBOL-MODE OF SYMBOL-REQ TO SYMBOL-MODE
+           END-IF.
\ No newline at end of file
