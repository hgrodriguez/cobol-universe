@@ -0,0 +1,35 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TESTALL.
+      *   COMBINED REGRESSION RUNNER - CALLS EVERY MODULE'S OWN TEST
+      *   PROGRAM IN TURN SO THE WHOLE SUITE CAN BE RUN WITH ONE
+      *   COMMAND INSTEAD OF BUILDING AND RUNNING EACH TESTXXX
+      *   PROGRAM SEPARATELY. EACH ONE STILL DISPLAYS ITS OWN
+      *   TESTS-RUN/OK/FAILED SUMMARY AS BEFORE.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       PROCEDURE DIVISION.
+
+           DISPLAY "========================================".
+           DISPLAY "TESTALL - FULL REGRESSION SUITE".
+           DISPLAY "========================================".
+
+           CALL 'TESTCARDS'
+           END-CALL.
+
+           CALL 'TESTFOUNDATION'
+           END-CALL.
+
+           CALL 'TESTSTOCK'
+           END-CALL.
+
+           CALL 'TESTTABLEAU'
+           END-CALL.
+
+           DISPLAY "========================================".
+           DISPLAY "TESTALL - REGRESSION SUITE COMPLETE".
+           DISPLAY "========================================".
+
+           STOP RUN.
