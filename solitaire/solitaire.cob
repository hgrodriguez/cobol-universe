@@ -1,19 +1,198 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SOLITAIRE.
 
-       DATA DIVISION. 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *   THE SAVED-GAME FILE, USED TO SUSPEND/RESUME A GAME IN
+      *   PROGRESS - SEE SAVE-GAME/LOAD-GAME BELOW
+           SELECT SOLSAVE-FILE ASSIGN TO 'solsave.dat'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-SAVE-STATUS.
+      *   CUMULATIVE WIN/LOSS STATISTICS, CARRIED OVER BETWEEN RUNS -
+      *   SEE LOAD-STATS/SAVE-STATS BELOW
+           SELECT SOLSTATS-FILE ASSIGN TO 'solstats.dat'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-STATS-STATUS.
+      *   USER SETTINGS (DRAW COUNT, SYMBOL DISPLAY, STOCK PEEK),
+      *   CARRIED OVER BETWEEN RUNS - SEE LOAD-CONFIG/SAVE-CONFIG BELOW
+           SELECT SOLCONFIG-FILE ASSIGN TO 'solconfig.dat'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-CONFIG-STATUS.
+      *   PLAIN-TEXT TRANSCRIPT OF THE GAME IN PROGRESS, WRITTEN ONE
+      *   LINE AT A TIME WHEN LOG MODE IS ON - SEE LOG-EVENT BELOW
+           SELECT GAMELOG-FILE ASSIGN TO 'gamelog.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-LOG-STATUS.
 
-       WORKING-STORAGE SECTION. 
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD SOLSAVE-FILE.
+       01 SOLSAVE-RECORD.
+      *      'STK ' -> STOCK CARD (BOTTOM TO TOP)
+      *      'WST ' -> WASTE PILE CARD (BOTTOM TO TOP)
+      *      'FND ' -> FOUNDATION STACK CARD COUNT
+      *      'TBL ' -> TABLEAU STACK CARD (BOTTOM TO TOP)
+      *      'SCR ' -> CURRENT GAME SCORE
+          02 SS-REC-TYPE           PIC X(4).
+          02 SS-FLD-1              PIC 9(2).
+          02 SS-FLD-2              PIC 9(2).
+          02 SS-FLD-3              PIC 9(2).
+      *      FACE-UP STATUS ('Y'/'N') - 'TBL ' RECORDS ONLY
+          02 SS-FLD-4              PIC X(1).
+      *      CURRENT GAME SCORE - 'SCR ' RECORDS ONLY
+          02 SS-FLD-5              PIC 9(6).
+
+       FD SOLSTATS-FILE.
+       01 SOLSTATS-RECORD.
+          02 STS-GAMES-PLAYED      PIC 9(5).
+          02 STS-GAMES-WON         PIC 9(5).
+          02 STS-GAMES-LOST        PIC 9(5).
+          02 STS-BEST-TIME-SECS    PIC 9(6).
+          02 STS-FEWEST-MOVES      PIC 9(4).
+          02 STS-HIGH-SCORE        PIC 9(6).
+
+       FD SOLCONFIG-FILE.
+       01 SOLCONFIG-RECORD.
+          02 CFG-DRAW-COUNT        PIC 9.
+          02 CFG-SYMBOL-DISPLAY    PIC X.
+          02 CFG-STOCK-PEEK        PIC X.
+          02 CFG-PRACTICE-MODE     PIC X.
+          02 CFG-LOG-MODE          PIC X.
+
+       FD GAMELOG-FILE.
+       01 GAMELOG-RECORD           PIC X(72).
+
+       WORKING-STORAGE SECTION.
 
       ******************************************************************
       *   UNTIL THE USER DECIDES TO QUIT, WE RUN AGAIN
        01 STAY-OPEN                PIC X  VALUE 'Y'.
+      *   END-OF-FILE SWITCH FOR READING A SAVED GAME BACK IN
+       01 SOLSAVE-EOF              PIC X  VALUE 'N'.
+      *   LOOP CONTROL FOR SAVE-GAME / LOAD-GAME
+       01 SV-STOCK-IDX             PIC 99.
+       01 SV-STOCK-COUNT           PIC 99.
+       01 SV-WASTE-IDX             PIC 99.
+       01 SV-WASTE-COUNT           PIC 99.
+       01 SV-STACK-IDX             PIC 9.
+       01 SV-CARD-IDX              PIC 99.
+       01 SV-CARD-COUNT            PIC 99.
+       01 SV-FND-COUNT             PIC 99.
+      *   USER-ENTERED DEAL SEED - 0 MEANS "DEAL RANDOMLY"
+       01 DEAL-SEED                PIC 9(9).
+      *   HOW THE DEAL FOR THIS GAME IS TO BE CHOSEN -
+      *   R)ANDOM, S)PECIFIC SEED, OR D)AILY CHALLENGE
+       01 DEAL-MODE-CHOICE         PIC X.
+      *   TODAY'S DATE, REUSED AS THE SEED FOR THE DAILY CHALLENGE -
+      *   SAME DATE ALWAYS PRODUCES THE SAME DEAL FOR EVERY PLAYER
+       01 DAILY-SEED               PIC 9(9).
+
+      ******************************************************************
+      *   FILE STATUS FOR SOLSAVE-FILE
+       01 WS-SAVE-STATUS           PIC XX.
+      *   CUMULATIVE WIN/LOSS STATISTICS - SEE LOAD-STATS/SAVE-STATS
+       01 WS-STATS-STATUS          PIC XX.
+      *   FILE STATUS FOR SOLCONFIG-FILE
+       01 WS-CONFIG-STATUS         PIC XX.
+      *   FILE STATUS FOR GAMELOG-FILE
+       01 WS-LOG-STATUS            PIC XX.
+       01 STAT-GAMES-PLAYED        PIC 9(5) VALUE 0.
+       01 STAT-GAMES-WON           PIC 9(5) VALUE 0.
+       01 STAT-GAMES-LOST          PIC 9(5) VALUE 0.
+      *   999999 IS THE "NO GAME WON YET" SENTINEL
+       01 STAT-BEST-TIME-SECS      PIC 9(6) VALUE 999999.
+      *   9999 IS THE "NO GAME WON YET" SENTINEL
+       01 STAT-FEWEST-MOVES        PIC 9(4) VALUE 9999.
+       01 STAT-HIGH-SCORE          PIC 9(6) VALUE 0.
+      *   HAS THE CURRENT GAME ALREADY BEEN SCORED (WON OR QUIT) SO
+      *   IT IS NOT COUNTED TWICE AGAINST STAT-GAMES-PLAYED
+       01 STAT-GAME-IN-PROGRESS    PIC X  VALUE 'N'.
+
+      ******************************************************************
+      *   MOVE HISTORY, USED TO UNDO THE LAST FETCH-FROM-STOCK OR
+      *   MOVE-CARD ACTION. MANDATORY AUTO-MOVES TO THE FOUNDATION ARE
+      *   NOT RECORDED HERE, AS THEY ARE NOT PLAYER-INITIATED.
+       01 MOVE-HISTORY.
+          02 HIST-COUNT             PIC 999  VALUE 0.
+          02 HIST-T OCCURS 200 TIMES INDEXED BY HIST-I.
+      *         'FET' -> FETCH-FROM-STOCK, 'MOV' -> MOVE-CARD,
+      *         'WMV' -> MOVE-WASTE-TO-TABLEAU, 'FWD' -> WITHDRAW A
+      *         CARD FROM THE FOUNDATION BACK TO THE TABLEAU
+             03 HIST-TYPE           PIC X(3).
+      *         FET: HOW MANY CARDS WERE FETCHED ONTO THE WASTE PILE
+      *         MOV: SOURCE STACK OF THE MOVE
+      *         WMV: NOT USED
+      *         FWD: FOUNDATION SUIT THE CARD WAS WITHDRAWN FROM
+             03 HIST-P1             PIC 99.
+      *         MOV: DESTINATION STACK OF THE MOVE
+      *         WMV: DESTINATION STACK OF THE MOVE
+      *         FWD: TABLEAU STACK THE CARD WAS WITHDRAWN ONTO
+             03 HIST-P2             PIC 99.
+      *         MOV: HOW MANY CARDS WERE MOVED
+      *         FWD: THE PENALTY ACTUALLY SUBTRACTED FROM GAME-SCORE,
+      *         SO UNDO RESTORES EXACTLY THAT AMOUNT RATHER THAN A
+      *         FLAT 10 (THE WITHDRAW PENALTY IS FLOORED AT ZERO, SO
+      *         A LOW SCORE MAY HAVE LOST LESS THAN 10 POINTS)
+             03 HIST-P3             PIC 99.
+      *   WORK AREAS FOR UNDO-LAST-MOVE
+       01 UNDO-REV-SRC              PIC 9.
+       01 UNDO-REV-DST              PIC 9.
+       01 UNDO-REV-CNT              PIC 99.
+       01 UNDO-FETCH-IDX            PIC 99.
+      *   PENALTY APPLIED TO GAME-SCORE BY A FOUNDATION WITHDRAWAL,
+      *   COMPUTED BEFORE DECIDING WHETHER MOVE HISTORY HAS ROOM TO
+      *   RECORD IT FOR A LATER UNDO
+       01 WS-WITHDRAW-PENALTY       PIC 99.
+
+      ******************************************************************
+      *   WIN DETECTION
+      *   'Y' ONCE ALL FOUR FOUNDATION STACKS ARE FULL
+       01 GAME-WON                  PIC X  VALUE 'N'.
+       01 WIN-CHECK-SUIT            PIC 9.
+       01 PLAY-AGAIN-ANSWER         PIC X.
+
+      ******************************************************************
+      *   ELAPSED TIME / MOVE COUNT, SHOWN EVERY TURN IN DISPLAY-GAME
+      *   MOVE-COUNT-TOTAL IS A MONOTONIC TURN COUNTER - UNLIKE
+      *   HIST-COUNT IT IS NOT DECREMENTED BY UNDO
+       01 MOVE-COUNT-TOTAL          PIC 9(4) VALUE 0.
+      *   10 POINTS PER CARD SENT TO THE FOUNDATION, -10 PER CARD
+      *   WITHDRAWN BACK OFF IT - NEVER ALLOWED TO DROP BELOW 0
+       01 GAME-SCORE                PIC 9(6) VALUE 0.
+       01 GAME-START-TIME.
+          02 GST-HH                 PIC 99.
+          02 GST-MM                 PIC 99.
+          02 GST-SS                 PIC 99.
+       01 WS-NOW-DATE-DATA.
+          02 WS-NOW-DATE.
+             03 WS-NOW-YEAR         PIC 9(04).
+             03 WS-NOW-MONTH        PIC 9(02).
+             03 WS-NOW-DAY          PIC 9(02).
+          02 WS-NOW-TIME.
+             03 WS-NOW-HH           PIC 9(02).
+             03 WS-NOW-MM           PIC 9(02).
+             03 WS-NOW-SS           PIC 9(02).
+             03 WS-NOW-MS           PIC 9(02).
+       01 START-TOTAL-SECS          PIC 9(6).
+       01 NOW-TOTAL-SECS            PIC 9(6).
+       01 ELAPSED-TOTAL-SECS        PIC 9(6).
+       01 ELAPSED-H                 PIC 99.
+       01 ELAPSED-M                 PIC 99.
+       01 ELAPSED-S                 PIC 99.
+      *   COPY OF ELAPSED-TOTAL-SECS TAKEN BEFORE COMPUTE-ELAPSED-TIME
+      *   TEARS IT APART INTO HOURS/MINUTES/SECONDS VIA DIVIDE
+       01 ELAPSED-SECS-SAVE         PIC 9(6).
 
       ******************************************************************
       *   DEFINES THE USER MENU SELECTION
        01 USER-SELECTION.
           02 MENU-TO-SHOW          PIC 99.
           02 MENU-ENTRY-SELECTED   PIC X.
+      *      GENERIC PARAMETER FOR THE MENU TO SHOW - CURRENTLY ONLY
+      *      USED FOR THE SETTINGS MENU (CURRENT STOCK PEEK STATE)
+          02 MENU-PARAMETER        PIC X.
 
       ******************************************************************
       *   THIS WILL BE 1, IF WE MOVED ONE MANDATORY CARD
@@ -54,6 +233,12 @@
              03 RSP-RANK-A         PIC X.
       *            SUIT ALPHA CODE OF REQUESTED SUIT NUMBER
              03 RSP-SUIT-A         PIC X.
+      *      SEPARATE, OPTIONAL PARAMETER TO CARDS FOR SYMBOL-MODE
+      *      DISPLAY - KEPT OUT OF REQ-RSP-BLOCK ABOVE SO THE LAYOUT
+      *      CARDS ACTUALLY USES IS NOT DISTURBED.
+       01 SYMBOL-REQ.
+           02 REQ-SYMBOL-MODE      PIC X.
+           02 RSP-SUIT-DISPLAY     PIC X(3).
       *   STOCK API
        01 STOCK.
           03 REQ-RSP-BLOCK.
@@ -81,6 +266,12 @@
              04 RSP-TOS-RANK-A     PIC X.
              04 RSP-TOS-SUIT-A     PIC X.
              04 RSP-NUM-OF-CARDS   PIC 99.
+      *      THE CARD TO APPEND TO THE TOP OF THE STOCK (OP 11)
+             04 REQ-APPEND-CARD.
+                05 RANK-N          PIC 99.
+                05 SUIT-N          PIC 9.
+      *      AN EXPLICIT SEED FOR A REPRODUCIBLE SHUFFLE (OP 12)
+             04 REQ-SEED           PIC 9(9).
       *   FOUNDATION API
        01 FOUNDATION.
           03 REQ-RSP-BLOCK.
@@ -92,6 +283,7 @@
       *      05 -> RETURN THE FULL STATUS OF STACK
       *      06 -> RETURN RANK-A OF STACK
       *      07 -> RETURN SUIT-A OF STACK
+      *      08 -> WITHDRAW TOP CARD (FOUNDATION-TO-TABLEAU TAKE-BACK)
       *      99 -> PRINT
              04 REQ-OP-CODE        PIC 99.
       *      THE SUIT OF THE CARD TO PUSH ONTO THE FOUNDATION
@@ -100,6 +292,7 @@
       *         THE STACK NUMBER FOR THE REQUEST
              04 REQ-STACK-NUM      PIC 9.
       *      THE ERROR CODE, IF ANY, FOR THE REQUESTED OPERATION
+      *            1 = STACK IS EMPTY (OP 08 ONLY)
              04 RSP-ERR-CODE       PIC 99.
       *         RESPONSE FOR COUNT OF CARDS IN STACK REQUESTED
              04 RSP-CNT-STACK      PIC 99.
@@ -112,7 +305,11 @@
              04 RSP-RANK-A         PIC X.
       *         RESPONSE OF ALPHA CODE OF SUIT OF TOP CARD OF STACK
       *         REQUESTED
-             04 RSP-SUIT-A         PIC X.
+             04 RSP-SUIT-A         PIC X(3).
+      *         THE CARD WITHDRAWN FROM THE STACK (OP 08 ONLY)
+             04 RSP-CARD.
+                05 RANK-N          PIC 99.
+                05 SUIT-N          PIC 9.
       *   TABLEAU API
        01 TABLEAU.
           02 REQ-RSP-BLOCK.
@@ -126,6 +323,8 @@
       *         07 -> NUMBER OF CARDS IN TABLEAU
       *         08 -> NUMBER OF CARDS IN REQ STACK
       *         09 -> RETURN CARD FROM (STACK, IDX)
+      *         10 -> SET-FACE-STATUS-OF-TOP
+      *         11 -> CHECK-ALL-FACE-UP
       *         99 -> PRINT
              05 REQ-OP-CODE        PIC 99.
       *         THE STACK-INDEX IN SCOPE FOR THE REQUESTED OPERATION
@@ -146,6 +345,8 @@
              05 RSP-CARD.
                 26 RANK-N          PIC 99.
                 26 SUIT-N          PIC 9.
+      *         FACE-UP STATUS OF THE RSP-CARD ABOVE (OP 9 ONLY)
+             05 RSP-CARD-FACE-UP   PIC X.
       *         DATA WE NEED FOR MOVING CARDS IN THE TABLEAU
       *         SOURCE STACK INDEX
              05 MV-SRC-ST-I        PIC 9.
@@ -153,43 +354,208 @@
              05 MV-SRC-CA-I        PIC 99.
       *         DESTINATION STACK INDEX
              05 MV-DST-ST-I        PIC 9.
+      *         NEW FACE-UP STATUS TO APPLY FOR OP 10 ('Y'/'N')
+             05 REQ-SET-FACE-UP    PIC X.
+      *         IS PRACTICE MODE ON? 'Y' TELLS OP 06 TO SKIP THE
+      *         KING/RANK/SUIT LEGALITY CHECKS (SEE 06-MOVE-CARDS)
+             05 REQ-PRACTICE-MODE  PIC X.
+      *   WASTE API
+       01 WASTE.
+          03 REQ-RSP-BLOCK.
+      *      THE OPERATION REQUESTED TO BE PERFORMED ON THE WASTE PILE
+      *         01 -> RESET
+      *         02 -> PUSH-CARD
+      *         03 -> POP-CARD
+      *         04 -> PEEK-TOP
+      *         05 -> RETURN-NUM-CARDS
+      *         06 -> RETURN-CARD-AT-INDEX
+      *         07 -> DISPLAY-TOP
+      *         99 -> PRINT
+             04 REQ-OP-CODE        PIC 99.
+      *         THE CARD-INDEX IN SCOPE FOR REQ-OP-CODE 6 (BOTTOM
+      *         OF THE PILE IS INDEX 1)
+             04 REQ-CARD-INDEX     PIC 99.
+      *         THE CARD TO PUSH ONTO THE WASTE PILE (OP 2)
+             04 CARD-IN-SCOPE.
+                05 RANK-N          PIC 99.
+                05 SUIT-N          PIC 9.
+      *      THE ERROR CODE, IF ANY, FOR THE REQUESTED OPERATION
+      *            1 = NO CARDS ON THE WASTE PILE
+             04 RSP-ERR-CODE       PIC 9.
+      *         THE RESPONSE CARD FOR OPS 3, 4 AND 6
+             04 RSP-CARD.
+                05 RANK-N          PIC 99.
+                05 SUIT-N          PIC 9.
+      *         RESPONSE FOR HOW MANY CARDS ARE ON THE WASTE PILE
+             04 RSP-NUM-CARDS      PIC 99.
+
+      ******************************************************************
+      *   HOW MANY CARDS ARE FETCHED FROM THE STOCK PER F)ETCH - EITHER
+      *   1 OR 3, TOGGLED BY THE D)RAW COUNT MENU ENTRY
+       01 DRAW-COUNT               PIC 9  VALUE 1.
+
+      ******************************************************************
+      *   IS SUIT DISPLAY USING UNICODE SUIT SYMBOLS (Y) OR THE PLAIN
+      *   D/C/H/S ALPHA CODES (N)? TOGGLED BY THE C)OLOR SYMBOLS
+      *   MENU ENTRY AND FORWARDED TO CARDS VIA REQ-OP-CODE 3
+       01 SYMBOL-DISPLAY           PIC X  VALUE 'N'.
+
+      ******************************************************************
+      *   IS STOCK PEEK (SHOWING THE TOP-OF-STOCK CARD RATHER THAN A
+      *   FACE-DOWN CARD BACK) ON? TOGGLED FROM THE SETTINGS MENU AND
+      *   FORWARDED TO STOCK VIA REQ-OP-CODE 4. RE-APPLIED IN
+      *   START-GAME BECAUSE STOCK'S OWN 01-FILL-STOCK RESETS IT TO
+      *   OFF EVERY TIME A FRESH DECK IS BUILT.
+       01 STOCK-PEEK-ON            PIC X  VALUE 'N'.
+
+      ******************************************************************
+      *   IS PRACTICE MODE ON? WHEN 'Y', TABLEAU AND WASTE MOVES SKIP
+      *   THE KING/RANK/SUIT LEGALITY CHECKS (SEE 06-MOVE-CARDS AND
+      *   VALIDATE-WASTE-CARD-ONTO), SO A PLAYER CAN FREELY REARRANGE
+      *   THE BOARD WITHOUT BEING BLOCKED BY ILLEGAL-MOVE ERRORS.
+      *   TOGGLED FROM THE SETTINGS MENU.
+       01 PRACTICE-MODE-ON         PIC X  VALUE 'N'.
+
+      ******************************************************************
+      *   IS TRANSCRIPT/LOG MODE ON? WHEN 'Y', LOG-EVENT APPENDS A
+      *   LINE TO GAMELOG-FILE FOR EACH MENU CHOICE AND MAJOR GAME
+      *   MILESTONE, BUILDING A PLAIN-TEXT PLAY-BY-PLAY OF THE GAME
+      *   THAT CAN BE REVIEWED OR PRINTED AFTERWARD. TOGGLED FROM THE
+      *   SETTINGS MENU.
+       01 LOG-MODE-ON              PIC X  VALUE 'N'.
+      *   MESSAGE TO BE WRITTEN TO GAMELOG-FILE BY LOG-EVENT
+       01 GAME-LOG-MSG             PIC X(72) VALUE SPACES.
+
+      ******************************************************************
+      *   WORK AREAS FOR SUGGEST-A-MOVE (HINT)
+      *   WAS A MOVE ALREADY FOUND AND DISPLAYED THIS CALL?
+       01 HINT-FOUND               PIC X  VALUE 'N'.
+       01 HINT-STACK-I             PIC 9.
+       01 HINT-OTHER-STACK-I       PIC 9.
+       01 HINT-SRC-RANK            PIC 99.
+       01 HINT-SRC-SUIT            PIC 9.
+       01 HINT-DST-SUIT            PIC 9.
+       01 HINT-ACCEPT-RANK         PIC 99.
+       01 HINT-ACCEPT-S-1          PIC 9.
+       01 HINT-ACCEPT-S-2          PIC 9.
+
+      ******************************************************************
+      *   WORK AREAS FOR WITHDRAW-FROM-FOUNDATION /
+      *   VALIDATE-FOUNDATION-CARD-ONTO
+       01 WTHD-SRC-STACK           PIC 9.
+       01 WTHD-DST-STACK           PIC 9.
+       01 WTHD-ACCEPT-RANK         PIC 99.
+       01 WTHD-DST-SUIT            PIC 9.
+       01 WTHD-ACCEPT-S-1          PIC 9.
+       01 WTHD-ACCEPT-S-2          PIC 9.
+
+      ******************************************************************
+      *   WORK AREAS FOR VALIDATE-WASTE-CARD-ONTO
+       01 WASTE-ACCEPT-RANK        PIC 99.
+       01 WASTE-DST-SUIT           PIC 9.
+       01 WASTE-ACCEPT-S-1         PIC 9.
+       01 WASTE-ACCEPT-S-2         PIC 9.
 
       ******************************************************************
        PROCEDURE DIVISION.
-           
+
+           PERFORM LOAD-STATS.
+           PERFORM LOAD-CONFIG.
            PERFORM START-GAME
            
            PERFORM UNTIL STAY-OPEN IS EQUAL TO 'N'
 
                    PERFORM MOVE-MANDATORY-CARDS
                    PERFORM DISPLAY-GAME
+                   PERFORM CHECK-FOR-WIN
 
-                   MOVE 1 TO MENU-TO-SHOW
-                   CALL 'MENUS' USING USER-SELECTION
-                   END-CALL
+                   IF GAME-WON IS EQUAL TO 'Y'
+                      PERFORM END-OF-GAME-SUMMARY
+                   ELSE
+                      MOVE 1 TO MENU-TO-SHOW
+                      CALL 'MENUS' USING USER-SELECTION
+                      END-CALL
+
+                      STRING 'PLAYER SELECTED: ' MENU-ENTRY-SELECTED
+                         DELIMITED BY SIZE INTO GAME-LOG-MSG
+                      PERFORM LOG-EVENT
 
-                   EVALUATE MENU-ENTRY-SELECTED
-                   WHEN 'F'
-                        PERFORM FETCH-FROM-STOCK
-                   WHEN 'H'
-                        PERFORM SHOW-HELP
-                   WHEN 'M'
-                        PERFORM MOVE-CARD
-                   WHEN 'Q'
-                        DISPLAY "QUITTING."
-                        MOVE 'N' TO STAY-OPEN
-                   WHEN 'S'
-                        PERFORM START-GAME
-                   END-EVALUATE
+                      EVALUATE MENU-ENTRY-SELECTED
+                      WHEN 'F'
+                           PERFORM FETCH-FROM-STOCK
+                      WHEN 'H'
+                           PERFORM SHOW-HELP
+                      WHEN 'M'
+                           PERFORM MOVE-CARD
+                      WHEN 'N'
+                           PERFORM SUGGEST-A-MOVE
+                      WHEN 'Q'
+                           DISPLAY "QUITTING."
+                           MOVE 'GAME QUIT' TO GAME-LOG-MSG
+                           PERFORM LOG-EVENT
+                           PERFORM RECORD-GAME-LOSS-IF-IN-PROGRESS
+                           MOVE 'N' TO STAY-OPEN
+                      WHEN 'R'
+                           PERFORM START-GAME
+                      WHEN 'S'
+                           PERFORM SHOW-SETTINGS-MENU
+                      WHEN 'V'
+                           PERFORM SAVE-GAME
+                      WHEN 'L'
+                           PERFORM LOAD-GAME
+                      WHEN 'U'
+                           PERFORM UNDO-LAST-MOVE
+                      WHEN 'W'
+                           PERFORM WITHDRAW-FROM-FOUNDATION
+                      WHEN 'D'
+                           PERFORM TOGGLE-DRAW-COUNT
+                      WHEN 'C'
+                           PERFORM TOGGLE-SYMBOL-MODE
+                      WHEN 'A'
+                           PERFORM AUTO-COMPLETE
+                      END-EVALUATE
+                   END-IF
            END-PERFORM.
            STOP RUN.
 
       ******************************************************************
        START-GAME.
+           PERFORM RECORD-GAME-LOSS-IF-IN-PROGRESS.
            PERFORM INITIALIZE-WORLD.
 
+      *    01-FILL-STOCK (CALLED FROM INITIALIZE-WORLD) ALWAYS RESETS
+      *    STOCK PEEK TO OFF FOR THE FRESH DECK - REAPPLY THE USER'S
+      *    SAVED PREFERENCE SO IT STAYS STICKY ACROSS RESTARTS, THE
+      *    SAME WAY DRAW-COUNT AND SYMBOL-DISPLAY ALREADY DO.
+           IF STOCK-PEEK-ON IS EQUAL TO 'Y'
+              MOVE 4 TO REQ-OP-CODE OF STOCK
+              CALL 'STOCK' USING REQ-RSP-BLOCK OF STOCK
+              END-CALL
+           END-IF.
+
+           MOVE 0 TO HIST-COUNT.
+           MOVE 'N' TO GAME-WON.
+           MOVE 0 TO MOVE-COUNT-TOTAL.
+           MOVE 0 TO GAME-SCORE.
+           MOVE FUNCTION CURRENT-DATE TO WS-NOW-DATE-DATA.
+           MOVE WS-NOW-HH TO GST-HH.
+           MOVE WS-NOW-MM TO GST-MM.
+           MOVE WS-NOW-SS TO GST-SS.
+
+           ADD 1 TO STAT-GAMES-PLAYED.
+           MOVE 'Y' TO STAT-GAME-IN-PROGRESS.
+           PERFORM SAVE-STATS.
+
+           MOVE 'NEW GAME STARTED' TO GAME-LOG-MSG.
+           PERFORM LOG-EVENT.
+
       ******************************************************************
        DISPLAY-GAME.
+           PERFORM COMPUTE-ELAPSED-TIME.
+           DISPLAY 'MOVES: ' MOVE-COUNT-TOTAL
+              '   TIME: ' ELAPSED-H '-' ELAPSED-M '-' ELAPSED-S
+              '   SCORE: ' GAME-SCORE.
+
            DISPLAY '   ' WITH NO ADVANCING.
            MOVE 99 TO REQ-OP-CODE OF FOUNDATION.
            CALL 'FOUNDATION' USING REQ-RSP-BLOCK OF FOUNDATION
@@ -200,7 +566,24 @@
            MOVE 8 TO REQ-OP-CODE OF STOCK.
            CALL 'STOCK' USING REQ-RSP-BLOCK OF STOCK
            END-CALL.
-           DISPLAY ' '.
+           MOVE 6 TO REQ-OP-CODE OF STOCK.
+           CALL 'STOCK' USING REQ-RSP-BLOCK OF STOCK
+           END-CALL.
+           DISPLAY '(' RSP-NUM-OF-CARDS OF STOCK ' LEFT)'
+              WITH NO ADVANCING.
+           DISPLAY '   WASTE: ' WITH NO ADVANCING.
+           MOVE 7 TO REQ-OP-CODE OF WASTE.
+           CALL 'WASTE' USING REQ-RSP-BLOCK OF WASTE
+           END-CALL.
+           MOVE 5 TO REQ-OP-CODE OF WASTE.
+           CALL 'WASTE' USING REQ-RSP-BLOCK OF WASTE
+           END-CALL.
+           DISPLAY '(' RSP-NUM-CARDS OF WASTE ' LEFT)'
+              WITH NO ADVANCING.
+           DISPLAY '   DRAW-COUNT: ' DRAW-COUNT.
+           IF PRACTICE-MODE-ON IS EQUAL TO 'Y'
+              DISPLAY '   *** PRACTICE MODE - MOVES ARE NOT VALIDATED '
+                 '***'.
 
            MOVE 99 TO REQ-OP-CODE OF TABLEAU
            CALL 'TABLEAU' USING REQ-RSP-BLOCK OF TABLEAU
@@ -208,22 +591,52 @@
            DISPLAY ' '.
 
       ******************************************************************
+      *   COMPUTES ELAPSED-H/M/S SINCE GAME-START-TIME. GAMES THAT
+      *   CROSS MIDNIGHT ARE NOT ACCOUNTED FOR, SAME LIMITATION AS
+      *   STOCK'S CLOCK-SEEDED SHUFFLE.
+       COMPUTE-ELAPSED-TIME.
+           MOVE FUNCTION CURRENT-DATE TO WS-NOW-DATE-DATA.
+           COMPUTE START-TOTAL-SECS = (GST-HH * 3600) +
+              (GST-MM * 60) + GST-SS
+           COMPUTE NOW-TOTAL-SECS = (WS-NOW-HH * 3600) +
+              (WS-NOW-MM * 60) + WS-NOW-SS
+           IF NOW-TOTAL-SECS IS LESS THAN START-TOTAL-SECS
+              MOVE 0 TO ELAPSED-TOTAL-SECS
+           ELSE
+              COMPUTE ELAPSED-TOTAL-SECS =
+                 NOW-TOTAL-SECS - START-TOTAL-SECS
+           END-IF.
+           MOVE ELAPSED-TOTAL-SECS TO ELAPSED-SECS-SAVE.
+           DIVIDE ELAPSED-TOTAL-SECS BY 3600 GIVING ELAPSED-H
+              REMAINDER ELAPSED-TOTAL-SECS.
+           DIVIDE ELAPSED-TOTAL-SECS BY 60 GIVING ELAPSED-M
+              REMAINDER ELAPSED-S.
+
+      ******************************************************************
+      *   DRAWS DRAW-COUNT CARDS (1 OR 3) FROM THE STOCK ONTO THE WASTE
+      *   PILE. IF THE STOCK IS EMPTY, THE WASTE PILE IS RECYCLED BACK
+      *   INTO THE STOCK FIRST.
        FETCH-FROM-STOCK.
            MOVE 6 TO REQ-OP-CODE OF STOCK.
            CALL 'STOCK' USING REQ-RSP-BLOCK OF STOCK
-           END-CALL.           
+           END-CALL.
+           IF RSP-NUM-OF-CARDS IS EQUAL TO 0
+              PERFORM RECYCLE-WASTE-TO-STOCK
+              MOVE 6 TO REQ-OP-CODE OF STOCK
+              CALL 'STOCK' USING REQ-RSP-BLOCK OF STOCK
+              END-CALL
+           END-IF.
+
            IF RSP-NUM-OF-CARDS IS EQUAL TO 0 THEN
-              DISPLAY 'STOCK IS EMPTY, NOTHING CAN BE FETCHED'
+              DISPLAY 'STOCK AND WASTE ARE BOTH EMPTY'
            ELSE
-      *    DEFINE HOW MANY CARDS WE CAN FETCH     
-              IF RSP-NUM-OF-CARDS IS GREATER THAN 7 THEN
-                 MOVE 7 TO MAX-TO-FETCH
+      *    DEFINE HOW MANY CARDS WE CAN FETCH
+              IF RSP-NUM-OF-CARDS IS GREATER THAN DRAW-COUNT THEN
+                 MOVE DRAW-COUNT TO MAX-TO-FETCH
               ELSE
                  MOVE RSP-NUM-OF-CARDS TO MAX-TO-FETCH
               END-IF
 
-      *    FIRST CARD TO MOVE WILL GO INTO STACK #1 OF TABLEAU     
-              MOVE 1 TO REQ-STCK-IDX
               PERFORM VARYING FETCH-INDEX
                  FROM 1 BY 1
                  UNTIL FETCH-INDEX IS GREATER THAN MAX-TO-FETCH
@@ -232,51 +645,665 @@
                       CALL 'STOCK' USING REQ-RSP-BLOCK OF STOCK
                       END-CALL
 
-      *    MOVE CARD FROM STOCK TO TABLEAU
+      *    MOVE CARD FROM STOCK ONTO THE WASTE PILE
                       MOVE RSP-RANK-N OF RSP-CARD-FETCHED
-                         TO RANK-N OF CARD-IN-SCOPE 
+                         TO RANK-N OF CARD-IN-SCOPE OF WASTE
                       MOVE RSP-SUIT-N OF RSP-CARD-FETCHED
-                         TO SUIT-N OF CARD-IN-SCOPE 
-                      MOVE 3 TO REQ-OP-CODE OF TABLEAU
+                         TO SUIT-N OF CARD-IN-SCOPE OF WASTE
+                      MOVE 2 TO REQ-OP-CODE OF WASTE
+                      CALL 'WASTE' USING REQ-RSP-BLOCK OF WASTE
+                      END-CALL
+              END-PERFORM
+
+              IF HIST-COUNT < 200
+                 ADD 1 TO HIST-COUNT
+                 MOVE 'FET' TO HIST-TYPE(HIST-COUNT)
+                 MOVE MAX-TO-FETCH TO HIST-P1(HIST-COUNT)
+              END-IF
+              ADD 1 TO MOVE-COUNT-TOTAL
+           END-IF.
+
+      ******************************************************************
+      *   RECYCLES THE WASTE PILE BACK INTO THE STOCK WHEN THE STOCK
+      *   RUNS OUT. POPPING THE WASTE FROM ITS TOP (MOST RECENTLY
+      *   DRAWN) DOWN TO ITS BOTTOM (FIRST EVER DRAWN) AND APPENDING
+      *   EACH CARD ONTO THE STOCK REPRODUCES THE ORIGINAL DRAW ORDER.
+       RECYCLE-WASTE-TO-STOCK.
+           MOVE 5 TO REQ-OP-CODE OF WASTE
+           CALL 'WASTE' USING REQ-RSP-BLOCK OF WASTE
+           END-CALL
+           IF RSP-NUM-CARDS OF WASTE IS GREATER THAN 0
+              PERFORM UNTIL RSP-NUM-CARDS OF WASTE IS EQUAL TO 0
+                      MOVE 3 TO REQ-OP-CODE OF WASTE
+                      CALL 'WASTE' USING REQ-RSP-BLOCK OF WASTE
+                      END-CALL
+
+                      MOVE RANK-N OF RSP-CARD OF WASTE
+                         TO RANK-N OF REQ-APPEND-CARD OF STOCK
+                      MOVE SUIT-N OF RSP-CARD OF WASTE
+                         TO SUIT-N OF REQ-APPEND-CARD OF STOCK
+                      MOVE 11 TO REQ-OP-CODE OF STOCK
+                      CALL 'STOCK' USING REQ-RSP-BLOCK OF STOCK
+                      END-CALL
+
+                      MOVE 5 TO REQ-OP-CODE OF WASTE
+                      CALL 'WASTE' USING REQ-RSP-BLOCK OF WASTE
+                      END-CALL
+              END-PERFORM
+              DISPLAY 'WASTE RECYCLED BACK INTO THE STOCK.'
+           END-IF.
+
+      ******************************************************************
+      *   TOGGLES HOW MANY CARDS ARE DRAWN FROM THE STOCK PER FETCH
+       TOGGLE-DRAW-COUNT.
+           IF DRAW-COUNT IS EQUAL TO 1
+              MOVE 3 TO DRAW-COUNT
+           ELSE
+              MOVE 1 TO DRAW-COUNT
+           END-IF.
+           PERFORM SAVE-CONFIG.
+           DISPLAY 'DRAW COUNT IS NOW ' DRAW-COUNT.
+
+      ******************************************************************
+      *   SWITCHES SUIT DISPLAY BETWEEN THE PLAIN D/C/H/S ALPHA CODES
+      *   AND UNICODE SUIT SYMBOLS (COLORBLIND-SAFE, SINCE THE SHAPE
+      *   DISTINGUISHES THE SUIT WITHOUT RELYING ON RED/BLACK ALONE).
+      *   CARDS IS CALLED DIRECTLY BY EVERY MODULE THAT DISPLAYS A
+      *   CARD, SO SETTING THE MODE HERE SWITCHES IT EVERYWHERE AT
+      *   ONCE.
+       TOGGLE-SYMBOL-MODE.
+           IF SYMBOL-DISPLAY IS EQUAL TO 'Y'
+              MOVE 'N' TO SYMBOL-DISPLAY
+           ELSE
+              MOVE 'Y' TO SYMBOL-DISPLAY
+           END-IF.
+           MOVE 3 TO REQ-OP-CODE OF CARDS.
+           MOVE SYMBOL-DISPLAY TO REQ-SYMBOL-MODE OF SYMBOL-REQ.
+           CALL 'CARDS' USING REQ-RSP-BLOCK OF CARDS SYMBOL-REQ
+           END-CALL.
+           PERFORM SAVE-CONFIG.
+           DISPLAY 'SUIT SYMBOLS ARE NOW ' SYMBOL-DISPLAY.
+
+      ******************************************************************
+      *   SHOWS THE SETTINGS SUB-MENU (MENU-TO-SHOW 2) AND ACTS ON
+      *   WHATEVER THE USER PICKED THERE.
+       SHOW-SETTINGS-MENU.
+           MOVE 2 TO MENU-TO-SHOW.
+           MOVE STOCK-PEEK-ON TO MENU-PARAMETER.
+           CALL 'MENUS' USING USER-SELECTION
+           END-CALL.
+           EVALUATE MENU-ENTRY-SELECTED
+           WHEN 'T'
+                PERFORM TOGGLE-STOCK-PEEK
+           WHEN 'P'
+                PERFORM TOGGLE-PRACTICE-MODE
+           WHEN 'G'
+                PERFORM TOGGLE-GAME-LOG
+           END-EVALUATE.
+
+      ******************************************************************
+      *   TOGGLES WHETHER THE TOP-OF-STOCK CARD IS SHOWN FACE UP
+      *   (PEEK) OR AS A FACE-DOWN CARD BACK.
+       TOGGLE-STOCK-PEEK.
+           MOVE 4 TO REQ-OP-CODE OF STOCK.
+           CALL 'STOCK' USING REQ-RSP-BLOCK OF STOCK
+           END-CALL.
+           IF STOCK-PEEK-ON IS EQUAL TO 'Y'
+              MOVE 'N' TO STOCK-PEEK-ON
+           ELSE
+              MOVE 'Y' TO STOCK-PEEK-ON
+           END-IF.
+           PERFORM SAVE-CONFIG.
+           DISPLAY 'STOCK PEEK IS NOW ' STOCK-PEEK-ON.
+
+      ******************************************************************
+      *   TOGGLES PRACTICE MODE, WHICH LETS THE PLAYER MOVE ANY
+      *   FACE-UP CARD ANYWHERE WITHOUT THE USUAL KING/RANK/SUIT
+      *   LEGALITY CHECKS - USEFUL FOR LEARNING THE BOARD OR JUST
+      *   FREELY EXPERIMENTING WITHOUT GETTING BLOCKED.
+       TOGGLE-PRACTICE-MODE.
+           IF PRACTICE-MODE-ON IS EQUAL TO 'Y'
+              MOVE 'N' TO PRACTICE-MODE-ON
+           ELSE
+              MOVE 'Y' TO PRACTICE-MODE-ON
+           END-IF.
+           PERFORM SAVE-CONFIG.
+           DISPLAY 'PRACTICE MODE IS NOW ' PRACTICE-MODE-ON.
+
+      ******************************************************************
+      *   TOGGLES WHETHER A PLAIN-TEXT TRANSCRIPT OF THE GAME IS
+      *   APPENDED TO GAMELOG-FILE AS IT IS PLAYED.
+       TOGGLE-GAME-LOG.
+           IF LOG-MODE-ON IS EQUAL TO 'Y'
+              MOVE 'N' TO LOG-MODE-ON
+           ELSE
+              MOVE 'Y' TO LOG-MODE-ON
+              MOVE 'TRANSCRIPT LOGGING STARTED' TO GAME-LOG-MSG
+              PERFORM LOG-EVENT
+           END-IF.
+           PERFORM SAVE-CONFIG.
+           DISPLAY 'GAME LOG IS NOW ' LOG-MODE-ON.
+
+      ******************************************************************
+      *   APPENDS GAME-LOG-MSG AS THE NEXT LINE OF GAMELOG-FILE -
+      *   A NO-OP WHEN LOG MODE IS OFF. THE FILE IS OPENED AND CLOSED
+      *   AROUND EACH LINE SO A TRANSCRIPT IN PROGRESS CAN BE TAILED
+      *   OR PRINTED WHILE THE GAME IS STILL RUNNING.
+       LOG-EVENT.
+           IF LOG-MODE-ON IS EQUAL TO 'Y'
+              OPEN EXTEND GAMELOG-FILE
+              IF WS-LOG-STATUS IS NOT EQUAL TO '00'
+                 OPEN OUTPUT GAMELOG-FILE
+              END-IF
+              MOVE GAME-LOG-MSG TO GAMELOG-RECORD
+              WRITE GAMELOG-RECORD
+              CLOSE GAMELOG-FILE
+           END-IF.
+
+      ******************************************************************
+      *   LOOKS FOR ONE LEGAL MOVE AND DISPLAYS IT TO THE PLAYER,
+      *   CHEAPEST/MOST-USEFUL FIRST: WASTE TO FOUNDATION, TABLEAU TO
+      *   FOUNDATION, WASTE TO TABLEAU, TABLEAU TO TABLEAU, THEN
+      *   WHETHER THE STOCK CAN STILL BE FETCHED FROM. STOPS AT THE
+      *   FIRST MOVE FOUND - THIS IS A SUGGESTION, NOT A FULL SOLVER.
+       SUGGEST-A-MOVE.
+           MOVE 'N' TO HINT-FOUND.
+           PERFORM HINT-CHECK-WASTE-TO-FOUNDATION.
+           IF HINT-FOUND IS EQUAL TO 'N'
+              PERFORM HINT-CHECK-TABLEAU-TO-FOUNDATION
+           END-IF.
+           IF HINT-FOUND IS EQUAL TO 'N'
+              PERFORM HINT-CHECK-WASTE-TO-TABLEAU
+           END-IF.
+           IF HINT-FOUND IS EQUAL TO 'N'
+              PERFORM HINT-CHECK-TABLEAU-TO-TABLEAU
+           END-IF.
+           IF HINT-FOUND IS EQUAL TO 'N'
+              PERFORM HINT-CHECK-STOCK
+           END-IF.
+           IF HINT-FOUND IS EQUAL TO 'N'
+              DISPLAY 'HINT: NO MOVE FOUND. TRY U)NDO OR R)ESTART.'
+           END-IF.
+
+      ******************************************************************
+      *   IS THE WASTE TOP CARD THE NEXT CARD NEEDED BY ITS FOUNDATION
+      *   STACK?
+       HINT-CHECK-WASTE-TO-FOUNDATION.
+           MOVE 4 TO REQ-OP-CODE OF WASTE
+           CALL 'WASTE' USING REQ-RSP-BLOCK OF WASTE
+           END-CALL
+           IF RSP-ERR-CODE OF WASTE IS EQUAL TO 0
+              MOVE SUIT-N OF RSP-CARD OF WASTE TO REQ-STACK-NUM OF
+                 FOUNDATION
+              MOVE 4 TO REQ-OP-CODE OF FOUNDATION
+              CALL 'FOUNDATION' USING REQ-RSP-BLOCK OF FOUNDATION
+              END-CALL
+              IF RSP-NXT-RANK OF FOUNDATION IS EQUAL TO
+                 RANK-N OF RSP-CARD OF WASTE
+                 DISPLAY 'HINT: MOVE THE WASTE CARD TO THE FOUNDATION'
+                 MOVE 'Y' TO HINT-FOUND
+              END-IF
+           END-IF.
+
+      ******************************************************************
+      *   IS ANY TABLEAU STACK'S TOP CARD THE NEXT CARD NEEDED BY ITS
+      *   FOUNDATION STACK?
+       HINT-CHECK-TABLEAU-TO-FOUNDATION.
+           PERFORM VARYING HINT-STACK-I FROM 1 BY 1
+              UNTIL HINT-STACK-I > 7 OR HINT-FOUND IS EQUAL TO 'Y'
+                   MOVE HINT-STACK-I TO REQ-STCK-IDX OF TABLEAU
+                   MOVE 8 TO REQ-OP-CODE OF TABLEAU
+                   CALL 'TABLEAU' USING TABLEAU
+                   END-CALL
+                   IF RSP-NUM-CARDS OF TABLEAU IS GREATER THAN 0
+                      MOVE HINT-STACK-I TO REQ-STCK-IDX OF TABLEAU
+                      MOVE RSP-NUM-CARDS OF TABLEAU TO REQ-CARD-IDX OF
+                         TABLEAU
+                      MOVE 9 TO REQ-OP-CODE OF TABLEAU
                       CALL 'TABLEAU' USING TABLEAU
                       END-CALL
-                      ADD 1 TO REQ-STCK-IDX
+                      MOVE SUIT-N OF RSP-CARD OF TABLEAU TO
+                         REQ-STACK-NUM OF FOUNDATION
+                      MOVE 4 TO REQ-OP-CODE OF FOUNDATION
+                      CALL 'FOUNDATION' USING REQ-RSP-BLOCK OF
+                         FOUNDATION
+                      END-CALL
+                      IF RSP-NXT-RANK OF FOUNDATION IS EQUAL TO
+                         RANK-N OF RSP-CARD OF TABLEAU
+                         DISPLAY 'HINT: MOVE THE TOP CARD OF STACK '
+                            HINT-STACK-I ' TO THE FOUNDATION'
+                         MOVE 'Y' TO HINT-FOUND
+                      END-IF
+                   END-IF
+           END-PERFORM.
+
+      ******************************************************************
+      *   CAN THE WASTE TOP CARD BE PLAYED ONTO ANY TABLEAU STACK? REUSES
+      *   VALIDATE-WASTE-CARD-ONTO, THE SAME CHECK MOVE-WASTE-TO-TABLEAU
+      *   MAKES WHEN THE PLAYER ACTUALLY ASKS FOR THAT MOVE.
+       HINT-CHECK-WASTE-TO-TABLEAU.
+           MOVE 4 TO REQ-OP-CODE OF WASTE
+           CALL 'WASTE' USING REQ-RSP-BLOCK OF WASTE
+           END-CALL
+           IF RSP-ERR-CODE OF WASTE IS EQUAL TO 0
+              PERFORM VARYING HINT-STACK-I FROM 1 BY 1
+                 UNTIL HINT-STACK-I > 7 OR HINT-FOUND IS EQUAL TO 'Y'
+                      MOVE HINT-STACK-I TO REQ-STCK-IDX OF TABLEAU
+                      MOVE 8 TO REQ-OP-CODE OF TABLEAU
+                      CALL 'TABLEAU' USING TABLEAU
+                      END-CALL
+                      MOVE 0 TO RSP-ERR-CODE OF TABLEAU
+                      IF RSP-NUM-CARDS OF TABLEAU IS EQUAL TO 0
+                         IF RANK-N OF RSP-CARD OF WASTE IS NOT EQUAL
+                            TO 13
+                            MOVE 5 TO RSP-ERR-CODE OF TABLEAU
+                         END-IF
+                      ELSE
+                         MOVE HINT-STACK-I TO REQ-STCK-IDX OF TABLEAU
+                         MOVE RSP-NUM-CARDS OF TABLEAU TO REQ-CARD-IDX
+                            OF TABLEAU
+                         MOVE 9 TO REQ-OP-CODE OF TABLEAU
+                         CALL 'TABLEAU' USING TABLEAU
+                         END-CALL
+                         PERFORM VALIDATE-WASTE-CARD-ONTO
+                      END-IF
+                      IF RSP-ERR-CODE OF TABLEAU IS EQUAL TO 0
+                         DISPLAY 'HINT: MOVE THE WASTE CARD TO STACK '
+                            HINT-STACK-I
+                         MOVE 'Y' TO HINT-FOUND
+                      END-IF
               END-PERFORM
            END-IF.
 
+      ******************************************************************
+      *   CAN ANY TABLEAU STACK'S TOP (FACE-UP) CARD BE MOVED ONTO
+      *   ANOTHER TABLEAU STACK?
+       HINT-CHECK-TABLEAU-TO-TABLEAU.
+           PERFORM VARYING HINT-STACK-I FROM 1 BY 1
+              UNTIL HINT-STACK-I > 7 OR HINT-FOUND IS EQUAL TO 'Y'
+                   MOVE HINT-STACK-I TO REQ-STCK-IDX OF TABLEAU
+                   MOVE 8 TO REQ-OP-CODE OF TABLEAU
+                   CALL 'TABLEAU' USING TABLEAU
+                   END-CALL
+                   IF RSP-NUM-CARDS OF TABLEAU IS GREATER THAN 0
+                      MOVE HINT-STACK-I TO REQ-STCK-IDX OF TABLEAU
+                      MOVE RSP-NUM-CARDS OF TABLEAU TO REQ-CARD-IDX OF
+                         TABLEAU
+                      MOVE 9 TO REQ-OP-CODE OF TABLEAU
+                      CALL 'TABLEAU' USING TABLEAU
+                      END-CALL
+                      IF RSP-CARD-FACE-UP OF TABLEAU IS EQUAL TO 'Y'
+                         MOVE RANK-N OF RSP-CARD OF TABLEAU TO
+                            HINT-SRC-RANK
+                         MOVE SUIT-N OF RSP-CARD OF TABLEAU TO
+                            HINT-SRC-SUIT
+                         PERFORM HINT-CHECK-ONE-TABLEAU-DEST
+                      END-IF
+                   END-IF
+           END-PERFORM.
+
+      ******************************************************************
+      *   GIVEN THE SOURCE CARD SET UP BY HINT-CHECK-TABLEAU-TO-TABLEAU,
+      *   LOOKS FOR A DESTINATION STACK THAT WOULD ACCEPT IT.
+       HINT-CHECK-ONE-TABLEAU-DEST.
+           PERFORM VARYING HINT-OTHER-STACK-I FROM 1 BY 1
+              UNTIL HINT-OTHER-STACK-I > 7 OR HINT-FOUND IS EQUAL TO
+                 'Y'
+                   IF HINT-OTHER-STACK-I IS NOT EQUAL TO HINT-STACK-I
+                      MOVE HINT-OTHER-STACK-I TO REQ-STCK-IDX OF
+                         TABLEAU
+                      MOVE 8 TO REQ-OP-CODE OF TABLEAU
+                      CALL 'TABLEAU' USING TABLEAU
+                      END-CALL
+                      IF RSP-NUM-CARDS OF TABLEAU IS EQUAL TO 0
+                         IF HINT-SRC-RANK IS EQUAL TO 13
+                            DISPLAY 'HINT: MOVE THE TOP CARD OF STACK '
+                               HINT-STACK-I ' TO EMPTY STACK '
+                               HINT-OTHER-STACK-I
+                            MOVE 'Y' TO HINT-FOUND
+                         END-IF
+                      ELSE
+                         MOVE HINT-OTHER-STACK-I TO REQ-STCK-IDX OF
+                            TABLEAU
+                         MOVE RSP-NUM-CARDS OF TABLEAU TO REQ-CARD-IDX
+                            OF TABLEAU
+                         MOVE 9 TO REQ-OP-CODE OF TABLEAU
+                         CALL 'TABLEAU' USING TABLEAU
+                         END-CALL
+                         MOVE RANK-N OF RSP-CARD OF TABLEAU TO
+                            HINT-ACCEPT-RANK
+                         SUBTRACT 1 FROM HINT-ACCEPT-RANK
+                         IF HINT-SRC-RANK IS EQUAL TO HINT-ACCEPT-RANK
+                            MOVE SUIT-N OF RSP-CARD OF TABLEAU TO
+                               HINT-DST-SUIT
+                            IF HINT-DST-SUIT IS EQUAL TO 1 OR
+                               HINT-DST-SUIT IS EQUAL TO 3
+                               MOVE 2 TO HINT-ACCEPT-S-1
+                               MOVE 4 TO HINT-ACCEPT-S-2
+                            ELSE
+                               MOVE 1 TO HINT-ACCEPT-S-1
+                               MOVE 3 TO HINT-ACCEPT-S-2
+                            END-IF
+                            IF (HINT-SRC-SUIT IS EQUAL TO
+                               HINT-ACCEPT-S-1) OR (HINT-SRC-SUIT IS
+                               EQUAL TO HINT-ACCEPT-S-2)
+                               DISPLAY 'HINT: MOVE THE TOP CARD OF '
+                                  'STACK ' HINT-STACK-I ' TO STACK '
+                                  HINT-OTHER-STACK-I
+                               MOVE 'Y' TO HINT-FOUND
+                            END-IF
+                         END-IF
+                      END-IF
+                   END-IF
+           END-PERFORM.
+
+      ******************************************************************
+      *   IS THERE ANYTHING LEFT TO FETCH? THE STOCK ITSELF, OR THE
+      *   WASTE PILE WHICH FETCH-FROM-STOCK WOULD RECYCLE BACK INTO IT.
+       HINT-CHECK-STOCK.
+           MOVE 6 TO REQ-OP-CODE OF STOCK
+           CALL 'STOCK' USING REQ-RSP-BLOCK OF STOCK
+           END-CALL
+           IF RSP-NUM-OF-CARDS OF STOCK IS GREATER THAN 0
+              DISPLAY 'HINT: FETCH FROM THE STOCK'
+              MOVE 'Y' TO HINT-FOUND
+           ELSE
+              MOVE 5 TO REQ-OP-CODE OF WASTE
+              CALL 'WASTE' USING REQ-RSP-BLOCK OF WASTE
+              END-CALL
+              IF RSP-NUM-CARDS OF WASTE IS GREATER THAN 0
+                 DISPLAY 'HINT: FETCH TO RECYCLE THE WASTE PILE'
+                 MOVE 'Y' TO HINT-FOUND
+              END-IF
+           END-IF.
+
       ******************************************************************
        MOVE-CARD.
            DISPLAY 'MOVING CARDS'
-           DISPLAY 'WHICH STACK TO MOVE FROM (1-7)? ' WITH NO ADVANCING
+           DISPLAY 'WHICH STACK TO MOVE FROM (1-7, OR 0 FOR WASTE)? '
+              WITH NO ADVANCING
            ACCEPT MV-SRC-ST-I
-           DISPLAY 'WHICH CARD INDEX TO MOVE FROM? ' WITH NO ADVANCING
-           ACCEPT MV-SRC-CA-I
-           DISPLAY 'WHICH STACK TO MOVE TO (1-7)? ' WITH NO ADVANCING
-           ACCEPT MV-DST-ST-I
+           IF MV-SRC-ST-I IS EQUAL TO 0
+              PERFORM MOVE-WASTE-TO-TABLEAU
+           ELSE
+              IF MV-SRC-ST-I IS GREATER THAN 7
+                 DISPLAY 'ILLEGAL SOURCE STACK NUMBER'
+              ELSE
+                 DISPLAY 'WHICH CARD INDEX TO MOVE FROM? '
+                    WITH NO ADVANCING
+                 ACCEPT MV-SRC-CA-I
+                 DISPLAY 'WHICH STACK TO MOVE TO (1-7)? '
+                    WITH NO ADVANCING
+                 ACCEPT MV-DST-ST-I
 
-           MOVE 6 TO REQ-OP-CODE OF TABLEAU.
-           CALL 'TABLEAU' USING TABLEAU
-           END-CALL     
-           EVALUATE RSP-ERR-CODE OF REQ-RSP-BLOCK OF TABLEAU
-           WHEN 0 
-      *    MOVE THE CARD(S)
-                MOVE 6 TO REQ-OP-CODE OF TABLEAU
-                CALL 'TABLEAU' USING TABLEAU
-                END-CALL
-           WHEN 1
-                DISPLAY 'SOURCE STACK IS EMPTY'
-           WHEN 2 
-                DISPLAY 'ILLEGAL CARD INDEX'
-           WHEN 3 
-                DISPLAY 'RANK DOES NOT MATCH'
-           WHEN 4 
-                DISPLAY 'SUIT DOES NOT MATCH'
-           WHEN 5 
-                DISPLAY 'KING ONLY ON EMTPY STACK'
-           WHEN OTHER 
-                DISPLAY "INTERNAL ERROR, CALL THE ENGINEERS"
-           END-EVALUATE.
+                 IF MV-DST-ST-I IS LESS THAN 1 OR
+                    MV-DST-ST-I IS GREATER THAN 7
+                    DISPLAY 'ILLEGAL DESTINATION STACK NUMBER'
+                 ELSE
+      *    FIND OUT HOW MANY CARDS THIS MOVE WILL TAKE, SO A
+      *    SUCCESSFUL MOVE CAN LATER BE UNDONE
+                    MOVE MV-SRC-ST-I TO REQ-STCK-IDX OF TABLEAU
+                    MOVE 8 TO REQ-OP-CODE OF TABLEAU
+                    CALL 'TABLEAU' USING TABLEAU
+                    END-CALL
+                    MOVE RSP-NUM-CARDS OF TABLEAU TO UNDO-REV-CNT
+                    SUBTRACT MV-SRC-CA-I FROM UNDO-REV-CNT
+                    ADD 1 TO UNDO-REV-CNT
+
+                    MOVE PRACTICE-MODE-ON TO REQ-PRACTICE-MODE OF
+                       TABLEAU
+                    MOVE 6 TO REQ-OP-CODE OF TABLEAU
+                    CALL 'TABLEAU' USING TABLEAU
+                    END-CALL
+                    EVALUATE RSP-ERR-CODE OF REQ-RSP-BLOCK OF TABLEAU
+                    WHEN 0
+                         DISPLAY 'MOVED.'
+                         IF HIST-COUNT < 200
+                            ADD 1 TO HIST-COUNT
+                            MOVE 'MOV' TO HIST-TYPE(HIST-COUNT)
+                            MOVE MV-SRC-ST-I TO HIST-P1(HIST-COUNT)
+                            MOVE MV-DST-ST-I TO HIST-P2(HIST-COUNT)
+                            MOVE UNDO-REV-CNT TO HIST-P3(HIST-COUNT)
+                         END-IF
+                         ADD 1 TO MOVE-COUNT-TOTAL
+                    WHEN 1
+                         DISPLAY 'SOURCE STACK IS EMPTY'
+                    WHEN 2
+                         DISPLAY 'ILLEGAL CARD INDEX'
+                    WHEN 3
+                         DISPLAY 'RANK DOES NOT MATCH'
+                    WHEN 4
+                         DISPLAY 'SUIT DOES NOT MATCH'
+                    WHEN 5
+                         DISPLAY 'KING ONLY ON EMTPY STACK'
+                    WHEN 6
+                         DISPLAY 'THAT CARD IS STILL FACE DOWN'
+                    WHEN OTHER
+                         DISPLAY "INTERNAL ERROR, CALL THE ENGINEERS"
+                    END-EVALUATE
+                 END-IF
+              END-IF
+           END-IF.
 
+      ******************************************************************
+      *   MOVES THE TOP CARD OF THE WASTE PILE ONTO A TABLEAU STACK.
+      *   ONLY THE TOP WASTE CARD CAN EVER BE PLAYED, SO THE USUAL
+      *   TABLEAU-TO-TABLEAU RUN-MOVE LOGIC IN 06-MOVE-CARDS DOES NOT
+      *   APPLY HERE - WE VALIDATE THE SINGLE-CARD PLACEMENT OURSELVES.
+       MOVE-WASTE-TO-TABLEAU.
+           MOVE 4 TO REQ-OP-CODE OF WASTE
+           CALL 'WASTE' USING REQ-RSP-BLOCK OF WASTE
+           END-CALL
+           IF RSP-ERR-CODE OF WASTE IS EQUAL TO 1
+              DISPLAY 'WASTE IS EMPTY'
+           ELSE
+              DISPLAY 'WHICH STACK TO MOVE TO (1-7)? '
+                 WITH NO ADVANCING
+              ACCEPT MV-DST-ST-I
+
+              IF MV-DST-ST-I IS LESS THAN 1 OR
+                 MV-DST-ST-I IS GREATER THAN 7
+                 DISPLAY 'ILLEGAL DESTINATION STACK NUMBER'
+              ELSE
+                 MOVE MV-DST-ST-I TO REQ-STCK-IDX OF TABLEAU
+                 MOVE 8 TO REQ-OP-CODE OF TABLEAU
+                 CALL 'TABLEAU' USING TABLEAU
+                 END-CALL
+
+                 MOVE 0 TO RSP-ERR-CODE OF TABLEAU
+                 IF RSP-NUM-CARDS OF TABLEAU IS EQUAL TO 0
+                    IF (RANK-N OF RSP-CARD OF WASTE IS NOT EQUAL TO 13)
+                       AND (PRACTICE-MODE-ON IS NOT EQUAL TO 'Y')
+                       MOVE 5 TO RSP-ERR-CODE OF TABLEAU
+                    END-IF
+                 ELSE
+                    MOVE MV-DST-ST-I TO REQ-STCK-IDX OF TABLEAU
+                    MOVE RSP-NUM-CARDS OF TABLEAU TO REQ-CARD-IDX OF
+                       TABLEAU
+                    MOVE 9 TO REQ-OP-CODE OF TABLEAU
+                    CALL 'TABLEAU' USING TABLEAU
+                    END-CALL
+                    PERFORM VALIDATE-WASTE-CARD-ONTO
+                 END-IF
+
+                 IF RSP-ERR-CODE OF TABLEAU IS EQUAL TO 0
+                    MOVE 3 TO REQ-OP-CODE OF WASTE
+                    CALL 'WASTE' USING REQ-RSP-BLOCK OF WASTE
+                    END-CALL
+
+                    MOVE RANK-N OF RSP-CARD OF WASTE TO RANK-N OF
+                       CARD-IN-SCOPE OF TABLEAU
+                    MOVE SUIT-N OF RSP-CARD OF WASTE TO SUIT-N OF
+                       CARD-IN-SCOPE OF TABLEAU
+                    MOVE MV-DST-ST-I TO REQ-STCK-IDX OF TABLEAU
+                    MOVE 3 TO REQ-OP-CODE OF TABLEAU
+                    CALL 'TABLEAU' USING TABLEAU
+                    END-CALL
+
+                    DISPLAY 'MOVED.'
+                    IF HIST-COUNT < 200
+                       ADD 1 TO HIST-COUNT
+                       MOVE 'WMV' TO HIST-TYPE(HIST-COUNT)
+                       MOVE MV-DST-ST-I TO HIST-P2(HIST-COUNT)
+                    END-IF
+                    ADD 1 TO MOVE-COUNT-TOTAL
+                 ELSE
+                    DISPLAY 'CANNOT PLACE THAT CARD THERE'
+                 END-IF
+              END-IF
+           END-IF.
+
+      ******************************************************************
+      *   COMPARES THE WASTE TOP CARD (RSP-CARD OF WASTE) AGAINST THE
+      *   DESTINATION TABLEAU TOP CARD (RSP-CARD OF TABLEAU) FOR
+      *   DESCENDING RANK / ALTERNATING COLOR SUITABILITY
+       VALIDATE-WASTE-CARD-ONTO.
+           IF PRACTICE-MODE-ON IS EQUAL TO 'Y'
+              MOVE 0 TO RSP-ERR-CODE OF TABLEAU
+           ELSE
+              MOVE RANK-N OF RSP-CARD OF TABLEAU TO WASTE-ACCEPT-RANK
+              SUBTRACT 1 FROM WASTE-ACCEPT-RANK
+              IF RANK-N OF RSP-CARD OF WASTE IS NOT EQUAL TO
+                 WASTE-ACCEPT-RANK
+                 MOVE 3 TO RSP-ERR-CODE OF TABLEAU
+              ELSE
+                 MOVE SUIT-N OF RSP-CARD OF TABLEAU TO WASTE-DST-SUIT
+                 IF WASTE-DST-SUIT IS EQUAL TO 1 OR
+                    WASTE-DST-SUIT IS EQUAL TO 3
+                    MOVE 2 TO WASTE-ACCEPT-S-1
+                    MOVE 4 TO WASTE-ACCEPT-S-2
+                 ELSE
+                    MOVE 1 TO WASTE-ACCEPT-S-1
+                    MOVE 3 TO WASTE-ACCEPT-S-2
+                 END-IF
+                 IF (SUIT-N OF RSP-CARD OF WASTE IS NOT EQUAL TO
+                    WASTE-ACCEPT-S-1) AND
+                    (SUIT-N OF RSP-CARD OF WASTE IS NOT EQUAL TO
+                    WASTE-ACCEPT-S-2)
+                    MOVE 4 TO RSP-ERR-CODE OF TABLEAU
+                 END-IF
+              END-IF
+           END-IF.
+
+
+      ******************************************************************
+      *   TAKES THE TOP CARD BACK OFF A FOUNDATION STACK AND PLACES IT
+      *   ONTO A TABLEAU STACK, FOR WHEN A PLAYER PUSHED A CARD TO THE
+      *   FOUNDATION TOO EARLY AND NEEDS IT BACK IN PLAY.
+       WITHDRAW-FROM-FOUNDATION.
+           DISPLAY 'WHICH FOUNDATION SUIT TO WITHDRAW FROM (1-4)? '
+              WITH NO ADVANCING
+           ACCEPT WTHD-SRC-STACK
+
+           IF WTHD-SRC-STACK IS LESS THAN 1 OR
+              WTHD-SRC-STACK IS GREATER THAN 4
+              DISPLAY 'ILLEGAL FOUNDATION SUIT NUMBER'
+           ELSE
+              MOVE WTHD-SRC-STACK TO REQ-STACK-NUM OF FOUNDATION
+              MOVE 8 TO REQ-OP-CODE OF FOUNDATION
+              CALL 'FOUNDATION' USING REQ-RSP-BLOCK OF FOUNDATION
+              END-CALL
+
+              IF RSP-ERR-CODE OF FOUNDATION IS EQUAL TO 1
+                 DISPLAY 'THAT FOUNDATION STACK IS EMPTY'
+              ELSE
+                 DISPLAY 'WHICH STACK TO MOVE TO (1-7)? '
+                    WITH NO ADVANCING
+                 ACCEPT WTHD-DST-STACK
+
+                 IF WTHD-DST-STACK IS LESS THAN 1 OR
+                    WTHD-DST-STACK IS GREATER THAN 7
+                    DISPLAY 'ILLEGAL DESTINATION STACK NUMBER'
+                 ELSE
+                    MOVE WTHD-DST-STACK TO REQ-STCK-IDX OF TABLEAU
+                    MOVE 8 TO REQ-OP-CODE OF TABLEAU
+                    CALL 'TABLEAU' USING TABLEAU
+                    END-CALL
+
+                    MOVE 0 TO RSP-ERR-CODE OF TABLEAU
+                    IF RSP-NUM-CARDS OF TABLEAU IS EQUAL TO 0
+                       IF (RANK-N OF RSP-CARD OF FOUNDATION IS NOT
+                          EQUAL TO 13)
+                          AND (PRACTICE-MODE-ON IS NOT EQUAL TO 'Y')
+                          MOVE 5 TO RSP-ERR-CODE OF TABLEAU
+                       END-IF
+                    ELSE
+                       MOVE WTHD-DST-STACK TO REQ-STCK-IDX OF TABLEAU
+                       MOVE RSP-NUM-CARDS OF TABLEAU TO REQ-CARD-IDX
+                          OF TABLEAU
+                       MOVE 9 TO REQ-OP-CODE OF TABLEAU
+                       CALL 'TABLEAU' USING TABLEAU
+                       END-CALL
+                       PERFORM VALIDATE-FOUNDATION-CARD-ONTO
+                    END-IF
+
+                    IF RSP-ERR-CODE OF TABLEAU IS EQUAL TO 0
+                       MOVE RANK-N OF RSP-CARD OF FOUNDATION TO
+                          RANK-N OF CARD-IN-SCOPE OF TABLEAU
+                       MOVE SUIT-N OF RSP-CARD OF FOUNDATION TO
+                          SUIT-N OF CARD-IN-SCOPE OF TABLEAU
+                       MOVE WTHD-DST-STACK TO REQ-STCK-IDX OF TABLEAU
+                       MOVE 3 TO REQ-OP-CODE OF TABLEAU
+                       CALL 'TABLEAU' USING TABLEAU
+                       END-CALL
+
+                       DISPLAY 'WITHDRAWN.'
+                       ADD 1 TO MOVE-COUNT-TOTAL
+                       IF GAME-SCORE IS LESS THAN 10
+                          MOVE GAME-SCORE TO WS-WITHDRAW-PENALTY
+                          MOVE 0 TO GAME-SCORE
+                       ELSE
+                          MOVE 10 TO WS-WITHDRAW-PENALTY
+                          SUBTRACT 10 FROM GAME-SCORE
+                       END-IF
+                       IF HIST-COUNT < 200
+                          ADD 1 TO HIST-COUNT
+                          MOVE 'FWD' TO HIST-TYPE(HIST-COUNT)
+                          MOVE WTHD-SRC-STACK TO HIST-P1(HIST-COUNT)
+                          MOVE WTHD-DST-STACK TO HIST-P2(HIST-COUNT)
+                          MOVE WS-WITHDRAW-PENALTY TO
+                             HIST-P3(HIST-COUNT)
+                       END-IF
+                    ELSE
+                       DISPLAY 'CANNOT PLACE THAT CARD THERE'
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF.
+
+      ******************************************************************
+      *   COMPARES THE FOUNDATION TOP CARD (RSP-CARD OF FOUNDATION)
+      *   AGAINST THE DESTINATION TABLEAU TOP CARD (RSP-CARD OF
+      *   TABLEAU) FOR DESCENDING RANK / ALTERNATING COLOR SUITABILITY -
+      *   SAME RULE AS VALIDATE-WASTE-CARD-ONTO, JUST AGAINST A
+      *   DIFFERENT SOURCE CARD.
+       VALIDATE-FOUNDATION-CARD-ONTO.
+           IF PRACTICE-MODE-ON IS EQUAL TO 'Y'
+              MOVE 0 TO RSP-ERR-CODE OF TABLEAU
+           ELSE
+              MOVE RANK-N OF RSP-CARD OF TABLEAU TO WTHD-ACCEPT-RANK
+              SUBTRACT 1 FROM WTHD-ACCEPT-RANK
+              IF RANK-N OF RSP-CARD OF FOUNDATION IS NOT EQUAL TO
+                 WTHD-ACCEPT-RANK
+                 MOVE 3 TO RSP-ERR-CODE OF TABLEAU
+              ELSE
+                 MOVE SUIT-N OF RSP-CARD OF TABLEAU TO WTHD-DST-SUIT
+                 IF WTHD-DST-SUIT IS EQUAL TO 1 OR
+                    WTHD-DST-SUIT IS EQUAL TO 3
+                    MOVE 2 TO WTHD-ACCEPT-S-1
+                    MOVE 4 TO WTHD-ACCEPT-S-2
+                 ELSE
+                    MOVE 1 TO WTHD-ACCEPT-S-1
+                    MOVE 3 TO WTHD-ACCEPT-S-2
+                 END-IF
+                 IF (SUIT-N OF RSP-CARD OF FOUNDATION IS NOT EQUAL TO
+                    WTHD-ACCEPT-S-1) AND
+                    (SUIT-N OF RSP-CARD OF FOUNDATION IS NOT EQUAL TO
+                    WTHD-ACCEPT-S-2)
+                    MOVE 4 TO RSP-ERR-CODE OF TABLEAU
+                 END-IF
+              END-IF
+           END-IF.
 
       ******************************************************************
        MOVE-MANDATORY-CARDS.
@@ -304,10 +1331,10 @@
       *    NOW WE CHECK THE TABLEAU, IF ANY TOS IS THE ONE WE NEED FOR
       *    MOVING ONTO THE FOUNDATION
                               MOVE RSP-NXT-RANK TO RANK-N OF
-                                 CARD-IN-SCOPE
+                                 CARD-IN-SCOPE OF TABLEAU
                               MOVE REQ-STACK-NUM TO SUIT-N OF
-                                 CARD-IN-SCOPE 
-                              MOVE 5 TO REQ-OP-CODE OF TABLEAU 
+                                 CARD-IN-SCOPE OF TABLEAU
+                              MOVE 5 TO REQ-OP-CODE OF TABLEAU
                               CALL 'TABLEAU' USING TABLEAU
                               END-CALL
                               IF RSP-ERR-CODE OF TABLEAU IS EQUAL TO 0
@@ -325,6 +1352,37 @@
                                     OF FOUNDATION
                                  END-CALL
                                  MOVE 1 TO M-CARD-WAS-MOVED
+                                 ADD 10 TO GAME-SCORE
+                              ELSE
+      *    NO TABLEAU CANDIDATE - CHECK THE WASTE PILE TOP CARD TOO
+                                 MOVE 4 TO REQ-OP-CODE OF WASTE
+                                 CALL 'WASTE' USING REQ-RSP-BLOCK OF
+                                    WASTE
+                                 END-CALL
+                                 IF (RSP-ERR-CODE OF WASTE IS EQUAL TO
+                                    0) AND
+                                    (RANK-N OF RSP-CARD OF WASTE IS
+                                    EQUAL TO RANK-N OF CARD-IN-SCOPE OF
+                                    TABLEAU) AND
+                                    (SUIT-N OF RSP-CARD OF WASTE IS
+                                    EQUAL TO SUIT-N OF CARD-IN-SCOPE OF
+                                    TABLEAU)
+                                    THEN
+      *    POP THIS CARD FROM THE WASTE PILE
+                                    MOVE 3 TO REQ-OP-CODE OF WASTE
+                                    CALL 'WASTE' USING REQ-RSP-BLOCK
+                                       OF WASTE
+                                    END-CALL
+      *    PUSH THIS CARD ONTO THE FOUNDATION
+                                    MOVE 2 TO REQ-OP-CODE OF FOUNDATION
+                                    MOVE REQ-STACK-NUM TO
+                                       REQ-SUIT-TO-PUSH
+                                    CALL 'FOUNDATION' USING
+                                       REQ-RSP-BLOCK OF FOUNDATION
+                                    END-CALL
+                                    MOVE 1 TO M-CARD-WAS-MOVED
+                                    ADD 10 TO GAME-SCORE
+                                 END-IF
                               END-IF
                            END-IF
                    END-PERFORM
@@ -334,6 +1392,447 @@
        SHOW-HELP.
            DISPLAY 'HELP OVERVIEW'.
 
+      ******************************************************************
+      *   THE GAME IS WON WHEN ALL FOUR FOUNDATION STACKS ARE FULL
+       CHECK-FOR-WIN.
+           MOVE 'Y' TO GAME-WON.
+           PERFORM VARYING WIN-CHECK-SUIT
+              FROM 1 BY 1
+              UNTIL WIN-CHECK-SUIT > 4
+                   MOVE 5 TO REQ-OP-CODE OF FOUNDATION
+                   MOVE WIN-CHECK-SUIT TO REQ-STACK-NUM OF FOUNDATION
+                   CALL 'FOUNDATION' USING REQ-RSP-BLOCK OF FOUNDATION
+                   END-CALL
+                   IF RSP-IS-FULL OF FOUNDATION IS NOT EQUAL TO 'Y'
+                      MOVE 'N' TO GAME-WON
+                   END-IF
+           END-PERFORM.
+
+      ******************************************************************
+      *   ONCE EVERY TABLEAU CARD IS FACE UP AND THE STOCK/WASTE ARE
+      *   EXHAUSTED, NOTHING IS HIDDEN ANYMORE AND THE REST OF THE GAME
+      *   CAN ALWAYS BE FINISHED BY REPEATEDLY SENDING THE NEXT NEEDED
+      *   RANK TO ITS FOUNDATION - EXACTLY WHAT MOVE-MANDATORY-CARDS
+      *   ALREADY DOES EVERY TURN. THIS JUST CHECKS THAT IT IS SAFE TO
+      *   RELY ON THAT AND RUNS IT THROUGH TO COMPLETION.
+       AUTO-COMPLETE.
+           MOVE 11 TO REQ-OP-CODE OF TABLEAU.
+           CALL 'TABLEAU' USING TABLEAU
+           END-CALL.
+           MOVE 6 TO REQ-OP-CODE OF STOCK.
+           CALL 'STOCK' USING REQ-RSP-BLOCK OF STOCK
+           END-CALL.
+           MOVE 5 TO REQ-OP-CODE OF WASTE.
+           CALL 'WASTE' USING REQ-RSP-BLOCK OF WASTE
+           END-CALL.
+
+           IF (RSP-ERR-CODE OF TABLEAU IS EQUAL TO 1) OR
+              (RSP-NUM-OF-CARDS OF STOCK IS GREATER THAN 0) OR
+              (RSP-NUM-CARDS OF WASTE IS GREATER THAN 0)
+              DISPLAY 'AUTO-COMPLETE NOT AVAILABLE YET - SOME CARDS '
+                 'ARE STILL FACE DOWN OR IN THE STOCK/WASTE.'
+           ELSE
+              DISPLAY 'ALL CARDS ARE FACE UP - AUTO-COMPLETING...'
+              PERFORM MOVE-MANDATORY-CARDS
+              PERFORM CHECK-FOR-WIN
+           END-IF.
+
+      ******************************************************************
+      *   DISPLAYS THE END-OF-GAME SUMMARY AND OFFERS A NEW GAME
+       END-OF-GAME-SUMMARY.
+           PERFORM COMPUTE-ELAPSED-TIME.
+           ADD 1 TO STAT-GAMES-WON.
+           MOVE 'N' TO STAT-GAME-IN-PROGRESS.
+           IF ELAPSED-SECS-SAVE IS LESS THAN STAT-BEST-TIME-SECS
+              MOVE ELAPSED-SECS-SAVE TO STAT-BEST-TIME-SECS
+           END-IF.
+           IF MOVE-COUNT-TOTAL IS LESS THAN STAT-FEWEST-MOVES
+              MOVE MOVE-COUNT-TOTAL TO STAT-FEWEST-MOVES
+           END-IF.
+           IF GAME-SCORE IS GREATER THAN STAT-HIGH-SCORE
+              MOVE GAME-SCORE TO STAT-HIGH-SCORE
+           END-IF.
+           PERFORM SAVE-STATS.
+
+           STRING 'GAME WON - FINAL SCORE: ' GAME-SCORE
+              DELIMITED BY SIZE INTO GAME-LOG-MSG.
+           PERFORM LOG-EVENT.
+
+           DISPLAY ' '.
+           DISPLAY '*****************************************'.
+           DISPLAY '*   CONGRATULATIONS - YOU WON THE GAME!  *'.
+           DISPLAY '*****************************************'.
+           DISPLAY 'FETCH/MOVE ACTIONS TAKEN: ' HIST-COUNT.
+           DISPLAY 'FINAL SCORE: ' GAME-SCORE.
+           DISPLAY ' '.
+           DISPLAY 'GAMES PLAYED: ' STAT-GAMES-PLAYED
+              '   WON: ' STAT-GAMES-WON '   LOST: ' STAT-GAMES-LOST.
+           DISPLAY 'BEST TIME (SECS): ' STAT-BEST-TIME-SECS
+              '   FEWEST MOVES: ' STAT-FEWEST-MOVES.
+           DISPLAY 'HIGH SCORE: ' STAT-HIGH-SCORE.
+           DISPLAY ' '.
+           DISPLAY 'PLAY AGAIN? (Y/N) ' WITH NO ADVANCING.
+           ACCEPT PLAY-AGAIN-ANSWER.
+
+           MOVE 'N' TO GAME-WON.
+           IF PLAY-AGAIN-ANSWER IS EQUAL TO 'Y' OR
+              PLAY-AGAIN-ANSWER IS EQUAL TO 'y'
+              PERFORM START-GAME
+           ELSE
+              DISPLAY "QUITTING."
+              MOVE 'N' TO STAY-OPEN
+           END-IF.
+
+      ******************************************************************
+      *   REVERSES THE LAST FETCH-FROM-STOCK, MOVE-CARD OR
+      *   MOVE-WASTE-TO-TABLEAU ACTION RECORDED IN MOVE-HISTORY
+       UNDO-LAST-MOVE.
+           IF HIST-COUNT IS EQUAL TO 0
+              DISPLAY 'NOTHING TO UNDO.'
+           ELSE
+              EVALUATE HIST-TYPE(HIST-COUNT)
+              WHEN 'FET'
+      *          PUT THE FETCHED CARDS BACK ONTO THE STOCK - POPPING
+      *          THE WASTE FROM ITS TOP DOWN AND APPENDING EACH CARD
+      *          TO THE STOCK REPRODUCES THE ORIGINAL STOCK ORDER
+                   PERFORM HIST-P1(HIST-COUNT) TIMES
+                           MOVE 3 TO REQ-OP-CODE OF WASTE
+                           CALL 'WASTE' USING REQ-RSP-BLOCK OF WASTE
+                           END-CALL
+
+                           MOVE RANK-N OF RSP-CARD OF WASTE
+                              TO RANK-N OF REQ-APPEND-CARD OF STOCK
+                           MOVE SUIT-N OF RSP-CARD OF WASTE
+                              TO SUIT-N OF REQ-APPEND-CARD OF STOCK
+                           MOVE 11 TO REQ-OP-CODE OF STOCK
+                           CALL 'STOCK' USING REQ-RSP-BLOCK OF STOCK
+                           END-CALL
+                   END-PERFORM
+              WHEN 'MOV'
+      *          MOVE THE SAME RUN OF CARDS BACK ONTO THE SOURCE STACK
+                   MOVE HIST-P2(HIST-COUNT) TO UNDO-REV-SRC
+                   MOVE HIST-P1(HIST-COUNT) TO UNDO-REV-DST
+
+                   MOVE UNDO-REV-SRC TO REQ-STCK-IDX OF TABLEAU
+                   MOVE 8 TO REQ-OP-CODE OF TABLEAU
+                   CALL 'TABLEAU' USING TABLEAU
+                   END-CALL
+
+                   MOVE RSP-NUM-CARDS OF TABLEAU TO MV-SRC-CA-I OF
+                      TABLEAU
+                   SUBTRACT HIST-P3(HIST-COUNT) FROM MV-SRC-CA-I OF
+                      TABLEAU
+                   ADD 1 TO MV-SRC-CA-I OF TABLEAU
+
+                   MOVE UNDO-REV-SRC TO MV-SRC-ST-I OF TABLEAU
+                   MOVE UNDO-REV-DST TO MV-DST-ST-I OF TABLEAU
+      *            UNDO ALWAYS REPLAYS THE EXACT REVERSE OF A MOVE
+      *            THAT WAS ALREADY LEGAL, SO THE NORMAL CHECKS ARE
+      *            BYPASSED HERE REGARDLESS OF THE CURRENT SETTING
+                   MOVE 'Y' TO REQ-PRACTICE-MODE OF TABLEAU
+                   MOVE 6 TO REQ-OP-CODE OF TABLEAU
+                   CALL 'TABLEAU' USING TABLEAU
+                   END-CALL
+              WHEN 'WMV'
+      *          POP THE CARD BACK OFF THE TABLEAU AND ONTO THE WASTE
+                   MOVE HIST-P2(HIST-COUNT) TO REQ-STCK-IDX OF TABLEAU
+                   MOVE 4 TO REQ-OP-CODE OF TABLEAU
+                   CALL 'TABLEAU' USING TABLEAU
+                   END-CALL
+
+                   MOVE RANK-N OF RSP-CARD OF TABLEAU TO RANK-N OF
+                      CARD-IN-SCOPE OF WASTE
+                   MOVE SUIT-N OF RSP-CARD OF TABLEAU TO SUIT-N OF
+                      CARD-IN-SCOPE OF WASTE
+                   MOVE 2 TO REQ-OP-CODE OF WASTE
+                   CALL 'WASTE' USING REQ-RSP-BLOCK OF WASTE
+                   END-CALL
+              WHEN 'FWD'
+      *          POP THE CARD BACK OFF THE TABLEAU AND ONTO THE
+      *          FOUNDATION. A WITHDRAWN FOUNDATION CARD IS ALWAYS THE
+      *          NEXT RANK THAT FOUNDATION STACK EXPECTS, SO A PLAIN
+      *          PUSH REPRODUCES IT EXACTLY.
+                   MOVE HIST-P2(HIST-COUNT) TO REQ-STCK-IDX OF TABLEAU
+                   MOVE 4 TO REQ-OP-CODE OF TABLEAU
+                   CALL 'TABLEAU' USING TABLEAU
+                   END-CALL
+
+                   MOVE HIST-P1(HIST-COUNT) TO REQ-SUIT-TO-PUSH OF
+                      FOUNDATION
+                   MOVE 2 TO REQ-OP-CODE OF FOUNDATION
+                   CALL 'FOUNDATION' USING REQ-RSP-BLOCK OF FOUNDATION
+                   END-CALL
+                   ADD HIST-P3(HIST-COUNT) TO GAME-SCORE
+              END-EVALUATE
+
+              SUBTRACT 1 FROM HIST-COUNT
+              DISPLAY 'UNDONE.'
+           END-IF.
+
+      ******************************************************************
+      *   SAVES THE CURRENT STOCK/FOUNDATION/TABLEAU STATE SO THE GAME
+      *   CAN BE RESUMED LATER VIA LOAD-GAME
+       SAVE-GAME.
+           OPEN OUTPUT SOLSAVE-FILE.
+
+      *    STOCK, BOTTOM CARD (INDEX 1) TO TOP CARD
+           MOVE 6 TO REQ-OP-CODE OF STOCK
+           CALL 'STOCK' USING REQ-RSP-BLOCK OF STOCK
+           END-CALL
+           MOVE RSP-NUM-OF-CARDS OF STOCK TO SV-STOCK-COUNT
+           PERFORM VARYING SV-STOCK-IDX
+              FROM 1 BY 1
+              UNTIL SV-STOCK-IDX > SV-STOCK-COUNT
+                   MOVE 7 TO REQ-OP-CODE OF STOCK
+                   MOVE SV-STOCK-IDX TO REQ-CARD-INDEX OF STOCK
+                   CALL 'STOCK' USING REQ-RSP-BLOCK OF STOCK
+                   END-CALL
+                   MOVE 'STK ' TO SS-REC-TYPE
+                   MOVE RSP-RANK-N OF RSP-CARD-FETCHED TO SS-FLD-1
+                   MOVE RSP-SUIT-N OF RSP-CARD-FETCHED TO SS-FLD-2
+                   WRITE SOLSAVE-RECORD
+           END-PERFORM.
+
+      *    WASTE PILE, BOTTOM CARD (INDEX 1) TO TOP CARD
+           MOVE 5 TO REQ-OP-CODE OF WASTE
+           CALL 'WASTE' USING REQ-RSP-BLOCK OF WASTE
+           END-CALL
+           MOVE RSP-NUM-CARDS OF WASTE TO SV-WASTE-COUNT
+           PERFORM VARYING SV-WASTE-IDX
+              FROM 1 BY 1
+              UNTIL SV-WASTE-IDX > SV-WASTE-COUNT
+                   MOVE 6 TO REQ-OP-CODE OF WASTE
+                   MOVE SV-WASTE-IDX TO REQ-CARD-INDEX OF WASTE
+                   CALL 'WASTE' USING REQ-RSP-BLOCK OF WASTE
+                   END-CALL
+                   MOVE 'WST ' TO SS-REC-TYPE
+                   MOVE RANK-N OF RSP-CARD OF WASTE TO SS-FLD-1
+                   MOVE SUIT-N OF RSP-CARD OF WASTE TO SS-FLD-2
+                   WRITE SOLSAVE-RECORD
+           END-PERFORM.
+
+      *    FOUNDATION, COUNT OF CARDS PUSHED PER SUIT
+           PERFORM VARYING SV-STACK-IDX
+              FROM 1 BY 1
+              UNTIL SV-STACK-IDX > 4
+                   MOVE 3 TO REQ-OP-CODE OF FOUNDATION
+                   MOVE SV-STACK-IDX TO REQ-STACK-NUM OF FOUNDATION
+                   CALL 'FOUNDATION' USING REQ-RSP-BLOCK OF FOUNDATION
+                   END-CALL
+                   MOVE 'FND ' TO SS-REC-TYPE
+                   MOVE SV-STACK-IDX TO SS-FLD-1
+                   MOVE RSP-CNT-STACK OF FOUNDATION TO SS-FLD-2
+                   WRITE SOLSAVE-RECORD
+           END-PERFORM.
+
+      *    TABLEAU, EACH STACK BOTTOM CARD TO TOP CARD
+           PERFORM VARYING SV-STACK-IDX
+              FROM 1 BY 1
+              UNTIL SV-STACK-IDX > 7
+                   MOVE 8 TO REQ-OP-CODE OF TABLEAU
+                   MOVE SV-STACK-IDX TO REQ-STCK-IDX OF TABLEAU
+                   CALL 'TABLEAU' USING TABLEAU
+                   END-CALL
+                   MOVE RSP-NUM-CARDS OF TABLEAU TO SV-CARD-COUNT
+                   PERFORM VARYING SV-CARD-IDX
+                      FROM 1 BY 1
+                      UNTIL SV-CARD-IDX > SV-CARD-COUNT
+                           MOVE 9 TO REQ-OP-CODE OF TABLEAU
+                           MOVE SV-STACK-IDX TO REQ-STCK-IDX OF TABLEAU
+                           MOVE SV-CARD-IDX TO REQ-CARD-IDX OF TABLEAU
+                           CALL 'TABLEAU' USING TABLEAU
+                           END-CALL
+                           MOVE 'TBL ' TO SS-REC-TYPE
+                           MOVE SV-STACK-IDX TO SS-FLD-1
+                           MOVE RANK-N OF RSP-CARD OF TABLEAU
+                              TO SS-FLD-2
+                           MOVE SUIT-N OF RSP-CARD OF TABLEAU
+                              TO SS-FLD-3
+                           MOVE RSP-CARD-FACE-UP OF TABLEAU
+                              TO SS-FLD-4
+                           WRITE SOLSAVE-RECORD
+                   END-PERFORM
+           END-PERFORM.
+
+           MOVE 'SCR ' TO SS-REC-TYPE.
+           MOVE GAME-SCORE TO SS-FLD-5.
+           WRITE SOLSAVE-RECORD.
+
+           CLOSE SOLSAVE-FILE.
+           DISPLAY 'GAME SAVED.'.
+
+      ******************************************************************
+      *   RESTORES A GAME PREVIOUSLY SAVED BY SAVE-GAME
+       LOAD-GAME.
+           MOVE 10 TO REQ-OP-CODE OF STOCK.
+           CALL 'STOCK' USING REQ-RSP-BLOCK OF STOCK
+           END-CALL.
+           MOVE 1 TO REQ-OP-CODE OF WASTE.
+           CALL 'WASTE' USING REQ-RSP-BLOCK OF WASTE
+           END-CALL.
+           MOVE 1 TO REQ-OP-CODE OF FOUNDATION.
+           CALL 'FOUNDATION' USING REQ-RSP-BLOCK OF FOUNDATION
+           END-CALL.
+           MOVE 1 TO REQ-OP-CODE OF TABLEAU.
+           CALL 'TABLEAU' USING TABLEAU
+           END-CALL.
+           MOVE 0 TO GAME-SCORE.
+
+           MOVE 'N' TO SOLSAVE-EOF.
+           OPEN INPUT SOLSAVE-FILE.
+           IF WS-SAVE-STATUS IS NOT EQUAL TO '00'
+              DISPLAY 'NO SAVED GAME FOUND.'
+           ELSE
+              READ SOLSAVE-FILE
+                 AT END
+                    MOVE 'Y' TO SOLSAVE-EOF
+              END-READ
+              PERFORM UNTIL SOLSAVE-EOF IS EQUAL TO 'Y'
+                      EVALUATE SS-REC-TYPE
+                      WHEN 'STK '
+                           MOVE 11 TO REQ-OP-CODE OF STOCK
+                           MOVE SS-FLD-1 TO RANK-N OF
+                              REQ-APPEND-CARD OF STOCK
+                           MOVE SS-FLD-2 TO SUIT-N OF
+                              REQ-APPEND-CARD OF STOCK
+                           CALL 'STOCK' USING REQ-RSP-BLOCK OF STOCK
+                           END-CALL
+                      WHEN 'WST '
+                           MOVE 2 TO REQ-OP-CODE OF WASTE
+                           MOVE SS-FLD-1 TO RANK-N OF
+                              CARD-IN-SCOPE OF WASTE
+                           MOVE SS-FLD-2 TO SUIT-N OF
+                              CARD-IN-SCOPE OF WASTE
+                           CALL 'WASTE' USING REQ-RSP-BLOCK OF WASTE
+                           END-CALL
+                      WHEN 'FND '
+                           MOVE SS-FLD-1 TO REQ-SUIT-TO-PUSH OF
+                              FOUNDATION
+                           MOVE SS-FLD-2 TO SV-FND-COUNT
+                           PERFORM SV-FND-COUNT TIMES
+                                   MOVE 2 TO REQ-OP-CODE OF FOUNDATION
+                                   CALL 'FOUNDATION' USING
+                                      REQ-RSP-BLOCK OF FOUNDATION
+                                   END-CALL
+                           END-PERFORM
+                      WHEN 'TBL '
+                           MOVE 3 TO REQ-OP-CODE OF TABLEAU
+                           MOVE SS-FLD-1 TO REQ-STCK-IDX OF TABLEAU
+                           MOVE SS-FLD-2 TO RANK-N OF
+                              CARD-IN-SCOPE OF TABLEAU
+                           MOVE SS-FLD-3 TO SUIT-N OF
+                              CARD-IN-SCOPE OF TABLEAU
+                           CALL 'TABLEAU' USING TABLEAU
+                           END-CALL
+      *                    A CARD PUSHED ONTO THE TABLEAU DEFAULTS TO
+      *                    FACE UP - OVERRIDE IT IF IT WAS STILL DOWN
+                           IF SS-FLD-4 IS NOT EQUAL TO 'Y'
+                              MOVE SS-FLD-1 TO REQ-STCK-IDX OF TABLEAU
+                              MOVE 'N' TO REQ-SET-FACE-UP OF TABLEAU
+                              MOVE 10 TO REQ-OP-CODE OF TABLEAU
+                              CALL 'TABLEAU' USING TABLEAU
+                              END-CALL
+                           END-IF
+                      WHEN 'SCR '
+                           MOVE SS-FLD-5 TO GAME-SCORE
+                      END-EVALUATE
+
+                      READ SOLSAVE-FILE
+                         AT END
+                            MOVE 'Y' TO SOLSAVE-EOF
+                      END-READ
+              END-PERFORM
+
+              CLOSE SOLSAVE-FILE
+              DISPLAY 'GAME LOADED.'
+           END-IF.
+
+      ******************************************************************
+      *   LOADS THE CUMULATIVE WIN/LOSS STATISTICS FROM SOLSTATS-FILE.
+      *   IF THE FILE DOES NOT EXIST YET (FIRST EVER RUN) THE
+      *   WORKING-STORAGE DEFAULTS (ALL ZERO / SENTINEL) ARE KEPT.
+       LOAD-STATS.
+           OPEN INPUT SOLSTATS-FILE.
+           IF WS-STATS-STATUS IS EQUAL TO '00'
+              READ SOLSTATS-FILE
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    MOVE STS-GAMES-PLAYED TO STAT-GAMES-PLAYED
+                    MOVE STS-GAMES-WON TO STAT-GAMES-WON
+                    MOVE STS-GAMES-LOST TO STAT-GAMES-LOST
+                    MOVE STS-BEST-TIME-SECS TO STAT-BEST-TIME-SECS
+                    MOVE STS-FEWEST-MOVES TO STAT-FEWEST-MOVES
+                    MOVE STS-HIGH-SCORE TO STAT-HIGH-SCORE
+              END-READ
+              CLOSE SOLSTATS-FILE
+           END-IF.
+
+      ******************************************************************
+      *   REWRITES SOLSTATS-FILE WITH THE CURRENT STATISTICS. THE FILE
+      *   IS A SINGLE-RECORD SUMMARY, SO IT IS ALWAYS FULLY REPLACED.
+       SAVE-STATS.
+           OPEN OUTPUT SOLSTATS-FILE.
+           MOVE STAT-GAMES-PLAYED TO STS-GAMES-PLAYED.
+           MOVE STAT-GAMES-WON TO STS-GAMES-WON.
+           MOVE STAT-GAMES-LOST TO STS-GAMES-LOST.
+           MOVE STAT-BEST-TIME-SECS TO STS-BEST-TIME-SECS.
+           MOVE STAT-FEWEST-MOVES TO STS-FEWEST-MOVES.
+           MOVE STAT-HIGH-SCORE TO STS-HIGH-SCORE.
+           WRITE SOLSTATS-RECORD.
+           CLOSE SOLSTATS-FILE.
+
+      ******************************************************************
+      *   LOADS THE USER'S SAVED SETTINGS FROM SOLCONFIG-FILE AND
+      *   APPLIES THE ONES THAT TAKE EFFECT IMMEDIATELY (SYMBOL
+      *   DISPLAY). IF THE FILE DOES NOT EXIST YET (FIRST EVER RUN)
+      *   THE WORKING-STORAGE DEFAULTS ARE KEPT.
+       LOAD-CONFIG.
+           OPEN INPUT SOLCONFIG-FILE.
+           IF WS-CONFIG-STATUS IS EQUAL TO '00'
+              READ SOLCONFIG-FILE
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    MOVE CFG-DRAW-COUNT TO DRAW-COUNT
+                    MOVE CFG-SYMBOL-DISPLAY TO SYMBOL-DISPLAY
+                    MOVE CFG-STOCK-PEEK TO STOCK-PEEK-ON
+                    MOVE CFG-PRACTICE-MODE TO PRACTICE-MODE-ON
+                    MOVE CFG-LOG-MODE TO LOG-MODE-ON
+              END-READ
+              CLOSE SOLCONFIG-FILE
+           END-IF.
+
+           IF SYMBOL-DISPLAY IS EQUAL TO 'Y'
+              MOVE 3 TO REQ-OP-CODE OF CARDS
+              MOVE SYMBOL-DISPLAY TO REQ-SYMBOL-MODE OF SYMBOL-REQ
+              CALL 'CARDS' USING REQ-RSP-BLOCK OF CARDS SYMBOL-REQ
+              END-CALL
+           END-IF.
+
+      ******************************************************************
+      *   REWRITES SOLCONFIG-FILE WITH THE CURRENT SETTINGS. THE FILE
+      *   IS A SINGLE-RECORD SUMMARY, SO IT IS ALWAYS FULLY REPLACED.
+       SAVE-CONFIG.
+           OPEN OUTPUT SOLCONFIG-FILE.
+           MOVE DRAW-COUNT TO CFG-DRAW-COUNT.
+           MOVE SYMBOL-DISPLAY TO CFG-SYMBOL-DISPLAY.
+           MOVE STOCK-PEEK-ON TO CFG-STOCK-PEEK.
+           MOVE PRACTICE-MODE-ON TO CFG-PRACTICE-MODE.
+           MOVE LOG-MODE-ON TO CFG-LOG-MODE.
+           WRITE SOLCONFIG-RECORD.
+           CLOSE SOLCONFIG-FILE.
+
+      ******************************************************************
+      *   A GAME THAT IS ABANDONED (RESTARTED OR QUIT) WITHOUT HAVING
+      *   BEEN WON COUNTS AS A LOSS AGAINST THE CUMULATIVE STATISTICS
+       RECORD-GAME-LOSS-IF-IN-PROGRESS.
+           IF STAT-GAME-IN-PROGRESS IS EQUAL TO 'Y'
+              ADD 1 TO STAT-GAMES-LOST
+              MOVE 'N' TO STAT-GAME-IN-PROGRESS
+              PERFORM SAVE-STATS
+           END-IF.
+
       ******************************************************************
        INITIALIZE-WORLD.
            MOVE 1 TO REQ-OP-CODE OF CARDS.
@@ -342,11 +1841,42 @@
            
            MOVE 1 TO REQ-OP-CODE OF STOCK.
            CALL 'STOCK' USING REQ-RSP-BLOCK OF STOCK
-           END-CALL.           
+           END-CALL.
 
-           MOVE 2 TO REQ-OP-CODE OF STOCK.
-           CALL 'STOCK' USING REQ-RSP-BLOCK OF STOCK
-           END-CALL.           
+           MOVE 1 TO REQ-OP-CODE OF WASTE.
+           CALL 'WASTE' USING REQ-RSP-BLOCK OF WASTE
+           END-CALL.
+
+      *    A SEED OF 0 MEANS "DEAL RANDOMLY" - OTHERWISE THE SAME
+      *    SEED ALWAYS PRODUCES THE SAME SHUFFLE, SO A DEAL CAN BE
+      *    SET UP AGAIN LATER. THE DAILY CHALLENGE IS JUST THIS SAME
+      *    REPRODUCIBLE-SEED MACHINERY, SEEDED FROM TODAY'S DATE, SO
+      *    EVERY PLAYER WHO PICKS IT ON THE SAME DAY GETS ONE DEAL.
+           DISPLAY 'DEAL MODE - R)ANDOM, S)PECIFIC SEED, '
+              'D)AILY CHALLENGE? ' WITH NO ADVANCING
+           ACCEPT DEAL-MODE-CHOICE
+           EVALUATE DEAL-MODE-CHOICE
+           WHEN 'S'
+              DISPLAY 'DEAL SEED: ' WITH NO ADVANCING
+              ACCEPT DEAL-SEED
+              MOVE 12 TO REQ-OP-CODE OF STOCK
+              MOVE DEAL-SEED TO REQ-SEED OF STOCK
+              CALL 'STOCK' USING REQ-RSP-BLOCK OF STOCK
+              END-CALL
+           WHEN 'D'
+              MOVE FUNCTION CURRENT-DATE TO WS-NOW-DATE-DATA
+              COMPUTE DAILY-SEED = (WS-NOW-YEAR * 10000) +
+                 (WS-NOW-MONTH * 100) + WS-NOW-DAY
+              DISPLAY 'DAILY CHALLENGE SEED: ' DAILY-SEED
+              MOVE 12 TO REQ-OP-CODE OF STOCK
+              MOVE DAILY-SEED TO REQ-SEED OF STOCK
+              CALL 'STOCK' USING REQ-RSP-BLOCK OF STOCK
+              END-CALL
+           WHEN OTHER
+              MOVE 2 TO REQ-OP-CODE OF STOCK
+              CALL 'STOCK' USING REQ-RSP-BLOCK OF STOCK
+              END-CALL
+           END-EVALUATE.
 
            MOVE 1 TO REQ-OP-CODE OF FOUNDATION.
            CALL 'FOUNDATION' USING REQ-RSP-BLOCK OF FOUNDATION
