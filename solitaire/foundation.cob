@@ -27,6 +27,16 @@
              04 RSP-RANK-A        PIC X.
       *            SUIT ALPHA CODE OF REQUESTED SUIT NUMBER
              04 RSP-SUIT-A        PIC X.
+      *      SEPARATE, OPTIONAL PARAMETER TO CARDS FOR SYMBOL-MODE
+      *      DISPLAY - KEPT OUT OF REQ-RSP-BLOCK ABOVE SO THE LAYOUT
+      *      CARDS ACTUALLY USES IS NOT DISTURBED.
+       01 SYMBOL-REQ.
+      *      THE SYMBOL-MODE TO SET, FOR REQ-OP-CODE 3 (Y/N)
+          02 REQ-SYMBOL-MODE      PIC X.
+      *      FOR REQ-OP-CODE 2: THE SUIT OF REQ-SUIT-N, READY TO
+      *      DISPLAY AS-IS - EITHER THE PLAIN ALPHA CODE OR, WHEN
+      *      SYMBOL-MODE IS 'Y', THE UTF-8 SUIT SYMBOL
+          02 RSP-SUIT-DISPLAY     PIC X(3).
       *          THE FOUNDATION HAS FOUR STACKS TO MAINTAIN
       *          THE INDEX INTO THE SPECIFIC STACK IS DEFINED BY THE
       *          SUIT NUMBER, AS WE HAVE FOUR SUITS
@@ -46,9 +56,10 @@
       *            ALPHA CODE OF RANK OF TOP CARD:
       *            A,2,3,4,5,6,7,8,9,T,J,Q,K             
           04 RANK-A               PIC X.
-      *            ALPHA CODE OF SUIT OF TOP CARD:
+      *            ALPHA CODE OF SUIT OF TOP CARD (OR, WHEN
+      *            SYMBOL-MODE IS ON, THE UTF-8 SUIT SYMBOL):
       *            D(IAMONDS),C(LUB),H(EARTS),S(PADES)
-          04 SUIT-A               PIC X.
+          04 SUIT-A               PIC X(3).
 
        LINKAGE SECTION. 
       ******************************************************************
@@ -63,6 +74,7 @@
       *      05 -> RETURN THE FULL STATUS OF STACK
       *      06 -> RETURN RANK-A OF STACK
       *      07 -> RETURN SUIT-A OF STACK
+      *      08 -> WITHDRAW TOP CARD (FOUNDATION-TO-TABLEAU TAKE-BACK)
       *      99 -> PRINT
              04 REQ-OP-CODE       PIC 99.
       *      THE SUIT OF THE CARD TO PUSH ONTO THE FOUNDATION
@@ -71,6 +83,7 @@
       *         THE STACK NUMBER FOR THE REQUEST
              04 REQ-STACK-NUM     PIC 9.
       *      THE ERROR CODE, IF ANY, FOR THE REQUESTED OPERATION
+      *            1 = STACK IS EMPTY (OP 08 ONLY)
              04 RSP-ERR-CODE      PIC 99.
       *         RESPONSE FOR COUNT OF CARDS IN STACK REQUESTED
              04 RSP-CNT-STACK     PIC 99.
@@ -83,7 +96,11 @@
              04 RSP-RANK-A        PIC X.
       *         RESPONSE OF ALPHA CODE OF SUIT OF TOP CARD OF STACK
       *         REQUESTED
-             04 RSP-SUIT-A        PIC X.
+             04 RSP-SUIT-A        PIC X(3).
+      *         THE CARD WITHDRAWN FROM THE STACK (OP 08 ONLY)
+             04 RSP-CARD.
+                05 RANK-N         PIC 99.
+                05 SUIT-N         PIC 9.
 
       ******************************************************************
        PROCEDURE DIVISION USING FOUNDATION.
@@ -103,6 +120,8 @@
                 PERFORM 06-RETURN-RANK-A
            WHEN 7
                 PERFORM 07-RETURN-SUIT-A
+           WHEN 8
+                PERFORM 08-WITHDRAW-TOP-CARD
            WHEN 99
                 PERFORM 99-PRINT
            WHEN OTHER
@@ -146,12 +165,12 @@
               TO REQ-RANK-N OF CARDS
            MOVE REQ-SUIT-TO-PUSH TO REQ-SUIT-N OF CARDS 
            MOVE 2 TO REQ-OP-CODE OF CARDS
-           CALL 'CARDS' USING REQ-RSP-BLOCK IN CARDS
+           CALL 'CARDS' USING REQ-RSP-BLOCK IN CARDS SYMBOL-REQ
            END-CALL
 
            MOVE RSP-RANK-A OF CARDS TO RANK-A OF
               F-STACKS-T(REQ-SUIT-TO-PUSH)
-           MOVE RSP-SUIT-A OF CARDS TO SUIT-A OF
+           MOVE RSP-SUIT-DISPLAY OF SYMBOL-REQ TO SUIT-A OF
               F-STACKS-T(REQ-SUIT-TO-PUSH).
 
       ******************************************************************
@@ -179,6 +198,45 @@
            MOVE SUIT-A OF F-STACKS-T(REQ-STACK-NUM)
               TO RSP-SUIT-A OF FOUNDATION.
 
+      ******************************************************************
+      *   TAKES THE TOP (HIGHEST-RANK) CARD BACK OFF THE REQUESTED
+      *   STACK, FOR A PLAYER WHO WANTS TO UN-PLAY A FOUNDATION CARD
+      *   ONTO THE TABLEAU. THE STACK INDEX IS THE SUIT, SO THE
+      *   WITHDRAWN CARD'S RANK IS ALWAYS ITS CURRENT COUNT-OF-CARDS
+      *   AND ITS SUIT IS ALWAYS REQ-STACK-NUM.
+       08-WITHDRAW-TOP-CARD.
+           IF COUNT-OF-CARDS OF F-STACKS-T(REQ-STACK-NUM)
+              IS EQUAL TO 0
+              MOVE 1 TO RSP-ERR-CODE OF FOUNDATION
+              GOBACK
+           END-IF
+
+           MOVE COUNT-OF-CARDS OF F-STACKS-T(REQ-STACK-NUM) TO
+              RANK-N OF RSP-CARD OF FOUNDATION
+           MOVE REQ-STACK-NUM TO SUIT-N OF RSP-CARD OF FOUNDATION
+
+           SUBTRACT 1 FROM COUNT-OF-CARDS OF
+              F-STACKS-T(REQ-STACK-NUM).
+           SUBTRACT 1 FROM NEXT-RANK OF F-STACKS-T(REQ-STACK-NUM).
+           MOVE 'N' TO IS-FULL OF F-STACKS-T(REQ-STACK-NUM).
+
+           IF COUNT-OF-CARDS OF F-STACKS-T(REQ-STACK-NUM)
+              IS GREATER THAN 0
+              MOVE COUNT-OF-CARDS OF F-STACKS-T(REQ-STACK-NUM) TO
+                 REQ-RANK-N OF CARDS
+              MOVE REQ-STACK-NUM TO REQ-SUIT-N OF CARDS
+              MOVE 2 TO REQ-OP-CODE OF CARDS
+              CALL 'CARDS' USING REQ-RSP-BLOCK IN CARDS SYMBOL-REQ
+              END-CALL
+              MOVE RSP-RANK-A OF CARDS TO RANK-A OF
+                 F-STACKS-T(REQ-STACK-NUM)
+              MOVE RSP-SUIT-DISPLAY OF SYMBOL-REQ TO SUIT-A OF
+                 F-STACKS-T(REQ-STACK-NUM)
+           ELSE
+              MOVE 'X' TO RANK-A OF F-STACKS-T(REQ-STACK-NUM)
+              MOVE 'X' TO SUIT-A OF F-STACKS-T(REQ-STACK-NUM)
+           END-IF.
+
       ******************************************************************
        99-PRINT.
            PERFORM VARYING F-STACK-I
