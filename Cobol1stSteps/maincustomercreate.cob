@@ -1,33 +1,102 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MAINCUSTOMERCREATE.
 
-       ENVIRONMENT DIVISION. 
-       INPUT-OUTPUT SECTION. 
-       FILE-CONTROL. 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
            SELECT CUSTOMER-FILE ASSIGN TO 'customer.dat'
               ORGANIZATION IS LINE SEQUENTIAL
               ACCESS IS SEQUENTIAL.
-       DATA DIVISION. 
-       FILE SECTION. 
+           SELECT SEED-CONTROL-FILE ASSIGN TO 'customer.ctl'
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS IS SEQUENTIAL.
+           SELECT CUSTOMER-INDEX ASSIGN TO 'customer.idx'
+              ORGANIZATION IS INDEXED ACCESS MODE IS
+              RANDOM RECORD KEY IS CI-ID-NUM
+              FILE STATUS IS WS-INDEX-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
        FD CUSTOMER-FILE.
        01 CUSTOMER-DATA.
           02 ID-NUM            PIC 9(5).
           02 CUSTOMER-NAME.
              03 FIRST-NAME     PIC X(15).
              03 LAST-NAME      PIC X(15).
-       WORKING-STORAGE SECTION. 
+          02 DATE-LAST-CHANGED PIC 9(8).
+          COPY CUSTOMER-CONTACT.
+
+       FD CUSTOMER-INDEX.
+       01 CUSTOMER-INDEX-DATA.
+          02 CI-ID-NUM          PIC 9(5).
+          02 CI-FIRST-NAME      PIC X(15).
+          02 CI-LAST-NAME       PIC X(15).
+
+       FD SEED-CONTROL-FILE.
+       01 SEED-RECORD.
+          02 SEED-ID-NUM        PIC 9(5).
+          02 SEED-FIRST-NAME    PIC X(15).
+          02 SEED-LAST-NAME     PIC X(15).
+          02 SEED-STREET        PIC X(25).
+          02 SEED-CITY          PIC X(20).
+          02 SEED-STATE         PIC X(2).
+          02 SEED-ZIP           PIC X(10).
+          02 SEED-PHONE         PIC X(15).
+          02 SEED-EMAIL         PIC X(30).
+
+       WORKING-STORAGE SECTION.
        01 WS-CUSTOMER-DATA.
           02 WS-ID-NUM         PIC 9(5).
           02 WS-CUSTOMER-NAME.
              03 WS-FIRST-NAME  PIC X(15).
              03 WS-LAST-NAME   PIC X(15).
+       01 WS-TODAY              PIC 9(8).
+       01 WS-EOF                PIC A(1)  VALUE 'N'.
+       01 WS-SEED-COUNT         PIC 9(5)  VALUE ZERO.
+       01 WS-INDEX-STATUS       PIC X(2).
 
        PROCEDURE DIVISION .
            OPEN OUTPUT CUSTOMER-FILE.
-           MOVE 00001 TO ID-NUM.
-           MOVE 'Doug' TO FIRST-NAME.
-           MOVE 'Thomas' TO LAST-NAME.
-           WRITE CUSTOMER-DATA
-           END-WRITE.
+           OPEN OUTPUT CUSTOMER-INDEX.
+           OPEN INPUT SEED-CONTROL-FILE.
+
+           READ SEED-CONTROL-FILE
+           AT END
+              MOVE 'Y' TO WS-EOF
+           END-READ
+
+           PERFORM UNTIL WS-EOF IS EQUAL TO 'Y'
+                   MOVE SEED-ID-NUM TO ID-NUM
+                   MOVE SEED-FIRST-NAME TO FIRST-NAME
+                   MOVE SEED-LAST-NAME TO LAST-NAME
+                   MOVE SEED-STREET TO STREET
+                   MOVE SEED-CITY TO CITY
+                   MOVE SEED-STATE TO STATE
+                   MOVE SEED-ZIP TO ZIP
+                   MOVE SEED-PHONE TO PHONE
+                   MOVE SEED-EMAIL TO EMAIL
+                   MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY
+                   MOVE WS-TODAY TO DATE-LAST-CHANGED
+                   WRITE CUSTOMER-DATA
+                   END-WRITE
+
+                   MOVE ID-NUM TO CI-ID-NUM
+                   MOVE FIRST-NAME TO CI-FIRST-NAME
+                   MOVE LAST-NAME TO CI-LAST-NAME
+                   WRITE CUSTOMER-INDEX-DATA
+                   INVALID KEY
+                           DISPLAY 'Customer index was not updated'
+                   END-WRITE
+
+                   ADD 1 TO WS-SEED-COUNT
+                   READ SEED-CONTROL-FILE
+                   AT END
+                      MOVE 'Y' TO WS-EOF
+                   END-READ
+           END-PERFORM.
+
+           DISPLAY 'Seeded ' WS-SEED-COUNT ' customer record(s)'.
+
            CLOSE CUSTOMER-FILE.
-           STOP RUN.
\ No newline at end of file
+           CLOSE CUSTOMER-INDEX.
+           CLOSE SEED-CONTROL-FILE.
+           STOP RUN.
