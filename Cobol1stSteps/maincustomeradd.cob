@@ -1,41 +1,110 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MAINCUSTOMERADD.
 
-       ENVIRONMENT DIVISION. 
-       INPUT-OUTPUT SECTION. 
-       FILE-CONTROL. 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
            SELECT CUSTOMER-FILE ASSIGN TO 'customer.dat'
               ORGANIZATION IS LINE SEQUENTIAL
               ACCESS IS SEQUENTIAL.
-       DATA DIVISION. 
-       FILE SECTION. 
+           SELECT CUSTOMER-INDEX ASSIGN TO 'customer.idx'
+              ORGANIZATION IS INDEXED ACCESS MODE IS
+              RANDOM RECORD KEY IS CI-ID-NUM
+              FILE STATUS IS WS-INDEX-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
        FD CUSTOMER-FILE.
        01 CUSTOMER-DATA.
           02 ID-NUM            PIC 9(5).
           02 CUSTOMER-NAME.
              03 FIRST-NAME     PIC X(15).
              03 LAST-NAME      PIC X(15).
-       WORKING-STORAGE SECTION. 
+          02 DATE-LAST-CHANGED PIC 9(8).
+          COPY CUSTOMER-CONTACT.
+
+       FD CUSTOMER-INDEX.
+       01 CUSTOMER-INDEX-DATA.
+          02 CI-ID-NUM          PIC 9(5).
+          02 CI-FIRST-NAME      PIC X(15).
+          02 CI-LAST-NAME       PIC X(15).
+
+       WORKING-STORAGE SECTION.
        01 WS-CUSTOMER-DATA.
           02 WS-ID-NUM         PIC 9(5).
           02 WS-CUSTOMER-NAME.
              03 WS-FIRST-NAME  PIC X(15).
              03 WS-LAST-NAME   PIC X(15).
+       01 WS-TODAY              PIC 9(8).
+       01 WS-INDEX-STATUS       PIC X(2).
+       01 WS-ID-TAKEN           PIC X     VALUE 'N'.
+          88 ID-TAKEN                     VALUE 'Y'.
 
        PROCEDURE DIVISION .
            OPEN EXTEND CUSTOMER-FILE.
-           DISPLAY 'Customer ID:' WITH NO ADVANCING 
+           PERFORM OPEN-CUSTOMER-INDEX.
+
+           DISPLAY 'Customer ID:' WITH NO ADVANCING
            ACCEPT ID-NUM.
 
-           DISPLAY 'Customer first name:' WITH NO ADVANCING 
-           ACCEPT FIRST-NAME.
+           MOVE ID-NUM TO CI-ID-NUM
+           READ CUSTOMER-INDEX
+           INVALID KEY
+                   MOVE 'N' TO WS-ID-TAKEN
+           NOT INVALID KEY
+                   MOVE 'Y' TO WS-ID-TAKEN
+           END-READ
+
+           IF ID-TAKEN
+              DISPLAY 'Customer ID already exists, not added'
+           ELSE
+              DISPLAY 'Customer first name:' WITH NO ADVANCING
+              ACCEPT FIRST-NAME
+
+              DISPLAY 'Customer last name:' WITH NO ADVANCING
+              ACCEPT LAST-NAME
+
+              DISPLAY 'Customer street:' WITH NO ADVANCING
+              ACCEPT STREET
+
+              DISPLAY 'Customer city:' WITH NO ADVANCING
+              ACCEPT CITY
 
-           DISPLAY 'Customer last name:' WITH NO ADVANCING 
-           ACCEPT LAST-NAME.
+              DISPLAY 'Customer state:' WITH NO ADVANCING
+              ACCEPT STATE
 
-           WRITE CUSTOMER-DATA
-           END-WRITE.
+              DISPLAY 'Customer zip:' WITH NO ADVANCING
+              ACCEPT ZIP
+
+              DISPLAY 'Customer phone:' WITH NO ADVANCING
+              ACCEPT PHONE
+
+              DISPLAY 'Customer email:' WITH NO ADVANCING
+              ACCEPT EMAIL
+
+              MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY
+              MOVE WS-TODAY TO DATE-LAST-CHANGED
+
+              WRITE CUSTOMER-DATA
+              END-WRITE
+
+              MOVE ID-NUM TO CI-ID-NUM
+              MOVE FIRST-NAME TO CI-FIRST-NAME
+              MOVE LAST-NAME TO CI-LAST-NAME
+              WRITE CUSTOMER-INDEX-DATA
+              INVALID KEY
+                      DISPLAY 'Customer index was not updated'
+              END-WRITE
+           END-IF.
 
            CLOSE CUSTOMER-FILE.
+           CLOSE CUSTOMER-INDEX.
+
+           STOP RUN.
 
-           STOP RUN.
\ No newline at end of file
+       OPEN-CUSTOMER-INDEX.
+           OPEN I-O CUSTOMER-INDEX
+           IF WS-INDEX-STATUS IS EQUAL TO '35'
+              OPEN OUTPUT CUSTOMER-INDEX
+              CLOSE CUSTOMER-INDEX
+              OPEN I-O CUSTOMER-INDEX
+           END-IF.
