@@ -0,0 +1,70 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAINPRODUCTCREATE.
+
+      *    BATCH SEED LOADER: READS A CONTROL FILE OF PRODUCT ROWS AND
+      *    WRITES THEM INTO THE PERSISTENT PRODUCT-FILE, SAME PATTERN AS
+      *    MAINCUSTOMERCREATE SEEDS customer.dat FROM customer.ctl.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRODUCT-FILE ASSIGN TO 'product.dat'
+              ORGANIZATION IS INDEXED ACCESS MODE IS
+              RANDOM RECORD KEY IS PROD-CODE.
+           SELECT SEED-CONTROL-FILE ASSIGN TO 'product.ctl'
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD PRODUCT-FILE.
+       01 PRODUCT-DATA.
+          02 PROD-CODE         PIC X(10).
+          02 PROD-NAME         PIC X(20).
+          02 PROD-SIZE         PIC X(3).
+          02 UNIT-PRICE        PIC 9(4)V99.
+          02 QTY-ON-HAND       PIC 9(5).
+
+       FD SEED-CONTROL-FILE.
+       01 SEED-RECORD.
+          02 SEED-PROD-CODE    PIC X(10).
+          02 SEED-PROD-NAME    PIC X(20).
+          02 SEED-PROD-SIZE    PIC X(3).
+          02 SEED-UNIT-PRICE   PIC 9(4)V99.
+          02 SEED-QTY-ON-HAND  PIC 9(5).
+
+       WORKING-STORAGE SECTION.
+       01 WS-EOF                PIC X     VALUE 'N'.
+       01 WS-SEED-COUNT         PIC 9(5)  VALUE ZERO.
+
+       PROCEDURE DIVISION .
+           OPEN OUTPUT PRODUCT-FILE.
+           OPEN INPUT SEED-CONTROL-FILE.
+
+           READ SEED-CONTROL-FILE
+           AT END
+              MOVE 'Y' TO WS-EOF
+           END-READ
+
+           PERFORM UNTIL WS-EOF IS EQUAL TO 'Y'
+                   MOVE SEED-PROD-CODE TO PROD-CODE
+                   MOVE SEED-PROD-NAME TO PROD-NAME
+                   MOVE SEED-PROD-SIZE TO PROD-SIZE
+                   MOVE SEED-UNIT-PRICE TO UNIT-PRICE
+                   MOVE SEED-QTY-ON-HAND TO QTY-ON-HAND
+                   WRITE PRODUCT-DATA
+                   INVALID KEY
+                           DISPLAY 'PRODUCT: duplicate code, skipped: '
+                              SEED-PROD-CODE
+                   NOT INVALID KEY
+                           ADD 1 TO WS-SEED-COUNT
+                   END-WRITE
+                   READ SEED-CONTROL-FILE
+                   AT END
+                      MOVE 'Y' TO WS-EOF
+                   END-READ
+           END-PERFORM.
+
+           DISPLAY 'Seeded ' WS-SEED-COUNT ' product record(s)'.
+
+           CLOSE PRODUCT-FILE.
+           CLOSE SEED-CONTROL-FILE.
+           STOP RUN.
