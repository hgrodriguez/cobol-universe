@@ -0,0 +1,145 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAINPRODUCTLOOKUP.
+
+      *    INTERACTIVE, READ-ONLY LOOKUP SCREEN OVER THE PRODUCT-FILE
+      *    SEEDED BY MAINPRODUCTCREATE - LOOK UP ONE PRODUCT BY ITS
+      *    CODE, OR SEARCH ALL PRODUCTS BY A FULL OR PARTIAL NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRODUCT-FILE ASSIGN TO 'product.dat'
+              ORGANIZATION IS INDEXED ACCESS MODE IS
+              DYNAMIC RECORD KEY IS PROD-CODE.
+       DATA DIVISION.
+       FILE SECTION.
+       FD PRODUCT-FILE.
+       01 PRODUCT-DATA.
+          02 PROD-CODE         PIC X(10).
+          02 PROD-NAME         PIC X(20).
+          02 PROD-SIZE         PIC X(3).
+          02 UNIT-PRICE        PIC 9(4)V99.
+          02 QTY-ON-HAND       PIC 9(5).
+
+       WORKING-STORAGE SECTION.
+       01 CHOICE                PIC X.
+       01 STAY-OPEN             PIC X     VALUE 'Y'.
+       01 PRODUCT-EXISTS        PIC X.
+       01 WS-SEARCH-NAME        PIC X(20).
+       01 WS-UPPER-PROD-NAME    PIC X(20).
+       01 WS-UPPER-SEARCH-NAME  PIC X(20).
+       01 WS-SEARCH-LEN         PIC 9(2)  VALUE ZERO.
+       01 WS-MATCH-COUNT        PIC 9(2)  VALUE ZERO.
+       01 WS-SEARCH-EOF         PIC X     VALUE 'N'.
+       01 WS-SEARCH-MATCHES     PIC 9(3)  VALUE ZERO.
+       01 WS-DISPLAY-PRICE      PIC Z,ZZ9.99.
+       01 WS-DISPLAY-PREFIX     PIC X(8)  VALUE 'GET: '.
+
+       PROCEDURE DIVISION .
+
+       MAIN-LOOP.
+           OPEN INPUT PRODUCT-FILE.
+           PERFORM UNTIL STAY-OPEN IS EQUAL TO 'N'
+                   DISPLAY " "
+                   DISPLAY "Product Lookup"
+                   DISPLAY "Please select the operation"
+                   DISPLAY "1) Look Up Product by Code"
+                   DISPLAY "2) Search Products by Name"
+                   DISPLAY "0) Quit"
+                   DISPLAY ": " WITH NO ADVANCING
+                   ACCEPT CHOICE
+                   EVALUATE CHOICE
+                   WHEN '1'
+                        PERFORM GET-PRODUCT
+                   WHEN '2'
+                        PERFORM SEARCH-PRODUCT
+                   WHEN '0'
+                        MOVE 'N' TO STAY-OPEN
+                   WHEN OTHER
+                        DISPLAY "wrong choice, please try again"
+                   END-EVALUATE
+           END-PERFORM.
+
+           CLOSE PRODUCT-FILE.
+
+           STOP RUN.
+
+       GET-PRODUCT.
+           MOVE 'Y' TO PRODUCT-EXISTS.
+           MOVE 'GET: ' TO WS-DISPLAY-PREFIX.
+           DISPLAY " "
+           DISPLAY "GET: Enter Product Code: " WITH NO ADVANCING
+           ACCEPT PROD-CODE
+           DISPLAY " "
+           READ PRODUCT-FILE
+           INVALID KEY
+                   MOVE 'N' TO PRODUCT-EXISTS
+           END-READ
+           IF PRODUCT-EXISTS IS EQUAL TO 'N'
+              DISPLAY "Product with this code does not exist"
+           ELSE
+              PERFORM DISPLAY-PRODUCT
+           END-IF.
+
+      *    CASE-INSENSITIVE, PARTIAL/CONTAINS MATCH ON THE PRODUCT
+      *    NAME - SAME APPROACH AS MAINTABLE2DIMPRODUCT'S LOOK-UP,
+      *    BUT WALKING THE WHOLE FILE THE WAY SEARCH-CUSTOMER DOES.
+       SEARCH-PRODUCT.
+           MOVE 'SEARCH: ' TO WS-DISPLAY-PREFIX.
+           MOVE 'N' TO WS-SEARCH-EOF
+           MOVE ZERO TO WS-SEARCH-MATCHES
+           DISPLAY " "
+           DISPLAY "SEARCH: Enter Name (full or partial): "
+              WITH NO ADVANCING
+           ACCEPT WS-SEARCH-NAME
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-SEARCH-NAME))
+              TO WS-UPPER-SEARCH-NAME
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-SEARCH-NAME))
+              TO WS-SEARCH-LEN
+           DISPLAY " "
+           MOVE LOW-VALUES TO PROD-CODE
+           START PRODUCT-FILE KEY IS NOT LESS THAN PROD-CODE
+           INVALID KEY
+                   MOVE 'Y' TO WS-SEARCH-EOF
+           END-START
+           PERFORM UNTIL WS-SEARCH-EOF IS EQUAL TO 'Y'
+                   READ PRODUCT-FILE NEXT RECORD
+                   AT END
+                      MOVE 'Y' TO WS-SEARCH-EOF
+                   NOT AT END
+                      PERFORM CHECK-PRODUCT-NAME-MATCH
+                      IF WS-MATCH-COUNT IS GREATER THAN ZERO OR
+                         WS-SEARCH-LEN IS EQUAL TO ZERO
+                         PERFORM DISPLAY-PRODUCT
+                         ADD 1 TO WS-SEARCH-MATCHES
+                      END-IF
+                   END-READ
+           END-PERFORM
+           IF WS-SEARCH-MATCHES IS EQUAL TO ZERO
+              DISPLAY "SEARCH: no matching products found"
+           END-IF.
+
+       CHECK-PRODUCT-NAME-MATCH.
+           MOVE FUNCTION UPPER-CASE(PROD-NAME) TO WS-UPPER-PROD-NAME
+           MOVE ZERO TO WS-MATCH-COUNT
+           IF WS-SEARCH-LEN IS GREATER THAN ZERO
+              INSPECT WS-UPPER-PROD-NAME TALLYING WS-MATCH-COUNT
+                 FOR ALL WS-UPPER-SEARCH-NAME(1:WS-SEARCH-LEN)
+           END-IF.
+
+       DISPLAY-PRODUCT.
+           MOVE UNIT-PRICE TO WS-DISPLAY-PRICE
+           DISPLAY FUNCTION TRIM(WS-DISPLAY-PREFIX) " Code: "
+              WITH NO ADVANCING
+           DISPLAY PROD-CODE
+           DISPLAY FUNCTION TRIM(WS-DISPLAY-PREFIX) " Name: "
+              WITH NO ADVANCING
+           DISPLAY PROD-NAME
+           DISPLAY FUNCTION TRIM(WS-DISPLAY-PREFIX) " Size: "
+              WITH NO ADVANCING
+           DISPLAY PROD-SIZE
+           DISPLAY FUNCTION TRIM(WS-DISPLAY-PREFIX) " Unit Price: "
+              WITH NO ADVANCING
+           DISPLAY WS-DISPLAY-PRICE
+           DISPLAY FUNCTION TRIM(WS-DISPLAY-PREFIX) " Qty On Hand: "
+              WITH NO ADVANCING
+           DISPLAY QTY-ON-HAND.
