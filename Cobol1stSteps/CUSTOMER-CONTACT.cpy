@@ -0,0 +1,8 @@
+      *    SHARED CONTACT-DETAIL FIELDS APPENDED TO CUSTOMER-DATA IN
+      *    EVERY PROGRAM THAT READS OR WRITES THE CUSTOMER RECORD.
+       02 STREET            PIC X(25).
+       02 CITY              PIC X(20).
+       02 STATE             PIC X(2).
+       02 ZIP               PIC X(10).
+       02 PHONE             PIC X(15).
+       02 EMAIL             PIC X(30).
