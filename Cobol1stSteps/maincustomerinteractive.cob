@@ -3,28 +3,97 @@
 
        ENVIRONMENT DIVISION. 
        INPUT-OUTPUT SECTION. 
-       FILE-CONTROL. 
+       FILE-CONTROL.
            SELECT CUSTOMER-FILE ASSIGN TO 'customers.txt'
-              ORGANIZATION IS INDEXED ACCESS MODE IS 
-              RANDOM RECORD KEY IS ID-NUM.
-       DATA DIVISION. 
-       FILE SECTION. 
-       
+              ORGANIZATION IS INDEXED ACCESS MODE IS
+              DYNAMIC RECORD KEY IS ID-NUM.
+           SELECT CUSTOMER-AUDIT-LOG ASSIGN TO 'customer.audit'
+              ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CUSTOMER-EXCEPTION-LOG ASSIGN TO 'customer.cexc'
+              ORGANIZATION IS LINE SEQUENTIAL.
+      *   USER PREFERENCES FOR THIS PROGRAM, CARRIED OVER BETWEEN RUNS
+      *   - SEE LOAD-CUSTOMER-CONFIG/SAVE-CUSTOMER-CONFIG BELOW
+           SELECT CUSTOMER-CONFIG-FILE ASSIGN TO 'customer.cfg'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-CONFIG-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+
        FD CUSTOMER-FILE.
        01 CUSTOMER-DATA.
-          02 ID-NUM        PIC 9(2).
+          02 ID-NUM        PIC 9(5).
           02 FIRST-NAME    PIC X(15).
           02 LAST-NAME     PIC X(15).
-           
-       WORKING-STORAGE SECTION. 
+          02 STATUS-CODE   PIC X.
+             88 CUST-ACTIVE             VALUE 'A'.
+             88 CUST-INACTIVE           VALUE 'I'.
+          COPY CUSTOMER-CONTACT.
+
+       FD CUSTOMER-AUDIT-LOG.
+       01 AUDIT-LINE        PIC X(100).
+
+       FD CUSTOMER-EXCEPTION-LOG.
+       01 EXCEPTION-LINE    PIC X(100).
+
+       FD CUSTOMER-CONFIG-FILE.
+       01 CUSTOMER-CONFIG-RECORD.
+          02 CFG-SHOW-INACTIVE PIC X.
+          02 CFG-AUTO-CONFIRM  PIC X.
+
+       WORKING-STORAGE SECTION.
        01 CHOICE           PIC X.
        01 STAY-OPEN        PIC X     VALUE 'Y'.
        01 CUSTOMER-EXISTS  PIC X.
+       01 WS-CURRENT-DATE-DATA.
+          02 WS-CURRENT-DATE     PIC 9(8).
+          02 WS-CURRENT-TIME     PIC 9(6).
+          02 FILLER              PIC X(7).
+       01 WS-BEFORE-FIRST-NAME  PIC X(15) VALUE SPACES.
+       01 WS-BEFORE-LAST-NAME   PIC X(15) VALUE SPACES.
+       01 WS-SEARCH-NAME        PIC X(15).
+       01 WS-SEARCH-LEN         PIC 9(2).
+       01 WS-SEARCH-EOF         PIC X     VALUE 'N'.
+       01 WS-SEARCH-MATCHES     PIC 9(2)  VALUE ZERO.
+       01 AUDIT-DETAIL.
+          02 AUD-DATE          PIC 9(8).
+          02 FILLER            PIC X     VALUE SPACE.
+          02 AUD-TIME          PIC 9(6).
+          02 FILLER            PIC X     VALUE SPACE.
+          02 AUD-OPERATION     PIC X(6).
+          02 FILLER            PIC X     VALUE SPACE.
+          02 AUD-ID-NUM        PIC 9(5).
+          02 FILLER            PIC X     VALUE SPACE.
+          02 AUD-BEFORE-NAME   PIC X(31).
+          02 FILLER            PIC X     VALUE SPACE.
+          02 AUD-AFTER-NAME    PIC X(31).
+          02 FILLER            PIC X     VALUE SPACE.
+          02 AUD-RESULT        PIC X(7).
+       01 EXCEPTION-DETAIL.
+          02 EXC-DATE          PIC 9(8).
+          02 FILLER            PIC X     VALUE SPACE.
+          02 EXC-TIME          PIC 9(6).
+          02 FILLER            PIC X     VALUE SPACE.
+          02 EXC-OPERATION     PIC X(6).
+          02 FILLER            PIC X     VALUE SPACE.
+          02 EXC-ID-NUM        PIC 9(5).
+          02 FILLER            PIC X     VALUE SPACE.
+          02 EXC-REASON        PIC X(40).
+      *   FILE STATUS FOR CUSTOMER-CONFIG-FILE
+       01 WS-CONFIG-STATUS      PIC XX.
+      *   INCLUDE INACTIVE (SOFT-DELETED) CUSTOMERS IN SEARCH RESULTS?
+       01 SHOW-INACTIVE-IN-SEARCH PIC X   VALUE 'N'.
+      *   SKIP THE "SAVE CHANGES?" PROMPT BEFORE UPDATING A CUSTOMER?
+       01 AUTO-CONFIRM-UPDATES    PIC X   VALUE 'N'.
+       01 WS-SETTINGS-STAY        PIC X.
+       01 WS-CONFIRM-ANSWER       PIC X.
 
        PROCEDURE DIVISION .
 
        MAIN-LOOP.
            OPEN I-O CUSTOMER-FILE.
+           OPEN EXTEND CUSTOMER-AUDIT-LOG.
+           OPEN EXTEND CUSTOMER-EXCEPTION-LOG.
+           PERFORM LOAD-CUSTOMER-CONFIG.
            PERFORM UNTIL STAY-OPEN IS EQUAL TO 'N'
                    DISPLAY " "
                    DISPLAY "Customer Interactive Program"
@@ -33,29 +102,121 @@
                    DISPLAY "2) Delete Customer"
                    DISPLAY "3) Update Customer"
                    DISPLAY "4) Get Customer"
+                   DISPLAY "5) Search Customer by Last Name"
+                   DISPLAY "6) Settings"
                    DISPLAY "0) Quit"
-                   DISPLAY ": " WITH NO ADVANCING 
+                   DISPLAY ": " WITH NO ADVANCING
                    ACCEPT CHOICE
                    EVALUATE CHOICE
                    WHEN '1'
                         PERFORM ADD-CUSTOMER
                    WHEN '2'
                         PERFORM DELETE-CUSTOMER
-                   WHEN '3' 
+                   WHEN '3'
                         PERFORM UPDATE-CUSTOMER
                    WHEN '4'
                         PERFORM GET-CUSTOMER
+                   WHEN '5'
+                        PERFORM SEARCH-CUSTOMER
+                   WHEN '6'
+                        PERFORM SHOW-SETTINGS-MENU
                    WHEN '0'
                         MOVE 'N' TO STAY-OPEN
-                   WHEN OTHER 
+                   WHEN OTHER
                         DISPLAY "wrong choice, please try again"
                    END-EVALUATE
            END-PERFORM.
 
            CLOSE CUSTOMER-FILE.
+           CLOSE CUSTOMER-AUDIT-LOG.
+           CLOSE CUSTOMER-EXCEPTION-LOG.
 
            STOP RUN.
-       
+
+      *   DISPLAYS THE SETTINGS SUB-MENU UNTIL THE USER BACKS OUT
+       SHOW-SETTINGS-MENU.
+           MOVE 'Y' TO WS-SETTINGS-STAY.
+           PERFORM UNTIL WS-SETTINGS-STAY IS EQUAL TO 'N'
+                   DISPLAY " "
+                   DISPLAY "Settings"
+                   DISPLAY "1) Show inactive customers in search "
+                      "(currently: " SHOW-INACTIVE-IN-SEARCH ")"
+                   DISPLAY "2) Auto-confirm updates, no prompt "
+                      "(currently: " AUTO-CONFIRM-UPDATES ")"
+                   DISPLAY "0) Back to main menu"
+                   DISPLAY ": " WITH NO ADVANCING
+                   ACCEPT CHOICE
+                   EVALUATE CHOICE
+                   WHEN '1'
+                        PERFORM TOGGLE-SHOW-INACTIVE
+                   WHEN '2'
+                        PERFORM TOGGLE-AUTO-CONFIRM
+                   WHEN '0'
+                        MOVE 'N' TO WS-SETTINGS-STAY
+                   WHEN OTHER
+                        DISPLAY "wrong choice, please try again"
+                   END-EVALUATE
+           END-PERFORM.
+
+       TOGGLE-SHOW-INACTIVE.
+           IF SHOW-INACTIVE-IN-SEARCH IS EQUAL TO 'Y'
+              MOVE 'N' TO SHOW-INACTIVE-IN-SEARCH
+           ELSE
+              MOVE 'Y' TO SHOW-INACTIVE-IN-SEARCH
+           END-IF.
+           PERFORM SAVE-CUSTOMER-CONFIG.
+           DISPLAY "SHOW INACTIVE IN SEARCH IS NOW "
+              SHOW-INACTIVE-IN-SEARCH.
+
+       TOGGLE-AUTO-CONFIRM.
+           IF AUTO-CONFIRM-UPDATES IS EQUAL TO 'Y'
+              MOVE 'N' TO AUTO-CONFIRM-UPDATES
+           ELSE
+              MOVE 'Y' TO AUTO-CONFIRM-UPDATES
+           END-IF.
+           PERFORM SAVE-CUSTOMER-CONFIG.
+           DISPLAY "AUTO-CONFIRM UPDATES IS NOW "
+              AUTO-CONFIRM-UPDATES.
+
+      *   LOADS THE USER'S SAVED SETTINGS FROM CUSTOMER-CONFIG-FILE,
+      *   IF IT EXISTS YET - OTHERWISE THE VALUE-CLAUSE DEFAULTS STAND
+       LOAD-CUSTOMER-CONFIG.
+           OPEN INPUT CUSTOMER-CONFIG-FILE.
+           IF WS-CONFIG-STATUS IS EQUAL TO '00'
+              READ CUSTOMER-CONFIG-FILE
+              AT END
+                 CONTINUE
+              NOT AT END
+                 MOVE CFG-SHOW-INACTIVE TO SHOW-INACTIVE-IN-SEARCH
+                 MOVE CFG-AUTO-CONFIRM TO AUTO-CONFIRM-UPDATES
+              END-READ
+              CLOSE CUSTOMER-CONFIG-FILE
+           END-IF.
+
+      *   REWRITES CUSTOMER-CONFIG-FILE WITH THE CURRENT SETTINGS
+       SAVE-CUSTOMER-CONFIG.
+           OPEN OUTPUT CUSTOMER-CONFIG-FILE.
+           MOVE SHOW-INACTIVE-IN-SEARCH TO CFG-SHOW-INACTIVE.
+           MOVE AUTO-CONFIRM-UPDATES TO CFG-AUTO-CONFIRM.
+           WRITE CUSTOMER-CONFIG-RECORD.
+           CLOSE CUSTOMER-CONFIG-FILE.
+
+       WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA
+           MOVE WS-CURRENT-DATE TO AUD-DATE
+           MOVE WS-CURRENT-TIME TO AUD-TIME
+           MOVE ID-NUM TO AUD-ID-NUM
+           WRITE AUDIT-LINE FROM AUDIT-DETAIL.
+
+       WRITE-EXCEPTION-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA
+           MOVE WS-CURRENT-DATE TO EXC-DATE
+           MOVE WS-CURRENT-TIME TO EXC-TIME
+           MOVE AUD-OPERATION TO EXC-OPERATION
+           MOVE ID-NUM TO EXC-ID-NUM
+           MOVE AUD-RESULT TO EXC-REASON
+           WRITE EXCEPTION-LINE FROM EXCEPTION-DETAIL.
+
        ADD-CUSTOMER.
            DISPLAY " "
            DISPLAY "ADD: Enter ID: " WITH NO ADVANCING.
@@ -64,21 +225,80 @@
            ACCEPT FIRST-NAME.
            DISPLAY "ADD: Enter Last Name: " WITH NO ADVANCING.
            ACCEPT LAST-NAME.
+           DISPLAY "ADD: Enter Street: " WITH NO ADVANCING.
+           ACCEPT STREET.
+           DISPLAY "ADD: Enter City: " WITH NO ADVANCING.
+           ACCEPT CITY.
+           DISPLAY "ADD: Enter State: " WITH NO ADVANCING.
+           ACCEPT STATE.
+           DISPLAY "ADD: Enter Zip: " WITH NO ADVANCING.
+           ACCEPT ZIP.
+           DISPLAY "ADD: Enter Phone: " WITH NO ADVANCING.
+           ACCEPT PHONE.
+           DISPLAY "ADD: Enter Email: " WITH NO ADVANCING.
+           ACCEPT EMAIL.
            DISPLAY " "
-           WRITE CUSTOMER-DATA
-           INVALID KEY
-                   DISPLAY "ID Taken"
-           END-WRITE.           
+           IF ID-NUM IS EQUAL TO ZERO OR ID-NUM IS EQUAL TO SPACES
+              DISPLAY "ID must not be zero or blank"
+           ELSE
+              IF FIRST-NAME IS EQUAL TO SPACES
+                 DISPLAY "First name must not be blank"
+              ELSE
+                 IF LAST-NAME IS EQUAL TO SPACES
+                    DISPLAY "Last name must not be blank"
+                 ELSE
+                    SET CUST-ACTIVE TO TRUE
+                    MOVE 'ADD   ' TO AUD-OPERATION
+                    MOVE SPACES TO AUD-BEFORE-NAME
+                    STRING FIRST-NAME DELIMITED BY SIZE
+                       ' ' DELIMITED BY SIZE
+                       LAST-NAME DELIMITED BY SIZE
+                       INTO AUD-AFTER-NAME
+                    WRITE CUSTOMER-DATA
+                    INVALID KEY
+                            DISPLAY "ID Taken"
+                            MOVE 'FAILED ' TO AUD-RESULT
+                            PERFORM WRITE-EXCEPTION-RECORD
+                    NOT INVALID KEY
+                            MOVE 'OK     ' TO AUD-RESULT
+                    END-WRITE
+                    PERFORM WRITE-AUDIT-RECORD
+                 END-IF
+              END-IF
+           END-IF.
 
        DELETE-CUSTOMER.
+           MOVE 'Y' TO CUSTOMER-EXISTS.
            DISPLAY " "
            DISPLAY "DEL: Enter ID: " WITH NO ADVANCING.
            ACCEPT ID-NUM.
            DISPLAY " "
-           DELETE CUSTOMER-DATA
+           READ CUSTOMER-FILE
            INVALID KEY
-                   DISPLAY "ID does not exist"
-           END-DELETE.           
+                   MOVE 'N' TO CUSTOMER-EXISTS
+           END-READ
+           IF CUSTOMER-EXISTS IS EQUAL TO 'N'
+              DISPLAY "ID does not exist"
+           ELSE
+      *       SOFT DELETE: FLAG INACTIVE INSTEAD OF REMOVING THE RECORD
+              MOVE SPACES TO AUD-BEFORE-NAME
+              STRING FIRST-NAME DELIMITED BY SIZE
+                 ' ' DELIMITED BY SIZE
+                 LAST-NAME DELIMITED BY SIZE
+                 INTO AUD-BEFORE-NAME
+              MOVE AUD-BEFORE-NAME TO AUD-AFTER-NAME
+              SET CUST-INACTIVE TO TRUE
+              MOVE 'DELETE' TO AUD-OPERATION
+              REWRITE CUSTOMER-DATA
+              INVALID KEY
+                      DISPLAY "ID does not exist"
+                      MOVE 'FAILED ' TO AUD-RESULT
+                      PERFORM WRITE-EXCEPTION-RECORD
+              NOT INVALID KEY
+                      MOVE 'OK     ' TO AUD-RESULT
+              END-REWRITE
+              PERFORM WRITE-AUDIT-RECORD
+           END-IF.
 
        UPDATE-CUSTOMER.
            MOVE 'Y' TO CUSTOMER-EXISTS.
@@ -86,24 +306,57 @@
            DISPLAY "UPD: Enter ID: " WITH NO ADVANCING
            ACCEPT ID-NUM
            DISPLAY " "
-           READ CUSTOMER-DATA
+           READ CUSTOMER-FILE
            INVALID KEY
                    MOVE 'N' TO CUSTOMER-EXISTS
            END-READ
            IF CUSTOMER-EXISTS IS EQUAL TO 'N'
               DISPLAY "Customer with this ID does not exist"
            ELSE
+              MOVE FIRST-NAME TO WS-BEFORE-FIRST-NAME
+              MOVE LAST-NAME TO WS-BEFORE-LAST-NAME
               DISPLAY "ADD: Enter New First Name: "
                  WITH NO ADVANCING
               ACCEPT FIRST-NAME
               DISPLAY "ADD: Enter New Last Name: "
                  WITH NO ADVANCING
               ACCEPT LAST-NAME
+              MOVE SPACES TO AUD-BEFORE-NAME
+              STRING WS-BEFORE-FIRST-NAME DELIMITED BY SIZE
+                 ' ' DELIMITED BY SIZE
+                 WS-BEFORE-LAST-NAME DELIMITED BY SIZE
+                 INTO AUD-BEFORE-NAME
+              MOVE SPACES TO AUD-AFTER-NAME
+              STRING FIRST-NAME DELIMITED BY SIZE
+                 ' ' DELIMITED BY SIZE
+                 LAST-NAME DELIMITED BY SIZE
+                 INTO AUD-AFTER-NAME
+              MOVE 'UPDATE' TO AUD-OPERATION
+              IF AUTO-CONFIRM-UPDATES IS EQUAL TO 'Y'
+                 MOVE 'Y' TO WS-CONFIRM-ANSWER
+              ELSE
+                 DISPLAY "UPD: Was: " WS-BEFORE-FIRST-NAME " "
+                    WS-BEFORE-LAST-NAME
+                 DISPLAY "UPD: Now: " FIRST-NAME " " LAST-NAME
+                 DISPLAY "UPD: Save these changes? (Y/N): "
+                    WITH NO ADVANCING
+                 ACCEPT WS-CONFIRM-ANSWER
+              END-IF
+              IF WS-CONFIRM-ANSWER IS EQUAL TO 'Y' OR
+                 WS-CONFIRM-ANSWER IS EQUAL TO 'y'
+                 REWRITE CUSTOMER-DATA
+                 INVALID KEY
+                         DISPLAY "Customer was not updated."
+                         MOVE 'FAILED ' TO AUD-RESULT
+                         PERFORM WRITE-EXCEPTION-RECORD
+                 NOT INVALID KEY
+                         MOVE 'OK     ' TO AUD-RESULT
+                 END-REWRITE
+                 PERFORM WRITE-AUDIT-RECORD
+              ELSE
+                 DISPLAY "UPD: Update cancelled, no changes saved."
+              END-IF
            END-IF.
-           REWRITE CUSTOMER-DATA
-           INVALID KEY
-                   DISPLAY "Customer was not updated."
-           END-REWRITE.
 
 
        GET-CUSTOMER.
@@ -116,6 +369,10 @@
            INVALID KEY
                    MOVE 'N' TO CUSTOMER-EXISTS
            END-READ
+           IF CUSTOMER-EXISTS IS EQUAL TO 'Y' AND CUST-INACTIVE
+              AND SHOW-INACTIVE-IN-SEARCH IS NOT EQUAL TO 'Y'
+              MOVE 'N' TO CUSTOMER-EXISTS
+           END-IF
            IF CUSTOMER-EXISTS IS EQUAL TO 'N'
               DISPLAY "Customer with this ID does not exist"
            ELSE
@@ -127,4 +384,56 @@
               DISPLAY "GET: Last Name: "
                  WITH NO ADVANCING
               DISPLAY LAST-NAME
-           END-IF.
\ No newline at end of file
+              DISPLAY "GET: Street: " WITH NO ADVANCING
+              DISPLAY STREET
+              DISPLAY "GET: City: " WITH NO ADVANCING
+              DISPLAY CITY
+              DISPLAY "GET: State: " WITH NO ADVANCING
+              DISPLAY STATE
+              DISPLAY "GET: Zip: " WITH NO ADVANCING
+              DISPLAY ZIP
+              DISPLAY "GET: Phone: " WITH NO ADVANCING
+              DISPLAY PHONE
+              DISPLAY "GET: Email: " WITH NO ADVANCING
+              DISPLAY EMAIL
+              IF CUST-INACTIVE
+                 DISPLAY "GET: Status: INACTIVE (soft-deleted)"
+              ELSE
+                 DISPLAY "GET: Status: ACTIVE"
+              END-IF
+           END-IF.
+
+       SEARCH-CUSTOMER.
+           MOVE 'N' TO WS-SEARCH-EOF
+           MOVE ZERO TO WS-SEARCH-MATCHES
+           DISPLAY " "
+           DISPLAY "SEARCH: Enter Last Name (full or partial): "
+              WITH NO ADVANCING
+           ACCEPT WS-SEARCH-NAME
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-SEARCH-NAME))
+              TO WS-SEARCH-LEN
+           DISPLAY " "
+           MOVE LOW-VALUES TO ID-NUM
+           START CUSTOMER-FILE KEY IS NOT LESS THAN ID-NUM
+           INVALID KEY
+                   MOVE 'Y' TO WS-SEARCH-EOF
+           END-START
+           PERFORM UNTIL WS-SEARCH-EOF IS EQUAL TO 'Y'
+                   READ CUSTOMER-FILE NEXT RECORD
+                   AT END
+                      MOVE 'Y' TO WS-SEARCH-EOF
+                   NOT AT END
+                      IF (WS-SEARCH-LEN IS EQUAL TO ZERO OR
+                         LAST-NAME(1:WS-SEARCH-LEN) IS EQUAL TO
+                         WS-SEARCH-NAME(1:WS-SEARCH-LEN))
+                         AND (CUST-ACTIVE OR
+                         SHOW-INACTIVE-IN-SEARCH IS EQUAL TO 'Y')
+                         DISPLAY "SEARCH: " ID-NUM " " FIRST-NAME
+                            " " LAST-NAME
+                         ADD 1 TO WS-SEARCH-MATCHES
+                      END-IF
+                   END-READ
+           END-PERFORM
+           IF WS-SEARCH-MATCHES IS EQUAL TO ZERO
+              DISPLAY "SEARCH: no matching customers found"
+           END-IF.
