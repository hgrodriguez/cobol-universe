@@ -11,7 +11,14 @@
              03 PROD-NAME     PIC X(10).
              03 PROD-SIZE OCCURS 3 TIMES INDEXED BY J.
                 04 SIZE-TYPE  PIC A.
-                 
+
+       01 WS-LOOK-UP-NAME       PIC X(10).
+       01 WS-UPPER-PROD-NAME    PIC X(10).
+       01 WS-UPPER-LOOK-UP      PIC X(10).
+       01 WS-MATCH-COUNT        PIC 9(2)  VALUE ZERO.
+       01 WS-LOOK-UP-LEN        PIC 9(2)  VALUE ZERO.
+       01 WS-FOUND              PIC X     VALUE 'N'.
+
        PROCEDURE DIVISION .
            SET I J TO 1.
            
@@ -39,13 +46,35 @@
            DISPLAY PROD-SIZE(I, J).
 
        LOOK-UP.
-           SET I TO 1.
-           SEARCH PRODUCT
-           AT END
+           DISPLAY 'Enter a product name to look up: ' WITH NO ADVANCING
+           ACCEPT WS-LOOK-UP-NAME
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-LOOK-UP-NAME))
+              TO WS-UPPER-LOOK-UP
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-LOOK-UP-NAME))
+              TO WS-LOOK-UP-LEN
+
+           MOVE 'N' TO WS-FOUND
+           IF WS-LOOK-UP-LEN IS GREATER THAN ZERO
+              PERFORM LOOK-UP-TEST-MATCH VARYING I FROM 1 BY 1
+                 UNTIL I > 2 OR WS-FOUND IS EQUAL TO 'Y'
+           END-IF
+
+           IF WS-FOUND IS EQUAL TO 'N'
               DISPLAY 'Product not found'
-           WHEN PROD-NAME(I) = 'Red Shirt '
-                DISPLAY 'RED SHIRT FOUND'
-           END-SEARCH.
-                
+           END-IF.
+
+           STOP RUN.
 
-           STOP RUN.
\ No newline at end of file
+      *    CASE-INSENSITIVE, PARTIAL/CONTAINS MATCH: BOTH SIDES ARE
+      *    UPPER-CASED, THEN INSPECT TALLYING FOR ALL COUNTS HOW MANY
+      *    TIMES THE (TRIMMED) SEARCH TEXT OCCURS WITHIN THE STORED
+      *    PRODUCT NAME, SO 'shirt' OR 'RED' MATCH 'Red Shirt '.
+       LOOK-UP-TEST-MATCH.
+           MOVE FUNCTION UPPER-CASE(PROD-NAME(I)) TO WS-UPPER-PROD-NAME
+           MOVE ZERO TO WS-MATCH-COUNT
+           INSPECT WS-UPPER-PROD-NAME TALLYING WS-MATCH-COUNT
+              FOR ALL WS-UPPER-LOOK-UP(1:WS-LOOK-UP-LEN)
+           IF WS-MATCH-COUNT IS GREATER THAN ZERO
+              DISPLAY PROD-NAME(I) ' FOUND'
+              MOVE 'Y' TO WS-FOUND
+           END-IF.
