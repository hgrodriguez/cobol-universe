@@ -0,0 +1,76 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAINCUSTOMERREKEY.
+
+      *    ONE-TIME CONVERSION JOB: WIDENS THE customers.txt RECORD
+      *    KEY FROM PIC 9(2) TO PIC 9(5) TO MATCH customer.dat.
+      *    OPERATOR PROCEDURE: RENAME A customers.txt.bak THAT STILL
+      *    HAS THE OLD 9(2)-KEY, PRE-CUSTOMER-CONTACT LAYOUT (I.E. A
+      *    BACKUP TAKEN BEFORE BOTH THIS REKEY AND THE LATER ADDITION
+      *    OF STREET/CITY/STATE/ZIP/PHONE/EMAIL), RUN THIS JOB, THEN
+      *    customers.txt HOLDS THE RE-KEYED RECORDS IN THE CURRENT
+      *    138-BYTE LAYOUT, WITH CONTACT FIELDS DEFAULTED TO SPACES
+      *    SINCE THE OLD RECORDS NEVER CARRIED THEM.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OLD-CUSTOMER-FILE ASSIGN TO 'customers.txt.bak'
+              ORGANIZATION IS INDEXED ACCESS MODE IS SEQUENTIAL
+              RECORD KEY IS OLD-ID-NUM.
+           SELECT NEW-CUSTOMER-FILE ASSIGN TO 'customers.txt'
+              ORGANIZATION IS INDEXED ACCESS MODE IS
+              RANDOM RECORD KEY IS NEW-ID-NUM.
+       DATA DIVISION.
+       FILE SECTION.
+       FD OLD-CUSTOMER-FILE.
+       01 OLD-CUSTOMER-DATA.
+          02 OLD-ID-NUM        PIC 9(2).
+          02 OLD-FIRST-NAME    PIC X(15).
+          02 OLD-LAST-NAME     PIC X(15).
+          02 OLD-STATUS-CODE   PIC X.
+
+       FD NEW-CUSTOMER-FILE.
+       01 NEW-CUSTOMER-DATA.
+          02 NEW-ID-NUM        PIC 9(5).
+          02 NEW-FIRST-NAME    PIC X(15).
+          02 NEW-LAST-NAME     PIC X(15).
+          02 NEW-STATUS-CODE   PIC X.
+          COPY CUSTOMER-CONTACT.
+
+       WORKING-STORAGE SECTION.
+       01 WS-EOF                PIC X     VALUE 'N'.
+       01 WS-REKEY-COUNT        PIC 9(5)  VALUE ZERO.
+
+       PROCEDURE DIVISION .
+           OPEN INPUT OLD-CUSTOMER-FILE.
+           OPEN OUTPUT NEW-CUSTOMER-FILE.
+
+           READ OLD-CUSTOMER-FILE NEXT RECORD
+           AT END
+              MOVE 'Y' TO WS-EOF
+           END-READ
+
+           PERFORM UNTIL WS-EOF IS EQUAL TO 'Y'
+                   MOVE SPACES TO NEW-CUSTOMER-DATA
+                   MOVE OLD-ID-NUM TO NEW-ID-NUM
+                   MOVE OLD-FIRST-NAME TO NEW-FIRST-NAME
+                   MOVE OLD-LAST-NAME TO NEW-LAST-NAME
+                   MOVE OLD-STATUS-CODE TO NEW-STATUS-CODE
+                   WRITE NEW-CUSTOMER-DATA
+                   INVALID KEY
+                           DISPLAY 'REKEY: duplicate ID, skipped: '
+                              OLD-ID-NUM
+                   NOT INVALID KEY
+                           ADD 1 TO WS-REKEY-COUNT
+                   END-WRITE
+                   READ OLD-CUSTOMER-FILE NEXT RECORD
+                   AT END
+                      MOVE 'Y' TO WS-EOF
+                   END-READ
+           END-PERFORM.
+
+           DISPLAY 'REKEY: ' WS-REKEY-COUNT ' record(s) converted'.
+
+           CLOSE OLD-CUSTOMER-FILE.
+           CLOSE NEW-CUSTOMER-FILE.
+
+           STOP RUN.
