@@ -1,21 +1,35 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MAINPREFILLTABLES.
 
-       ENVIRONMENT DIVISION. 
-       DATA DIVISION. 
-           
-       WORKING-STORAGE SECTION. 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRODUCT-FILE ASSIGN TO 'product.dat'
+              ORGANIZATION IS INDEXED ACCESS MODE IS
+              SEQUENTIAL RECORD KEY IS PROD-CODE.
+       DATA DIVISION.
+       FILE SECTION.
+       FD PRODUCT-FILE.
+       01 PRODUCT-DATA.
+          02 PROD-CODE         PIC X(10).
+          02 PROD-NAME-FULL    PIC X(20).
+          02 PROD-SIZE-FULL    PIC X(3).
+          02 UNIT-PRICE        PIC 9(4)V99.
+          02 QTY-ON-HAND       PIC 9(5).
+
+       WORKING-STORAGE SECTION.
 
        01 PROD-TABLE.
-          02 PROD-DATA.
-             03 FILLER         PIC X(8)      VALUE 'Red  SML'.
-             03 FILLER         PIC X(8)      VALUE 'Blue SML'.
-             03 FILLER         PIC X(8)      VALUE 'GreenSML'.
-          02 FILLER REDEFINES PROD-DATA.
-             03 SHIRT OCCURS 3 TIMES.
-                04 PROD-NAME   PIC X(5).
-                04 PROD-SIZES  PIC A OCCURS 3 TIMES.
-                 
+          02 SHIRT OCCURS 3 TIMES.
+             03 PROD-NAME   PIC X(5).
+             03 PROD-SIZES  PIC X(3).
+
+       01 WS-PRODUCT-EOF     PIC X     VALUE 'N'.
+       01 WS-SHIRT-IDX       PIC 9     VALUE 1.
+      *    FIRST WORD OF THE FULL PRODUCT NAME (THE COLOR), USED TO
+      *    FILL THE 5-CHARACTER PROD-NAME ABBREVIATION BELOW
+       01 WS-PROD-WORD       PIC X(20).
+
        01 CHANGE-ME.
           02 TEXT-NUM          PIC X(6).
           02 FLOAT-NUM REDEFINES TEXT-NUM
@@ -30,6 +44,8 @@
        01 DOLLAR-NUM           PIC $$,$$9.99.
        
        PROCEDURE DIVISION .
+           PERFORM LOAD-PRODUCT-TABLE.
+
            DISPLAY SHIRT(1).
            MOVE '123456' TO TEXT-NUM.
            DISPLAY FLOAT-NUM.
@@ -40,4 +56,27 @@
               DELIMITED BY '.' OR ALL SPACES
               INTO W-NUM, F-NUM
            MOVE FL-NUM TO DOLLAR-NUM
-           DISPLAY DOLLAR-NUM.
\ No newline at end of file
+           DISPLAY DOLLAR-NUM.
+
+           STOP RUN.
+
+       LOAD-PRODUCT-TABLE.
+           OPEN INPUT PRODUCT-FILE
+           MOVE 1 TO WS-SHIRT-IDX
+           READ PRODUCT-FILE NEXT RECORD
+           AT END
+              MOVE 'Y' TO WS-PRODUCT-EOF
+           END-READ
+           PERFORM UNTIL WS-PRODUCT-EOF IS EQUAL TO 'Y'
+                   OR WS-SHIRT-IDX IS GREATER THAN 3
+                   UNSTRING PROD-NAME-FULL DELIMITED BY SPACE
+                      INTO WS-PROD-WORD
+                   MOVE WS-PROD-WORD TO PROD-NAME(WS-SHIRT-IDX)
+                   MOVE PROD-SIZE-FULL TO PROD-SIZES(WS-SHIRT-IDX)
+                   ADD 1 TO WS-SHIRT-IDX
+                   READ PRODUCT-FILE NEXT RECORD
+                   AT END
+                      MOVE 'Y' TO WS-PRODUCT-EOF
+                   END-READ
+           END-PERFORM
+           CLOSE PRODUCT-FILE.
