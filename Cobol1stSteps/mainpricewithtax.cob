@@ -1,19 +1,63 @@
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. MAINPRICEWITHTAX.
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION. 
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
        01 PRICE      PIC 9(4)V99.
        01 TAXRATE    PIC V999    VALUE .075.
        01 TAXPRICE   PIC 9(4)V99.
        01 FULLPRICE  PIC 9(4)V99.
-       
+
+       01 TAX-TABLE.
+          02 TAX-TABLE-DATA.
+             03 FILLER PIC X(5) VALUE 'CA075'.
+             03 FILLER PIC X(5) VALUE 'NY080'.
+             03 FILLER PIC X(5) VALUE 'TX063'.
+             03 FILLER PIC X(5) VALUE 'OR000'.
+          02 TAX-TABLE-ENTRIES REDEFINES TAX-TABLE-DATA
+                OCCURS 4 TIMES INDEXED BY TAX-IDX.
+             03 TAX-JURISDICTION  PIC X(2).
+             03 TAX-TABLE-RATE    PIC V999.
+
+       01 WS-JURISDICTION PIC X(2).
+       01 WS-JURISDICTION-FOUND PIC X VALUE 'N'.
+
+      *    OPERANDS/RESULT PASSED TO THE SHARED ARITHUTIL SUBPROGRAM -
+      *    SIZED TO MATCH ITS LINKAGE SECTION
+       01 WS-ARITH-OP        PIC X        VALUE 'A'.
+       01 WS-ARITH-OP1       PIC 9(9)V99.
+       01 WS-ARITH-OP2       PIC 9(9)V99.
+       01 WS-ARITH-RES       PIC 9(9)V99.
+
        PROCEDURE DIVISION.
            DISPLAY 'Enter the price:' WITH NO ADVANCING
            ACCEPT PRICE
            DISPLAY 'Price entered= ' PRICE
+
+           DISPLAY 'Enter the jurisdiction code (CA, NY, TX, OR): '
+              WITH NO ADVANCING
+           ACCEPT WS-JURISDICTION
+
+           SET TAX-IDX TO 1
+           SEARCH TAX-TABLE-ENTRIES
+           AT END
+              DISPLAY 'Unknown jurisdiction, using default rate'
+              MOVE .075 TO TAXRATE
+           WHEN TAX-JURISDICTION(TAX-IDX) IS EQUAL TO WS-JURISDICTION
+              MOVE TAX-TABLE-RATE(TAX-IDX) TO TAXRATE
+           END-SEARCH
+
            DISPLAY 'tax rate = ' TAXRATE
            MULTIPLY PRICE BY TAXRATE GIVING TAXPRICE
            DISPLAY 'tax rate applied to the price = ' TAXPRICE
-           COMPUTE FULLPRICE ROUNDED = PRICE + TAXPRICE
+           MOVE 'A' TO WS-ARITH-OP
+           MOVE PRICE TO WS-ARITH-OP1
+           MOVE TAXPRICE TO WS-ARITH-OP2
+           CALL 'ARITHUTIL' USING
+              BY REFERENCE WS-ARITH-OP,
+              BY REFERENCE WS-ARITH-OP1,
+              BY REFERENCE WS-ARITH-OP2,
+              BY REFERENCE WS-ARITH-RES
+           END-CALL
+           MOVE WS-ARITH-RES TO FULLPRICE
            DISPLAY 'Price plus tax = ' FULLPRICE
-           STOP RUN.
\ No newline at end of file
+           STOP RUN.
