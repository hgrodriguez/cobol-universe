@@ -8,11 +8,17 @@
               ORGANIZATION IS LINE SEQUENTIAL.
            SELECT CUSTOMER-FILE ASSIGN TO 'customer.dat'
               ORGANIZATION IS LINE SEQUENTIAL.
-       DATA DIVISION. 
-       FILE SECTION. 
+           SELECT GENERATION-CONTROL-FILE ASSIGN TO 'customer.dat.gen'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-GEN-STATUS.
+           SELECT BACKUP-FILE ASSIGN TO WS-BACKUP-FILE-NAME
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-BACKUP-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
        FD CUSTOMER-REPORT.
        01 PRINT-LINE            PIC  X(44).
-       
+
        FD CUSTOMER-FILE.
        01 CUSTOMER-DATA.
           02 ID-NUM             PIC 9(5).
@@ -20,10 +26,20 @@
              03 FIRST-NAME      PIC X(15).
              03 LAST-NAME       PIC X(15).
                 88 EOF                     VALUE HIGH-VALUE.
-           
-       WORKING-STORAGE SECTION. 
+          02 DATE-LAST-CHANGED  PIC 9(8).
+          COPY CUSTOMER-CONTACT.
+
+       FD GENERATION-CONTROL-FILE.
+       01 GENERATION-NUMBER-LINE PIC 9(3).
+
+       FD BACKUP-FILE.
+       01 BACKUP-LINE            PIC X(145).
+
+       WORKING-STORAGE SECTION.
+       01 WS-SELECTION-DATE     PIC 9(8)   VALUE ZERO.
+       01 WS-SELECTION-ANSWER   PIC X.
        01 PAGE-HEADING.
-          02 FILLER             PIC X(13)  VALUE 'Customer List'.
+          02 PH-REPORT-TITLE    PIC X(40)  VALUE 'Customer List'.
        01 PAGE-FOOTER.
           02 FILLER             PIC X(15)  VALUE SPACES.
           02 FILLER             PIC X(7)   VALUE 'Page : '.
@@ -37,13 +53,27 @@
           02 CDL-FIRST-NAME     PIC X(15).
           02 FILLER             PIC X(2)   VALUE SPACES.
           02 CDL-LAST-NAME      PIC X(15).
-       01 REPORT-FOOTING        PIC X(13)  VALUE "END OF REPORT".
+       01 REPORT-FOOTING.
+          02 FILLER             PIC X(13)  VALUE "END OF REPORT".
+          02 FILLER             PIC X(3)   VALUE " - ".
+          02 RF-CUSTOMER-COUNT  PIC ZZZZ9.
+          02 FILLER             PIC X(17)  VALUE " CUSTOMERS LISTED".
        01 LINE-COUNT            PIC 99     VALUE ZERO.
-          88 NEW-PAGE-REQUIRED             VALUE 40 THRU 99.
+       01 WS-LINES-PER-PAGE     PIC 99     VALUE 40.
        01 PAGE-COUNT            PIC 99     VALUE ZERO.
+       01 WS-CUSTOMER-COUNT     PIC 9(5)   VALUE ZERO.
+       01 WS-GENERATION-NUMBER  PIC 9(3)   VALUE ZERO.
+       01 WS-GEN-STATUS         PIC XX.
+       01 WS-BACKUP-STATUS      PIC XX.
+       01 WS-BACKUP-FILE-NAME   PIC X(20).
+       01 WS-BACKUP-EOF         PIC X      VALUE 'N'.
+       01 WS-CUSTOM-ANSWER      PIC X.
 
 
        PROCEDURE DIVISION .
+           PERFORM ASK-SELECTION-DATE
+           PERFORM ASK-REPORT-PARAMETERS
+           PERFORM BACKUP-CUSTOMER-FILE
            OPEN INPUT CUSTOMER-FILE.
            OPEN OUTPUT CUSTOMER-REPORT.
            PERFORM PRINT-HEADING
@@ -52,30 +82,109 @@
               SET EOF TO TRUE
            END-READ
            PERFORM PRINT-REPORT-BODY UNTIL EOF
+           MOVE WS-CUSTOMER-COUNT TO RF-CUSTOMER-COUNT
            WRITE PRINT-LINE FROM REPORT-FOOTING AFTER ADVANCING 5 LINES .
            CLOSE CUSTOMER-REPORT.
            CLOSE CUSTOMER-FILE.
 
            STOP RUN.
 
+       ASK-SELECTION-DATE.
+           DISPLAY 'Run incremental report (since last run)? (Y/N): '
+              WITH NO ADVANCING
+           ACCEPT WS-SELECTION-ANSWER
+           IF WS-SELECTION-ANSWER IS EQUAL TO 'Y' OR
+              WS-SELECTION-ANSWER IS EQUAL TO 'y'
+              DISPLAY 'Changed on/after (YYYYMMDD): '
+                 WITH NO ADVANCING
+              ACCEPT WS-SELECTION-DATE
+           ELSE
+              MOVE ZERO TO WS-SELECTION-DATE
+           END-IF.
+
+       ASK-REPORT-PARAMETERS.
+           DISPLAY 'Use custom title and page depth? (Y/N): '
+              WITH NO ADVANCING
+           ACCEPT WS-CUSTOM-ANSWER
+           IF WS-CUSTOM-ANSWER IS EQUAL TO 'Y' OR
+              WS-CUSTOM-ANSWER IS EQUAL TO 'y'
+              DISPLAY 'Report title: ' WITH NO ADVANCING
+              ACCEPT PH-REPORT-TITLE
+              DISPLAY 'Lines per page (e.g. 40): ' WITH NO ADVANCING
+              ACCEPT WS-LINES-PER-PAGE
+           END-IF.
+
+       BACKUP-CUSTOMER-FILE.
+           MOVE ZERO TO WS-GENERATION-NUMBER
+           OPEN INPUT GENERATION-CONTROL-FILE
+           IF WS-GEN-STATUS IS EQUAL TO '00'
+              READ GENERATION-CONTROL-FILE
+              AT END
+                 MOVE ZERO TO WS-GENERATION-NUMBER
+              NOT AT END
+                 MOVE GENERATION-NUMBER-LINE TO WS-GENERATION-NUMBER
+              END-READ
+              CLOSE GENERATION-CONTROL-FILE
+           END-IF.
+           ADD 1 TO WS-GENERATION-NUMBER
+
+           OPEN OUTPUT GENERATION-CONTROL-FILE
+           MOVE WS-GENERATION-NUMBER TO GENERATION-NUMBER-LINE
+           WRITE GENERATION-NUMBER-LINE
+           CLOSE GENERATION-CONTROL-FILE
+
+           STRING 'customer.dat.G' DELIMITED BY SIZE
+              WS-GENERATION-NUMBER DELIMITED BY SIZE
+              INTO WS-BACKUP-FILE-NAME
+
+           OPEN INPUT CUSTOMER-FILE
+           OPEN OUTPUT BACKUP-FILE
+           IF WS-BACKUP-STATUS IS NOT EQUAL TO '00'
+              DISPLAY 'BACKUP: could not open ' WS-BACKUP-FILE-NAME
+                 ', generation snapshot skipped'
+              CLOSE CUSTOMER-FILE
+           ELSE
+              MOVE 'N' TO WS-BACKUP-EOF
+              READ CUSTOMER-FILE
+              AT END
+                 MOVE 'Y' TO WS-BACKUP-EOF
+              END-READ
+              PERFORM UNTIL WS-BACKUP-EOF IS EQUAL TO 'Y'
+                      WRITE BACKUP-LINE FROM CUSTOMER-DATA
+                      READ CUSTOMER-FILE
+                      AT END
+                         MOVE 'Y' TO WS-BACKUP-EOF
+                      END-READ
+              END-PERFORM
+              CLOSE CUSTOMER-FILE
+              CLOSE BACKUP-FILE
+           END-IF.
+
        PRINT-HEADING.
            WRITE PRINT-LINE FROM PAGE-HEADING AFTER ADVANCING PAGE
            WRITE PRINT-LINE FROM HEADS AFTER ADVANCING 5 LINES
            MOVE 3 TO LINE-COUNT
            ADD 1 TO PAGE-COUNT.
-      
+
        PRINT-REPORT-BODY.
-           IF NEW-PAGE-REQUIRED 
-              MOVE PAGE-COUNT TO PAGE-NUM
-              WRITE PRINT-LINE FROM PAGE-FOOTER AFTER ADVANCING 5 LINES
-              PERFORM PRINT-HEADING
+           IF WS-SELECTION-DATE IS EQUAL TO ZERO OR
+              DATE-LAST-CHANGED IS GREATER THAN OR EQUAL TO
+              WS-SELECTION-DATE
+              IF LINE-COUNT IS GREATER THAN OR EQUAL TO
+                 WS-LINES-PER-PAGE
+                 MOVE PAGE-COUNT TO PAGE-NUM
+                 WRITE PRINT-LINE FROM PAGE-FOOTER
+                    AFTER ADVANCING 5 LINES
+                 PERFORM PRINT-HEADING
+              END-IF
+              MOVE ID-NUM TO CDL-ID-NUM
+              MOVE FIRST-NAME TO CDL-FIRST-NAME
+              MOVE LAST-NAME TO CDL-LAST-NAME
+              WRITE PRINT-LINE FROM CUSTOMER-DETAIL-LINE AFTER
+                 ADVANCING 1 LINE
+              ADD 1 TO LINE-COUNT
+              ADD 1 TO WS-CUSTOMER-COUNT
            END-IF.
-           MOVE ID-NUM TO CDL-ID-NUM
-           MOVE FIRST-NAME TO CDL-FIRST-NAME
-           MOVE LAST-NAME TO CDL-LAST-NAME
-           WRITE PRINT-LINE FROM CUSTOMER-DETAIL-LINE AFTER
-              ADVANCING 1 LINE
-           ADD 1 TO LINE-COUNT
            READ CUSTOMER-FILE
            AT END
-              SET EOF TO TRUE.
\ No newline at end of file
+              SET EOF TO TRUE.
