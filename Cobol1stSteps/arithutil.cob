@@ -0,0 +1,38 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARITHUTIL.
+
+      *    SHARED ARITHMETIC SUBPROGRAM REPLACING THE SINGLE-PURPOSE
+      *    GETSUMVAL/GETSUMREF ADDERS. TAKES AN OPERATION CODE (ADD,
+      *    SUBTRACT, MULTIPLY, DIVIDE) AND TWO PIC 9(9)V99 OPERANDS.
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01 LS-OP              PIC X.
+          88 OP-ADD                    VALUE 'A'.
+          88 OP-SUB                    VALUE 'S'.
+          88 OP-MUL                    VALUE 'M'.
+          88 OP-DIV                    VALUE 'D'.
+       01 LS-OP1             PIC 9(9)V99.
+       01 LS-OP2             PIC 9(9)V99.
+       01 LS-RES             PIC 9(9)V99.
+
+       PROCEDURE DIVISION USING LS-OP LS-OP1 LS-OP2 LS-RES.
+
+       ARITHUTIL-MAIN.
+           EVALUATE TRUE
+           WHEN OP-ADD
+                COMPUTE LS-RES ROUNDED = LS-OP1 + LS-OP2
+           WHEN OP-SUB
+                COMPUTE LS-RES ROUNDED = LS-OP1 - LS-OP2
+           WHEN OP-MUL
+                COMPUTE LS-RES ROUNDED = LS-OP1 * LS-OP2
+           WHEN OP-DIV
+                IF LS-OP2 IS EQUAL TO ZERO
+                   MOVE ZERO TO LS-RES
+                ELSE
+                   COMPUTE LS-RES ROUNDED = LS-OP1 / LS-OP2
+                END-IF
+           WHEN OTHER
+                MOVE ZERO TO LS-RES
+           END-EVALUATE.
+
+           GOBACK.
