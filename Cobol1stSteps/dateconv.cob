@@ -0,0 +1,61 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DATECONV.
+
+      *    CALLABLE US<->ISO DATE CONVERSION, FACTORED OUT OF
+      *    MAINPICTURES' INLINE INTEGER-OF-DATE/FORMATTED-DATE DEMO SO
+      *    OTHER PROGRAMS CAN REUSE IT.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-US-ALPHA        PIC X(8).
+       01 WS-ISO-ALPHA       PIC X(8).
+       01 WS-MM              PIC 99.
+       01 WS-DD              PIC 99.
+       01 WS-YYYY            PIC 9(4).
+       01 WS-INT-DATE        PIC 9(8).
+
+       LINKAGE SECTION.
+       01 LS-DIR             PIC X.
+          88 US-TO-ISO                 VALUE '1'.
+          88 ISO-TO-US                 VALUE '2'.
+       01 LS-USNM           PIC 9(8).
+       01 LS-ISNUM          PIC 9(8).
+       01 LS-USDT          PIC 99/99/9999.
+       01 LS-ISDT         PIC X(10).
+
+       PROCEDURE DIVISION USING LS-DIR LS-USNM LS-ISNUM LS-USDT LS-ISDT.
+
+       DATECONV-MAIN.
+           EVALUATE TRUE
+           WHEN US-TO-ISO
+                MOVE LS-USNM TO LS-USDT
+                MOVE LS-USNM TO WS-US-ALPHA
+                MOVE WS-US-ALPHA(1:2) TO WS-MM
+                MOVE WS-US-ALPHA(3:2) TO WS-DD
+                MOVE WS-US-ALPHA(5:4) TO WS-YYYY
+                STRING WS-YYYY DELIMITED BY SIZE
+                   WS-MM DELIMITED BY SIZE
+                   WS-DD DELIMITED BY SIZE
+                   INTO WS-ISO-ALPHA
+                MOVE WS-ISO-ALPHA TO LS-ISNUM
+                MOVE FUNCTION INTEGER-OF-DATE(LS-ISNUM)
+                   TO WS-INT-DATE
+                MOVE FUNCTION FORMATTED-DATE('YYYY-MM-DD', WS-INT-DATE)
+                   TO LS-ISDT
+           WHEN ISO-TO-US
+                MOVE LS-ISNUM TO WS-ISO-ALPHA
+                MOVE WS-ISO-ALPHA(1:4) TO WS-YYYY
+                MOVE WS-ISO-ALPHA(5:2) TO WS-MM
+                MOVE WS-ISO-ALPHA(7:2) TO WS-DD
+                STRING WS-MM DELIMITED BY SIZE
+                   WS-DD DELIMITED BY SIZE
+                   WS-YYYY DELIMITED BY SIZE
+                   INTO WS-US-ALPHA
+                MOVE WS-US-ALPHA TO LS-USNM
+                MOVE LS-USNM TO LS-USDT
+                MOVE FUNCTION INTEGER-OF-DATE(LS-ISNUM)
+                   TO WS-INT-DATE
+                MOVE FUNCTION FORMATTED-DATE('YYYY-MM-DD', WS-INT-DATE)
+                   TO LS-ISDT
+           END-EVALUATE.
+
+           GOBACK.
