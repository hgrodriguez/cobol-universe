@@ -1,17 +1,19 @@
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. MAINGETSUMREF.
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION. 
-       01 NUM-1  PIC 9  VALUE 5.
-       01 NUM-2  PIC 9  VALUE 4.
-       01 SUM-0  PIC 99.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 NUM-1  PIC 9(9)V99  VALUE 5.
+       01 NUM-2  PIC 9(9)V99  VALUE 4.
+       01 SUM-0  PIC 9(9)V99.
+       01 WS-OP  PIC X        VALUE 'A'.
 
        PROCEDURE DIVISION.
-           CALL 'GETSUMREF' USING
+           CALL 'ARITHUTIL' USING
+              BY REFERENCE WS-OP,
               BY REFERENCE NUM-1,
               BY REFERENCE NUM-2,
               BY REFERENCE SUM-0
            END-CALL.
            DISPLAY NUM-1 " + " NUM-2 " = " SUM-0.
 
-           STOP RUN.
\ No newline at end of file
+           STOP RUN.
