@@ -0,0 +1,140 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAINORDERENTRY.
+
+      *    LOOKS A CUSTOMER UP AGAINST customers.txt AND A PRODUCT UP
+      *    AGAINST product.dat, THEN DEDUCTS THE ORDERED QUANTITY FROM
+      *    QTY-ON-HAND AND RECORDS THE ORDER IN order.dat.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO 'customers.txt'
+              ORGANIZATION IS INDEXED ACCESS MODE IS
+              RANDOM RECORD KEY IS ID-NUM.
+           SELECT PRODUCT-FILE ASSIGN TO 'product.dat'
+              ORGANIZATION IS INDEXED ACCESS MODE IS
+              RANDOM RECORD KEY IS PROD-CODE.
+           SELECT ORDER-LOG ASSIGN TO 'order.dat'
+              ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD CUSTOMER-FILE.
+       01 CUSTOMER-DATA.
+          02 ID-NUM        PIC 9(5).
+          02 FIRST-NAME    PIC X(15).
+          02 LAST-NAME     PIC X(15).
+          02 STATUS-CODE   PIC X.
+             88 CUST-ACTIVE             VALUE 'A'.
+             88 CUST-INACTIVE           VALUE 'I'.
+          COPY CUSTOMER-CONTACT.
+
+       FD PRODUCT-FILE.
+       01 PRODUCT-DATA.
+          02 PROD-CODE         PIC X(10).
+          02 PROD-NAME         PIC X(20).
+          02 PROD-SIZE         PIC X(3).
+          02 UNIT-PRICE        PIC 9(4)V99.
+          02 QTY-ON-HAND       PIC 9(5).
+
+       FD ORDER-LOG.
+       01 ORDER-LINE         PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-CUSTOMER-EXISTS   PIC X     VALUE 'Y'.
+       01 WS-PRODUCT-EXISTS    PIC X     VALUE 'Y'.
+       01 WS-QTY-ORDERED       PIC 9(5).
+       01 WS-LINE-TOTAL        PIC 9(6)V99.
+       01 WS-TODAY             PIC 9(8).
+      *    OPERANDS/RESULT PASSED TO THE SHARED ARITHUTIL SUBPROGRAM -
+      *    SIZED TO MATCH ITS LINKAGE SECTION
+       01 WS-ARITH-OP          PIC X        VALUE 'M'.
+       01 WS-ARITH-OP1         PIC 9(9)V99.
+       01 WS-ARITH-OP2         PIC 9(9)V99.
+       01 WS-ARITH-RES         PIC 9(9)V99.
+
+       01 ORDER-DETAIL.
+          02 OD-DATE           PIC 9(8).
+          02 FILLER            PIC X     VALUE SPACE.
+          02 OD-ID-NUM         PIC 9(5).
+          02 FILLER            PIC X     VALUE SPACE.
+          02 OD-PROD-CODE      PIC X(10).
+          02 FILLER            PIC X     VALUE SPACE.
+          02 OD-QTY-ORDERED    PIC 9(5).
+          02 FILLER            PIC X     VALUE SPACE.
+          02 OD-LINE-TOTAL     PIC ZZZZZ9.99.
+          02 FILLER            PIC X(32) VALUE SPACES.
+
+       PROCEDURE DIVISION .
+           OPEN INPUT CUSTOMER-FILE.
+           OPEN I-O PRODUCT-FILE.
+           OPEN EXTEND ORDER-LOG.
+
+           DISPLAY 'ORDER: Enter Customer ID: ' WITH NO ADVANCING
+           ACCEPT ID-NUM
+           READ CUSTOMER-FILE
+           INVALID KEY
+                   MOVE 'N' TO WS-CUSTOMER-EXISTS
+           END-READ
+
+           IF WS-CUSTOMER-EXISTS IS EQUAL TO 'N'
+              DISPLAY 'ORDER: Customer with this ID does not exist'
+           ELSE
+              IF CUST-INACTIVE
+                 DISPLAY 'ORDER: Customer is inactive, order refused'
+              ELSE
+                 PERFORM TAKE-ORDER
+              END-IF
+           END-IF.
+
+           CLOSE CUSTOMER-FILE.
+           CLOSE PRODUCT-FILE.
+           CLOSE ORDER-LOG.
+
+           STOP RUN.
+
+       TAKE-ORDER.
+           DISPLAY 'ORDER: Enter Product Code: ' WITH NO ADVANCING
+           ACCEPT PROD-CODE
+           READ PRODUCT-FILE
+           INVALID KEY
+                   MOVE 'N' TO WS-PRODUCT-EXISTS
+           END-READ
+
+           IF WS-PRODUCT-EXISTS IS EQUAL TO 'N'
+              DISPLAY 'ORDER: Product with this code does not exist'
+           ELSE
+              DISPLAY 'ORDER: Enter Quantity: ' WITH NO ADVANCING
+              ACCEPT WS-QTY-ORDERED
+              IF WS-QTY-ORDERED IS GREATER THAN QTY-ON-HAND
+                 DISPLAY 'ORDER: Insufficient quantity on hand, only '
+                    QTY-ON-HAND ' available'
+              ELSE
+                 SUBTRACT WS-QTY-ORDERED FROM QTY-ON-HAND
+                 REWRITE PRODUCT-DATA
+                 INVALID KEY
+                         DISPLAY 'ORDER: inventory update failed, '
+                            'order not recorded'
+                 NOT INVALID KEY
+                         MOVE WS-QTY-ORDERED TO WS-ARITH-OP1
+                         MOVE UNIT-PRICE TO WS-ARITH-OP2
+                         CALL 'ARITHUTIL' USING
+                            BY REFERENCE WS-ARITH-OP,
+                            BY REFERENCE WS-ARITH-OP1,
+                            BY REFERENCE WS-ARITH-OP2,
+                            BY REFERENCE WS-ARITH-RES
+                         END-CALL
+                         MOVE WS-ARITH-RES TO WS-LINE-TOTAL
+                         PERFORM WRITE-ORDER-RECORD
+                         DISPLAY 'ORDER: recorded, line total = '
+                            WS-LINE-TOTAL
+                 END-REWRITE
+              END-IF
+           END-IF.
+
+       WRITE-ORDER-RECORD.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY
+           MOVE WS-TODAY TO OD-DATE
+           MOVE ID-NUM TO OD-ID-NUM
+           MOVE PROD-CODE TO OD-PROD-CODE
+           MOVE WS-QTY-ORDERED TO OD-QTY-ORDERED
+           MOVE WS-LINE-TOTAL TO OD-LINE-TOTAL
+           WRITE ORDER-LINE FROM ORDER-DETAIL.
