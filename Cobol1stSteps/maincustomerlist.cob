@@ -1,38 +1,320 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MAINCUSTOMERLIST.
 
-       ENVIRONMENT DIVISION. 
-       INPUT-OUTPUT SECTION. 
-       FILE-CONTROL. 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
            SELECT CUSTOMER-FILE ASSIGN TO 'customer.dat'
               ORGANIZATION IS LINE SEQUENTIAL
               ACCESS IS SEQUENTIAL.
-       DATA DIVISION. 
-       FILE SECTION. 
+           SELECT CUSTOMER-CSV-FILE ASSIGN TO 'customer.csv'
+              ORGANIZATION IS LINE SEQUENTIAL.
+      *    RESTART/CHECKPOINT FILE FOR THE CSV EXPORT - HOLDS THE
+      *    SORT OPTION IN EFFECT AND THE COUNT OF SORTED RECORDS
+      *    ALREADY WRITTEN TO THE CSV, SO AN INTERRUPTED EXPORT CAN BE
+      *    RESUMED WITHOUT STARTING OVER, AS LONG AS IT IS RESUMED
+      *    WITH THE SAME SORT OPTION THAT PRODUCED THE PARTIAL CSV
+           SELECT CSV-CHECKPOINT-FILE ASSIGN TO 'customer.csv.ckpt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-CKPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
        FD CUSTOMER-FILE.
        01 CUSTOMER-DATA.
           02 ID-NUM            PIC 9(5).
           02 CUSTOMER-NAME.
              03 FIRST-NAME     PIC X(15).
              03 LAST-NAME      PIC X(15).
-       WORKING-STORAGE SECTION. 
+          02 DATE-LAST-CHANGED PIC 9(8).
+          COPY CUSTOMER-CONTACT.
+
+       FD CUSTOMER-CSV-FILE.
+       01 CSV-LINE              PIC X(180).
+
+       FD CSV-CHECKPOINT-FILE.
+       01 CSV-CHECKPOINT-RECORD.
+          02 CKPT-SORT-KEY      PIC X.
+          02 FILLER             PIC X     VALUE SPACE.
+          02 CKPT-RECORD-COUNT  PIC 9(8).
+
+       WORKING-STORAGE SECTION.
        01 WS-CUSTOMER-DATA.
           02 WS-ID-NUM         PIC 9(5).
           02 WS-CUSTOMER-NAME.
              03 WS-FIRST-NAME  PIC X(15).
              03 WS-LAST-NAME   PIC X(15).
+          02 WS-DATE-LAST-CHANGED PIC 9(8).
+          02 WS-STREET         PIC X(25).
+          02 WS-CITY           PIC X(20).
+          02 WS-STATE          PIC X(2).
+          02 WS-ZIP            PIC X(10).
+          02 WS-PHONE          PIC X(15).
+          02 WS-EMAIL          PIC X(30).
        01 WS-EOF               PIC A(1).
+       01 WS-EXPORT-MODE       PIC X     VALUE 'D'.
+       01 WS-CSV-ID-NUM        PIC Z(4)9.
+       01 WS-CKPT-STATUS       PIC XX.
+      *    HOW MANY SORTED RECORDS WERE ALREADY EXPORTED TO THE CSV AS
+      *    OF THE LAST CHECKPOINT - ZERO MEANS A FRESH RUN
+       01 WS-CKPT-COUNT        PIC 9(8)  VALUE ZERO.
+       01 WS-CSV-MODE          PIC X     VALUE 'N'.
+
+      *    IN-MEMORY TABLE OF EVERY CUSTOMER RECORD, BUILT BY
+      *    LOAD-CUSTOMER-TABLE AND PUT IN THE REQUESTED ORDER BY
+      *    SORT-CUSTOMER-TABLE BEFORE ANY OUTPUT IS PRODUCED
+       01 WS-CUST-TABLE.
+          02 WS-CUST-ENTRY OCCURS 1 TO 99999 TIMES
+             DEPENDING ON WS-CUST-COUNT INDEXED BY WS-CUST-I.
+             03 WC-ID-NUM              PIC 9(5).
+             03 WC-FIRST-NAME          PIC X(15).
+             03 WC-LAST-NAME           PIC X(15).
+             03 WC-DATE-LAST-CHANGED   PIC 9(8).
+             03 WC-STREET              PIC X(25).
+             03 WC-CITY                PIC X(20).
+             03 WC-STATE               PIC X(2).
+             03 WC-ZIP                 PIC X(10).
+             03 WC-PHONE               PIC X(15).
+             03 WC-EMAIL               PIC X(30).
+       01 WS-CUST-COUNT        PIC 9(5)  VALUE ZERO.
+       01 WS-SWAP-ENTRY.
+          02 WS-SWAP-ID-NUM            PIC 9(5).
+          02 WS-SWAP-FIRST-NAME        PIC X(15).
+          02 WS-SWAP-LAST-NAME         PIC X(15).
+          02 WS-SWAP-DATE-LAST-CHANGED PIC 9(8).
+          02 WS-SWAP-STREET            PIC X(25).
+          02 WS-SWAP-CITY              PIC X(20).
+          02 WS-SWAP-STATE             PIC X(2).
+          02 WS-SWAP-ZIP               PIC X(10).
+          02 WS-SWAP-PHONE             PIC X(15).
+          02 WS-SWAP-EMAIL             PIC X(30).
+       01 WS-SORT-I             PIC 9(5).
+       01 WS-SORT-J             PIC 9(5).
+       01 WS-OUT-OF-ORDER       PIC X.
+       01 WS-OUT-I              PIC 9(5).
+      *    1=ID  2=LAST NAME  3=LAST NAME + FIRST NAME  4=ZIP CODE
+       01 WS-SORT-KEY           PIC X     VALUE '1'.
 
        PROCEDURE DIVISION .
-           OPEN INPUT CUSTOMER-FILE.
+           DISPLAY 'Export mode - (D)isplay or (C)SV: '
+              WITH NO ADVANCING
+           ACCEPT WS-EXPORT-MODE
+
+           IF WS-EXPORT-MODE IS EQUAL TO 'C' OR
+              WS-EXPORT-MODE IS EQUAL TO 'c'
+              MOVE 'Y' TO WS-CSV-MODE
+           END-IF
+
+           PERFORM ASK-SORT-OPTION
+           PERFORM LOAD-CUSTOMER-TABLE
+           PERFORM SORT-CUSTOMER-TABLE
+
+           IF WS-CSV-MODE IS EQUAL TO 'Y'
+              PERFORM LOAD-CSV-CHECKPOINT
+           END-IF
+
+           PERFORM VARYING WS-OUT-I FROM 1 BY 1
+              UNTIL WS-OUT-I > WS-CUST-COUNT
+                   IF WS-CSV-MODE IS EQUAL TO 'Y'
+                      IF WS-OUT-I > WS-CKPT-COUNT
+                         PERFORM WRITE-CSV-LINE
+                         PERFORM SAVE-CSV-CHECKPOINT
+                      END-IF
+                   ELSE
+                      DISPLAY WS-CUST-ENTRY(WS-OUT-I)
+                   END-IF
+           END-PERFORM
+
+           IF WS-CSV-MODE IS EQUAL TO 'Y'
+              CLOSE CUSTOMER-CSV-FILE
+              PERFORM CLEAR-CSV-CHECKPOINT
+           END-IF.
+
+           STOP RUN.
+
+      *    ASKS WHICH FIELD(S) TO SORT THE LISTING/EXPORT BY
+       ASK-SORT-OPTION.
+           DISPLAY 'Sort by: (1)ID (2)Last Name '
+              '(3)Last Name+First Name (4)Zip Code: '
+              WITH NO ADVANCING
+           ACCEPT WS-SORT-KEY.
+
+       LOAD-CUSTOMER-TABLE.
+           MOVE 'N' TO WS-EOF
+           OPEN INPUT CUSTOMER-FILE
            PERFORM UNTIL WS-EOF = 'Y'
                    READ CUSTOMER-FILE INTO WS-CUSTOMER-DATA
                    AT END
                       MOVE 'Y' TO WS-EOF
                    NOT AT END
-                       DISPLAY WS-CUSTOMER-DATA
+                      ADD 1 TO WS-CUST-COUNT
+                      MOVE WS-ID-NUM TO WC-ID-NUM(WS-CUST-COUNT)
+                      MOVE WS-FIRST-NAME TO
+                         WC-FIRST-NAME(WS-CUST-COUNT)
+                      MOVE WS-LAST-NAME TO
+                         WC-LAST-NAME(WS-CUST-COUNT)
+                      MOVE WS-DATE-LAST-CHANGED TO
+                         WC-DATE-LAST-CHANGED(WS-CUST-COUNT)
+                      MOVE WS-STREET TO WC-STREET(WS-CUST-COUNT)
+                      MOVE WS-CITY TO WC-CITY(WS-CUST-COUNT)
+                      MOVE WS-STATE TO WC-STATE(WS-CUST-COUNT)
+                      MOVE WS-ZIP TO WC-ZIP(WS-CUST-COUNT)
+                      MOVE WS-PHONE TO WC-PHONE(WS-CUST-COUNT)
+                      MOVE WS-EMAIL TO WC-EMAIL(WS-CUST-COUNT)
                    END-READ
-           END-PERFORM
+           END-PERFORM.
            CLOSE CUSTOMER-FILE.
 
-           STOP RUN.
\ No newline at end of file
+      *    SIMPLE BUBBLE SORT - THE TABLE IS SMALL IN PRACTICE
+       SORT-CUSTOMER-TABLE.
+           IF WS-CUST-COUNT > 1
+              PERFORM VARYING WS-SORT-I FROM 1 BY 1
+                 UNTIL WS-SORT-I > WS-CUST-COUNT - 1
+                      PERFORM VARYING WS-SORT-J FROM 1 BY 1
+                         UNTIL WS-SORT-J > WS-CUST-COUNT - WS-SORT-I
+                              PERFORM CHECK-SORT-ORDER
+                              IF WS-OUT-OF-ORDER IS EQUAL TO 'Y'
+                                 PERFORM SWAP-TABLE-ENTRIES
+                              END-IF
+                      END-PERFORM
+              END-PERFORM
+           END-IF.
+
+       CHECK-SORT-ORDER.
+           MOVE 'N' TO WS-OUT-OF-ORDER.
+           EVALUATE WS-SORT-KEY
+           WHEN '2'
+              IF WC-LAST-NAME(WS-SORT-J) >
+                 WC-LAST-NAME(WS-SORT-J + 1)
+                 MOVE 'Y' TO WS-OUT-OF-ORDER
+              END-IF
+           WHEN '3'
+              IF WC-LAST-NAME(WS-SORT-J) >
+                 WC-LAST-NAME(WS-SORT-J + 1)
+                 MOVE 'Y' TO WS-OUT-OF-ORDER
+              ELSE
+                 IF WC-LAST-NAME(WS-SORT-J) IS EQUAL TO
+                    WC-LAST-NAME(WS-SORT-J + 1) AND
+                    WC-FIRST-NAME(WS-SORT-J) >
+                    WC-FIRST-NAME(WS-SORT-J + 1)
+                    MOVE 'Y' TO WS-OUT-OF-ORDER
+                 END-IF
+              END-IF
+           WHEN '4'
+              IF WC-ZIP(WS-SORT-J) > WC-ZIP(WS-SORT-J + 1)
+                 MOVE 'Y' TO WS-OUT-OF-ORDER
+              END-IF
+           WHEN OTHER
+              IF WC-ID-NUM(WS-SORT-J) > WC-ID-NUM(WS-SORT-J + 1)
+                 MOVE 'Y' TO WS-OUT-OF-ORDER
+              END-IF
+           END-EVALUATE.
+
+       SWAP-TABLE-ENTRIES.
+           MOVE WC-ID-NUM(WS-SORT-J) TO WS-SWAP-ID-NUM
+           MOVE WC-FIRST-NAME(WS-SORT-J) TO WS-SWAP-FIRST-NAME
+           MOVE WC-LAST-NAME(WS-SORT-J) TO WS-SWAP-LAST-NAME
+           MOVE WC-DATE-LAST-CHANGED(WS-SORT-J)
+              TO WS-SWAP-DATE-LAST-CHANGED
+           MOVE WC-STREET(WS-SORT-J) TO WS-SWAP-STREET
+           MOVE WC-CITY(WS-SORT-J) TO WS-SWAP-CITY
+           MOVE WC-STATE(WS-SORT-J) TO WS-SWAP-STATE
+           MOVE WC-ZIP(WS-SORT-J) TO WS-SWAP-ZIP
+           MOVE WC-PHONE(WS-SORT-J) TO WS-SWAP-PHONE
+           MOVE WC-EMAIL(WS-SORT-J) TO WS-SWAP-EMAIL
+
+           MOVE WC-ID-NUM(WS-SORT-J + 1) TO WC-ID-NUM(WS-SORT-J)
+           MOVE WC-FIRST-NAME(WS-SORT-J + 1)
+              TO WC-FIRST-NAME(WS-SORT-J)
+           MOVE WC-LAST-NAME(WS-SORT-J + 1)
+              TO WC-LAST-NAME(WS-SORT-J)
+           MOVE WC-DATE-LAST-CHANGED(WS-SORT-J + 1)
+              TO WC-DATE-LAST-CHANGED(WS-SORT-J)
+           MOVE WC-STREET(WS-SORT-J + 1) TO WC-STREET(WS-SORT-J)
+           MOVE WC-CITY(WS-SORT-J + 1) TO WC-CITY(WS-SORT-J)
+           MOVE WC-STATE(WS-SORT-J + 1) TO WC-STATE(WS-SORT-J)
+           MOVE WC-ZIP(WS-SORT-J + 1) TO WC-ZIP(WS-SORT-J)
+           MOVE WC-PHONE(WS-SORT-J + 1) TO WC-PHONE(WS-SORT-J)
+           MOVE WC-EMAIL(WS-SORT-J + 1) TO WC-EMAIL(WS-SORT-J)
+
+           MOVE WS-SWAP-ID-NUM TO WC-ID-NUM(WS-SORT-J + 1)
+           MOVE WS-SWAP-FIRST-NAME TO WC-FIRST-NAME(WS-SORT-J + 1)
+           MOVE WS-SWAP-LAST-NAME TO WC-LAST-NAME(WS-SORT-J + 1)
+           MOVE WS-SWAP-DATE-LAST-CHANGED
+              TO WC-DATE-LAST-CHANGED(WS-SORT-J + 1)
+           MOVE WS-SWAP-STREET TO WC-STREET(WS-SORT-J + 1)
+           MOVE WS-SWAP-CITY TO WC-CITY(WS-SORT-J + 1)
+           MOVE WS-SWAP-STATE TO WC-STATE(WS-SORT-J + 1)
+           MOVE WS-SWAP-ZIP TO WC-ZIP(WS-SORT-J + 1)
+           MOVE WS-SWAP-PHONE TO WC-PHONE(WS-SORT-J + 1)
+           MOVE WS-SWAP-EMAIL TO WC-EMAIL(WS-SORT-J + 1).
+
+      *    IF A PRIOR EXPORT WAS INTERRUPTED, RESUMES THE CSV FILE IN
+      *    EXTEND MODE STARTING AFTER THE LAST RECORD IT WROTE,
+      *    OTHERWISE STARTS THE CSV FILE FRESH
+       LOAD-CSV-CHECKPOINT.
+           OPEN INPUT CSV-CHECKPOINT-FILE
+           IF WS-CKPT-STATUS IS EQUAL TO '00'
+              READ CSV-CHECKPOINT-FILE
+              AT END
+                 MOVE ZERO TO WS-CKPT-COUNT
+              NOT AT END
+                 IF CKPT-SORT-KEY IS EQUAL TO WS-SORT-KEY
+                    MOVE CKPT-RECORD-COUNT TO WS-CKPT-COUNT
+                 ELSE
+                    DISPLAY 'CHECKPOINT WAS SAVED WITH A DIFFERENT '
+                       'SORT OPTION - STARTING THE CSV EXPORT OVER'
+                    MOVE ZERO TO WS-CKPT-COUNT
+                 END-IF
+              END-READ
+              CLOSE CSV-CHECKPOINT-FILE
+           ELSE
+              MOVE ZERO TO WS-CKPT-COUNT
+           END-IF.
+           IF WS-CKPT-COUNT > ZERO
+              DISPLAY 'RESUMING CSV EXPORT FROM CHECKPOINT - '
+                 WS-CKPT-COUNT ' RECORD(S) ALREADY WRITTEN'
+              OPEN EXTEND CUSTOMER-CSV-FILE
+           ELSE
+              OPEN OUTPUT CUSTOMER-CSV-FILE
+           END-IF.
+
+      *    RECORDS PROGRESS AFTER EVERY LINE WRITTEN SO A RESTART CAN
+      *    PICK UP EXACTLY WHERE THIS RUN LEFT OFF
+       SAVE-CSV-CHECKPOINT.
+           OPEN OUTPUT CSV-CHECKPOINT-FILE
+           MOVE WS-SORT-KEY TO CKPT-SORT-KEY
+           MOVE WS-OUT-I TO CKPT-RECORD-COUNT
+           WRITE CSV-CHECKPOINT-RECORD
+           CLOSE CSV-CHECKPOINT-FILE.
+
+      *    WIPES THE CHECKPOINT ONCE THE EXPORT HAS FINISHED
+      *    SUCCESSFULLY, SO THE NEXT RUN STARTS A NEW EXPORT
+       CLEAR-CSV-CHECKPOINT.
+           OPEN OUTPUT CSV-CHECKPOINT-FILE.
+           CLOSE CSV-CHECKPOINT-FILE.
+
+       WRITE-CSV-LINE.
+           MOVE WC-ID-NUM(WS-OUT-I) TO WS-CSV-ID-NUM
+           MOVE SPACES TO CSV-LINE
+           STRING FUNCTION TRIM(WS-CSV-ID-NUM) DELIMITED BY SIZE
+              ',"' DELIMITED BY SIZE
+              FUNCTION TRIM(WC-FIRST-NAME(WS-OUT-I))
+                 DELIMITED BY SIZE
+              '","' DELIMITED BY SIZE
+              FUNCTION TRIM(WC-LAST-NAME(WS-OUT-I))
+                 DELIMITED BY SIZE
+              '","' DELIMITED BY SIZE
+              FUNCTION TRIM(WC-STREET(WS-OUT-I)) DELIMITED BY SIZE
+              '","' DELIMITED BY SIZE
+              FUNCTION TRIM(WC-CITY(WS-OUT-I)) DELIMITED BY SIZE
+              '","' DELIMITED BY SIZE
+              FUNCTION TRIM(WC-STATE(WS-OUT-I)) DELIMITED BY SIZE
+              '","' DELIMITED BY SIZE
+              FUNCTION TRIM(WC-ZIP(WS-OUT-I)) DELIMITED BY SIZE
+              '","' DELIMITED BY SIZE
+              FUNCTION TRIM(WC-PHONE(WS-OUT-I)) DELIMITED BY SIZE
+              '","' DELIMITED BY SIZE
+              FUNCTION TRIM(WC-EMAIL(WS-OUT-I)) DELIMITED BY SIZE
+              '"' DELIMITED BY SIZE
+              INTO CSV-LINE
+           WRITE CSV-LINE.
