@@ -9,8 +9,11 @@
        01 BDAY-US   PIC 9(8)          VALUE 07152023.
        01 ADATE-US  PIC 99/99/9999.
        01 BDAY-ISO  PIC 9(8)          VALUE 20230715.
-       01 INT-BDAY  PIC 9(8).
        01 ISO-BDAY  PIC X(10).
+       01 WS-DIRECTION PIC X.
+       01 WS-US-FROM-ISO PIC 9(8).
+       01 WS-US-EDIT-FROM-ISO PIC 99/99/9999.
+       01 WS-ISO-EDIT-FROM-US PIC X(10).
 
        PROCEDURE DIVISION.
            MOVE STARTNUM TO NOZERO
@@ -19,11 +22,17 @@
            DISPLAY NOZPLUSC
            MOVE STARTNUM TO DOLLAR
            DISPLAY DOLLAR
-           MOVE BDAY-US TO ADATE-US
+
+           MOVE '1' TO WS-DIRECTION
+           CALL 'DATECONV' USING WS-DIRECTION, BDAY-US, BDAY-ISO,
+              ADATE-US, ISO-BDAY
+           END-CALL
            DISPLAY ADATE-US
-           MOVE FUNCTION INTEGER-OF-DATE(BDAY-ISO) TO INT-BDAY
-           DISPLAY INT-BDAY
-           MOVE FUNCTION FORMATTED-DATE('YYYY-MM-DD',
-      -     INT-BDAY) TO ISO-BDAY
            DISPLAY ISO-BDAY
-           STOP RUN.
\ No newline at end of file
+
+           MOVE '2' TO WS-DIRECTION
+           CALL 'DATECONV' USING WS-DIRECTION, WS-US-FROM-ISO,
+              BDAY-ISO, WS-US-EDIT-FROM-ISO, WS-ISO-EDIT-FROM-US
+           END-CALL
+           DISPLAY WS-US-EDIT-FROM-ISO
+           STOP RUN.
