@@ -1,22 +1,24 @@
-       IDENTIFICATION DIVISION. 
-       PROGRAM-ID. MAINGETSUMREF.
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION. 
-       01 NUM-1         PIC 9    VALUE 5.
-       01 NUM-2         PIC 9    VALUE 4.
-       01 SUM-0         PIC 99.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAINGETSUMVAL.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 NUM-1         PIC 9(9)V99  VALUE 5.
+       01 NUM-2         PIC 9(9)V99  VALUE 4.
+       01 SUM-0         PIC 9(9)V99.
+       01 WS-OP         PIC X        VALUE 'A'.
 
        01 PROC-TO-CALL  PIC X(9).
-       
+
        PROCEDURE DIVISION.
-           MOVE 'GETSUMVAL' TO PROC-TO-CALL.
-           
+           MOVE 'ARITHUTIL' TO PROC-TO-CALL.
+
            CALL PROC-TO-CALL USING
+              BY CONTENT WS-OP,
               BY CONTENT NUM-1,
               BY CONTENT NUM-2,
               BY REFERENCE SUM-0
            END-CALL
-           
+
            DISPLAY NUM-1 " + " NUM-2 " = " SUM-0.
 
-           STOP RUN.
\ No newline at end of file
+           STOP RUN.
