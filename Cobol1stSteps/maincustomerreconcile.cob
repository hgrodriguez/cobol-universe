@@ -0,0 +1,227 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAINCUSTOMERRECONCILE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO 'customer.dat'
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS IS SEQUENTIAL.
+           SELECT CUSTOMER-INTERACTIVE-FILE ASSIGN TO 'customers.txt'
+              ORGANIZATION IS INDEXED ACCESS MODE IS SEQUENTIAL
+              RECORD KEY IS CI-ID-NUM.
+           SELECT RECONCILE-EXCEPTIONS ASSIGN TO 'customer.exc'
+              ORGANIZATION IS LINE SEQUENTIAL.
+      *    RESTART/CHECKPOINT FILE - ONE LINE PER ONLINE RECORD
+      *    ALREADY COMPARED, SO AN INTERRUPTED RUN CAN BE RESTARTED
+      *    WITHOUT RE-WRITING EXCEPTIONS ALREADY REPORTED
+           SELECT RECONCILE-CHECKPOINT ASSIGN TO 'customer.rec.ckpt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-CHECKPOINT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD CUSTOMER-FILE.
+       01 CUSTOMER-DATA.
+          02 ID-NUM            PIC 9(5).
+          02 CUSTOMER-NAME.
+             03 FIRST-NAME     PIC X(15).
+             03 LAST-NAME      PIC X(15).
+          02 DATE-LAST-CHANGED PIC 9(8).
+          COPY CUSTOMER-CONTACT.
+
+       FD CUSTOMER-INTERACTIVE-FILE.
+       01 CI-CUSTOMER-DATA.
+          02 CI-ID-NUM         PIC 9(5).
+          02 CI-FIRST-NAME     PIC X(15).
+          02 CI-LAST-NAME      PIC X(15).
+          02 CI-STATUS-CODE    PIC X.
+          COPY CUSTOMER-CONTACT.
+
+       FD RECONCILE-EXCEPTIONS.
+       01 EXCEPTION-LINE        PIC X(60).
+
+       FD RECONCILE-CHECKPOINT.
+       01 CHECKPOINT-LINE.
+          02 CKPT-ID-NUM        PIC 9(5).
+          02 FILLER             PIC X     VALUE SPACE.
+          02 CKPT-MATCHED       PIC X.
+
+       WORKING-STORAGE SECTION.
+       01 WS-EOF-BATCH           PIC X     VALUE 'N'.
+       01 WS-BATCH-COUNT         PIC 9(5)  VALUE ZERO.
+      *    IN-MEMORY TABLE OF ALL IDS FOUND IN customer.dat, SORTED
+       01 WS-BATCH-TABLE.
+          02 WS-BATCH-ENTRY OCCURS 1 TO 99999 TIMES
+             DEPENDING ON WS-BATCH-COUNT
+             ASCENDING KEY IS WS-BATCH-ID
+             INDEXED BY WS-BATCH-I.
+             03 WS-BATCH-ID      PIC 9(5).
+             03 WS-BATCH-MATCHED PIC X     VALUE 'N'.
+       01 WS-SORT-I              PIC 9(5).
+       01 WS-SORT-J              PIC 9(5).
+       01 WS-SWAP-ID             PIC 9(5).
+       01 WS-EOF-ONLINE          PIC X     VALUE 'N'.
+       01 WS-EXC-COUNT           PIC 9(5)  VALUE ZERO.
+       01 WS-EXCEPTION-DETAIL.
+          02 FILLER              PIC X(10) VALUE 'ID '.
+          02 WS-EXC-ID           PIC 9(5).
+          02 FILLER              PIC X(3)  VALUE SPACES.
+          02 WS-EXC-REASON       PIC X(40).
+       01 WS-CHECKPOINT-STATUS   PIC XX.
+      *    HOW MANY ONLINE RECORDS WERE ALREADY COMPARED AS OF THE
+      *    LAST CHECKPOINT - ZERO MEANS THIS IS A FRESH RUN
+       01 WS-CHECKPOINT-COUNT    PIC 9(8)  VALUE ZERO.
+       01 WS-ONLINE-COUNT        PIC 9(8)  VALUE ZERO.
+       01 WS-EOF-CHECKPOINT      PIC X     VALUE 'N'.
+       01 WS-LAST-MATCH-FLAG     PIC X.
+
+       PROCEDURE DIVISION .
+           PERFORM LOAD-BATCH-IDS.
+           PERFORM SORT-BATCH-IDS.
+           PERFORM LOAD-CHECKPOINT.
+           PERFORM COMPARE-AGAINST-INTERACTIVE.
+           PERFORM REPORT-UNMATCHED-BATCH-IDS.
+           MOVE SPACES TO WS-EXCEPTION-DETAIL
+           STRING 'RECONCILIATION COMPLETE - EXCEPTIONS: '
+              DELIMITED BY SIZE
+              WS-EXC-COUNT DELIMITED BY SIZE
+              INTO WS-EXCEPTION-DETAIL
+           WRITE EXCEPTION-LINE FROM WS-EXCEPTION-DETAIL.
+           CLOSE RECONCILE-EXCEPTIONS.
+           PERFORM CLEAR-CHECKPOINT.
+           STOP RUN.
+
+      *    REPLAYS ANY CHECKPOINT RECORDS LEFT BEHIND BY A RUN THAT
+      *    DID NOT FINISH, RESTORING THE MATCHED FLAGS THOSE ONLINE
+      *    RECORDS HAD ALREADY ESTABLISHED, THEN POSITIONS THE
+      *    EXCEPTION FILE TO APPEND RATHER THAN OVERWRITE
+       LOAD-CHECKPOINT.
+           OPEN INPUT RECONCILE-CHECKPOINT
+           IF WS-CHECKPOINT-STATUS IS EQUAL TO '00'
+              PERFORM UNTIL WS-EOF-CHECKPOINT = 'Y'
+                      READ RECONCILE-CHECKPOINT
+                      AT END
+                         MOVE 'Y' TO WS-EOF-CHECKPOINT
+                      NOT AT END
+                         ADD 1 TO WS-CHECKPOINT-COUNT
+                         SEARCH ALL WS-BATCH-ENTRY
+                            WHEN WS-BATCH-ID(WS-BATCH-I) = CKPT-ID-NUM
+                               MOVE 'Y' TO WS-BATCH-MATCHED(WS-BATCH-I)
+                         END-SEARCH
+                         IF CKPT-MATCHED IS EQUAL TO 'N'
+                            ADD 1 TO WS-EXC-COUNT
+                         END-IF
+                      END-READ
+              END-PERFORM
+              CLOSE RECONCILE-CHECKPOINT
+           END-IF.
+           IF WS-CHECKPOINT-COUNT > ZERO
+              DISPLAY 'RESUMING RECONCILIATION FROM CHECKPOINT - '
+                 WS-CHECKPOINT-COUNT ' ONLINE RECORD(S) ALREADY DONE'
+              OPEN EXTEND RECONCILE-EXCEPTIONS
+           ELSE
+              OPEN OUTPUT RECONCILE-EXCEPTIONS
+           END-IF.
+
+      *    TRUNCATES THE CHECKPOINT FILE ONCE A RUN HAS GONE ALL THE
+      *    WAY THROUGH TO COMPLETION, SO THE NEXT RUN STARTS FRESH
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT RECONCILE-CHECKPOINT.
+           CLOSE RECONCILE-CHECKPOINT.
+
+       LOAD-BATCH-IDS.
+           OPEN INPUT CUSTOMER-FILE.
+           PERFORM UNTIL WS-EOF-BATCH = 'Y'
+                   READ CUSTOMER-FILE
+                   AT END
+                      MOVE 'Y' TO WS-EOF-BATCH
+                   NOT AT END
+                      ADD 1 TO WS-BATCH-COUNT
+                      MOVE ID-NUM TO WS-BATCH-ID(WS-BATCH-COUNT)
+                      MOVE 'N' TO WS-BATCH-MATCHED(WS-BATCH-COUNT)
+                   END-READ
+           END-PERFORM.
+           CLOSE CUSTOMER-FILE.
+
+       SORT-BATCH-IDS.
+      *    SIMPLE BUBBLE SORT - THE TABLE IS SMALL IN PRACTICE
+           IF WS-BATCH-COUNT > 1
+              PERFORM VARYING WS-SORT-I FROM 1 BY 1
+                 UNTIL WS-SORT-I > WS-BATCH-COUNT - 1
+                      PERFORM VARYING WS-SORT-J FROM 1 BY 1
+                         UNTIL WS-SORT-J > WS-BATCH-COUNT - WS-SORT-I
+                              IF WS-BATCH-ID(WS-SORT-J) >
+                                 WS-BATCH-ID(WS-SORT-J + 1)
+                                 MOVE WS-BATCH-ID(WS-SORT-J)
+                                    TO WS-SWAP-ID
+                                 MOVE WS-BATCH-ID(WS-SORT-J + 1)
+                                    TO WS-BATCH-ID(WS-SORT-J)
+                                 MOVE WS-SWAP-ID
+                                    TO WS-BATCH-ID(WS-SORT-J + 1)
+                              END-IF
+                      END-PERFORM
+              END-PERFORM
+           END-IF.
+
+       COMPARE-AGAINST-INTERACTIVE.
+           OPEN INPUT CUSTOMER-INTERACTIVE-FILE.
+           READ CUSTOMER-INTERACTIVE-FILE NEXT RECORD
+           AT END
+              MOVE 'Y' TO WS-EOF-ONLINE
+           END-READ
+           PERFORM UNTIL WS-EOF-ONLINE = 'Y'
+                   ADD 1 TO WS-ONLINE-COUNT
+      *             RECORDS AT OR BELOW THE CHECKPOINT WERE ALREADY
+      *             COMPARED (AND THEIR MATCH REPLAYED) BY
+      *             LOAD-CHECKPOINT, SO SKIP THEM HERE
+                   IF WS-ONLINE-COUNT > WS-CHECKPOINT-COUNT
+                      PERFORM FIND-IN-BATCH-TABLE
+                      PERFORM SAVE-CHECKPOINT-RECORD
+                   END-IF
+                   READ CUSTOMER-INTERACTIVE-FILE NEXT RECORD
+                   AT END
+                      MOVE 'Y' TO WS-EOF-ONLINE
+                   END-READ
+           END-PERFORM.
+           CLOSE CUSTOMER-INTERACTIVE-FILE.
+
+       FIND-IN-BATCH-TABLE.
+           MOVE 'Y' TO WS-LAST-MATCH-FLAG.
+           SEARCH ALL WS-BATCH-ENTRY
+              AT END
+                 MOVE SPACES TO WS-EXCEPTION-DETAIL
+                 MOVE CI-ID-NUM TO WS-EXC-ID
+                 MOVE 'IN customers.txt ONLY, NOT IN customer.dat'
+                    TO WS-EXC-REASON
+                 WRITE EXCEPTION-LINE FROM WS-EXCEPTION-DETAIL
+                 ADD 1 TO WS-EXC-COUNT
+                 MOVE 'N' TO WS-LAST-MATCH-FLAG
+              WHEN WS-BATCH-ID(WS-BATCH-I) = CI-ID-NUM
+                 MOVE 'Y' TO WS-BATCH-MATCHED(WS-BATCH-I)
+           END-SEARCH.
+
+      *    APPENDS ONE LINE TO THE CHECKPOINT FILE RECORDING THAT THIS
+      *    ONLINE RECORD HAS BEEN FULLY COMPARED, SO A RESTART AFTER
+      *    AN INTERRUPTION CAN SKIP PAST IT
+       SAVE-CHECKPOINT-RECORD.
+           MOVE CI-ID-NUM TO CKPT-ID-NUM
+           MOVE WS-LAST-MATCH-FLAG TO CKPT-MATCHED
+           OPEN EXTEND RECONCILE-CHECKPOINT
+           IF WS-CHECKPOINT-STATUS IS NOT EQUAL TO '00'
+              OPEN OUTPUT RECONCILE-CHECKPOINT
+           END-IF
+           WRITE CHECKPOINT-LINE
+           CLOSE RECONCILE-CHECKPOINT.
+
+       REPORT-UNMATCHED-BATCH-IDS.
+           PERFORM VARYING WS-BATCH-I FROM 1 BY 1
+              UNTIL WS-BATCH-I > WS-BATCH-COUNT
+                   IF WS-BATCH-MATCHED(WS-BATCH-I) = 'N'
+                      MOVE SPACES TO WS-EXCEPTION-DETAIL
+                      MOVE WS-BATCH-ID(WS-BATCH-I) TO WS-EXC-ID
+                      MOVE 'IN customer.dat ONLY, NOT IN customers.txt'
+                         TO WS-EXC-REASON
+                      WRITE EXCEPTION-LINE FROM WS-EXCEPTION-DETAIL
+                      ADD 1 TO WS-EXC-COUNT
+                   END-IF
+           END-PERFORM.
