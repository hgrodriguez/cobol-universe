@@ -0,0 +1,29 @@
+//CUSTRPT  JOB (ACCTNO),'CUSTOMER REPORT',CLASS=A,MSGCLASS=X,
+//             REGION=0M,TIME=1440,NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* UNATTENDED BATCH SUBMISSION FOR MAINCUSTOMERREPORT.           *
+//* THE PROGRAM STILL ASKS TWO Y/N QUESTIONS ON ITS CONSOLE       *
+//* (RUN INCREMENTAL? / USE CUSTOM TITLE AND PAGE DEPTH?) -       *
+//* SYSIN BELOW ANSWERS BOTH 'N' SO A FULL REPORT RUNS WITH THE   *
+//* PROGRAM'S BUILT-IN DEFAULTS (40 LINES/PAGE, 'Customer List'). *
+//* FOR AN INCREMENTAL RUN, COPY THIS MEMBER AND CHANGE THE       *
+//* FIRST SYSIN ANSWER TO 'Y' FOLLOWED BY THE CUTOFF DATE         *
+//* (YYYYMMDD) ON ITS OWN LINE.                                   *
+//*                                                                *
+//* CUSTOMER-FILE, CUSTOMER-REPORT, GENERATION-CONTROL-FILE AND   *
+//* BACKUP-FILE ARE ALL ASSIGNED TO LITERAL HFS PATH NAMES IN THE *
+//* PROGRAM (NOT DDNAMES), SO THEY ARE RESOLVED RELATIVE TO THE   *
+//* STEP'S WORKING DIRECTORY RATHER THAN THROUGH DD STATEMENTS -  *
+//* SET PARM='/POSIX(ON)' AND A SUITABLE HFS WORKING DIRECTORY    *
+//* BEFORE SUBMITTING THIS JOB IN A SHOP THAT RUNS ITS COBOL      *
+//* BATCH UNDER USS.                                              *
+//*--------------------------------------------------------------*
+//RUNRPT   EXEC PGM=MAINCUSTOMERREPORT,REGION=0M
+//STEPLIB  DD DISP=SHR,DSN=PROD.COBOL.LOADLIB
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+N
+N
+/*
+//
